@@ -0,0 +1,16 @@
+      ******************************************************************
+      ******   DISTRITOS ALCANZADOS POR IMPUESTO ABASTO             ****
+      ******************************************************************
+      *    Un registro por cada A101-DISTRITO alcanzado por el
+      *    impuesto abasto. CLIENTES/clientes-abm.cbl usa esta tabla
+      *    para derivar A101-MARCA-DISTRITO-ABASTO al dar de alta un
+      *    cliente nuevo.
+       FD  DISTABAS RECORD CONTAINS 40 CHARACTERS
+                   LABEL RECORD STANDARD.
+       01  DISTABAS-REG.
+           03  DISTABAS-DISTRITO             PIC 99.
+           03  DISTABAS-DESCRIPCION          PIC X(30).
+           03  DISTABAS-MARCA                PIC X(01).
+      *        Valores:   'Y'  Alcanzado por impuesto abasto
+      *                   'N'  No alcanzado
+           03  FILLER                        PIC X(07).
