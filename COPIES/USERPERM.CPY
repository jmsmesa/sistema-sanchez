@@ -0,0 +1,20 @@
+      ******************************************************************
+      ******   PERMISOS DE USUARIO SOBRE OPCIONES DE TABGRAL       ****
+      ******************************************************************
+      *    Un registro habilita o inhibe una opcion de TABGRAL
+      *    (TABGRAL-KEY) para un usuario puntual o, si
+      *    USERPERM-USUARIO viene en "*", para todo el perfil que no
+      *    tenga un registro propio. Una opcion sin ningun registro en
+      *    este archivo queda sin restriccion (alta de la opcion sin
+      *    necesidad de dar de alta permisos para todos los usuarios).
+       FD  USERPERM RECORD CONTAINS 60 CHARACTERS
+                   LABEL RECORD STANDARD.
+       01  USERPERM-REG.
+           03  USERPERM-CLAVE.
+               05  USERPERM-KEY               PIC X(20).
+               05  USERPERM-USUARIO           PIC X(10).
+      *            VALOR "*" = TODOS LOS USUARIOS (PERFIL GENERAL)
+           03  USERPERM-PERMITIDO             PIC X(01).
+               88  USERPERM-PERMITIDO-SI          VALUE 'S'.
+               88  USERPERM-PERMITIDO-NO          VALUE 'N'.
+           03  FILLER                         PIC X(29).
