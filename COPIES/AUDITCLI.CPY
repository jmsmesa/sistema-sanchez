@@ -0,0 +1,21 @@
+      ******************************************************************
+      ******   ARCHIVO DE AUDITORIA DE CLIENTES (ALTA/BAJA/MODIF) *****
+      ******************************************************************
+       FD  AUDITCLI RECORD CONTAINS 2100 CHARACTERS
+                   LABEL RECORD STANDARD.
+       01  AUDITCLI-REG.
+           03  AUDITCLI-USUARIO           PIC X(10).
+           03  AUDITCLI-TERMINAL          PIC X(10).
+           03  AUDITCLI-FECHA             PIC 9(08).
+      *        FORMATO AAAAMMDD
+           03  AUDITCLI-HORA              PIC 9(08).
+      *        FORMATO HHMMSSCC
+           03  AUDITCLI-ARCHIVO           PIC X(10).
+      *        NOMBRE DEL ARCHIVO ORIGEN: OPERADORES O CLIENTE
+           03  AUDITCLI-CLAVE             PIC X(10).
+           03  AUDITCLI-OPERACION         PIC X(01).
+      *        VALORES:  'A' ALTA   'M' MODIFICACION   'B' BAJA
+      *                  'D' DESHACER (restauracion de una imagen
+      *                      "antes" por la accion de deshacer)
+           03  AUDITCLI-IMAGEN-ANTES      PIC X(1000).
+           03  AUDITCLI-IMAGEN-DESPUES    PIC X(1000).
