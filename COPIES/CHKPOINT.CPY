@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    Un registro por cada proceso batch que corre sobre el
+      *    archivo maestro de CLIENTE. Permite reiniciar el proceso
+      *    desde la ultima clave procesada en caso de corte.
+      ******************************************************************
+       FD  CHKPOINT RECORD CONTAINS 60 CHARACTERS
+                   LABEL RECORD STANDARD.
+       01  CHKPOINT-REG.
+           03  CHKPOINT-JOB               PIC X(10).
+           03  CHKPOINT-CLAVE             PIC 9(06).
+           03  CHKPOINT-COMPLETO          PIC X(01).
+               88  CHKPOINT-COMPLETO-SI       VALUE 'S'.
+               88  CHKPOINT-COMPLETO-NO       VALUE 'N'.
+           03  CHKPOINT-FECHA             PIC 9(08).
+           03  CHKPOINT-HORA              PIC 9(08).
+           03  FILLER                     PIC X(23).
