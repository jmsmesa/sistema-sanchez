@@ -0,0 +1,16 @@
+      ******************************************************************
+      ******   LISTAS DE PRECIOS VALIDAS (A101-LISTA-PRECIOS)       ****
+      ******************************************************************
+      *    Un registro por cada codigo de lista de precios habilitado.
+      *    CLIENTES/clientes-abm.cbl valida A101-LISTA-PRECIOS contra
+      *    este archivo antes de grabar un cliente.
+       FD  LISTAPRE RECORD CONTAINS 60 CHARACTERS
+                   LABEL RECORD STANDARD.
+       01  LISTAPRE-REG.
+           03  LISTAPRE-CODIGO                PIC 9(02).
+           03  LISTAPRE-DESCRIPCION           PIC X(30).
+           03  LISTAPRE-VIGENTE-DESDE         PIC 9(08).
+           03  LISTAPRE-ESTADO                PIC X(01).
+               88  LISTAPRE-VIGENTE-SI            VALUE '1'.
+      *        Valores:   '0'  De baja   '1'  Vigente
+           03  FILLER                         PIC X(19).
