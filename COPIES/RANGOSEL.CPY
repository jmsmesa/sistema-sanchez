@@ -0,0 +1,14 @@
+      ******************************************************************
+      ******   LIMITES DE CODIGO PARA LAS LISTAS DE SELECTOR        ***
+      ******************************************************************
+      *    Un registro por limite. Claves usadas por SELECTOR/
+      *    selector.cbl:
+      *        "LIMITE1"  tope de la primer lista  (lst1-H)
+      *        "LIMITE2"  tope de la segunda lista (lst2-H)
+      *    lo que sea mayor a LIMITE2 cae en la tercer lista (lst3-H).
+       FD  RANGOSEL RECORD CONTAINS 30 CHARACTERS
+                   LABEL RECORD STANDARD.
+       01  RANGOSEL-REG.
+           03  RANGOSEL-KEY               PIC X(10).
+           03  RANGOSEL-VALOR             PIC 9(04).
+           03  FILLER                     PIC X(16).
