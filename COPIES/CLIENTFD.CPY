@@ -26,6 +26,15 @@
       * SE AGRANDA 2 A TEL-1
            03 A101-COD-VENTA           PIC XXX.
            03 A101-COD-IVA             PIC 9.
+             88  A101-IVA-INSCRIPTO         VALUE 0.
+             88  A101-IVA-NO-INSCRIPTO      VALUE 1.
+             88  A101-IVA-NO-RESPONSABLE    VALUE 2.
+             88  A101-IVA-EXENTO            VALUE 3.
+             88  A101-IVA-CONS-FINAL        VALUE 4.
+             88  A101-IVA-EXENTO-IMPORT     VALUE 5.
+             88  A101-IVA-EXENTO-PROMOC     VALUE 6.
+             88  A101-IVA-MONOTRIBUTO       VALUE 7.
+             88  A101-IVA-NO-CATEGORIZADO   VALUE 8.
       *       Valores:   '0'  Inscripto
       *                  '1'  No Inscripto
       *                  '2'  No Responsable
