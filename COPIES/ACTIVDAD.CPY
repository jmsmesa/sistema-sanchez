@@ -0,0 +1,13 @@
+      ******************************************************************
+      ******   ACTIVIDADES/ESPECIALIDADES VALIDAS PARA A101-ESPECIAL ***
+      ******************************************************************
+      *    Un registro por cada codigo de actividad o especialidad
+      *    que CLIENTES/clientes-abm.cbl admite en A101-ESPECIAL.
+       FD  ACTIVDAD RECORD CONTAINS 40 CHARACTERS
+                   LABEL RECORD STANDARD.
+       01  ACTIVDAD-REG.
+           03  ACTIVDAD-CODIGO               PIC 99.
+           03  ACTIVDAD-DESCRIPCION          PIC X(30).
+           03  ACTIVDAD-ESTADO               PIC X(01).
+               88  ACTIVDAD-VIGENTE-SI           VALUE '1'.
+           03  FILLER                        PIC X(07).
