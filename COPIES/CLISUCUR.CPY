@@ -0,0 +1,22 @@
+      ******************************************************************
+      ******   SUCURSALES DE ENTREGA DE UN CLIENTE (A101-CLISUCUR) ****
+      ******************************************************************
+      *    Un registro por cada sucursal de entrega de un cliente que
+      *    tiene A101-CONSUCURSAL activo. La clave concatena el
+      *    cliente padre (A101-CLAVE) con el numero de sucursal.
+       FD  CLISUCUR RECORD CONTAINS 200 CHARACTERS
+                   LABEL RECORD STANDARD.
+       01  CLISUCUR-REG.
+           03  CLISUCUR-CLAVE.
+               05  CLISUCUR-CLIENTE           PIC 9(06).
+               05  CLISUCUR-SUCURSAL          PIC 99.
+           03  CLISUCUR-NOMBRE                PIC X(35).
+           03  CLISUCUR-DOMICILIO             PIC X(35).
+           03  CLISUCUR-LOCALIDAD             PIC X(20).
+           03  CLISUCUR-CODIGO-POSTAL         PIC X(08).
+           03  CLISUCUR-PROVINCIA             PIC 99.
+           03  CLISUCUR-TEL                   PIC X(12).
+           03  CLISUCUR-BLOQUEO               PIC X(01).
+               88  CLISUCUR-BLOQUEADA-SI          VALUE '1'.
+      *        Valores:   '0'  Normal   '1'  Sucursal Bloqueada
+           03  FILLER                         PIC X(60).
