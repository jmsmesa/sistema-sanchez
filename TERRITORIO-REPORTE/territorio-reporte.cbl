@@ -0,0 +1,315 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    "TERRITORIO-REPORTE".
+       AUTHOR.        SISTEMAS.
+       INSTALLATION.  SANCHEZ.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * Historial de modificaciones:
+      *   09/08/2026  SIS  Alta del programa. Listado de saldos de
+      *                    clientes agrupado por vendedor, zona y
+      *                    subzona de venta.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MULTIPLATAFORMA.
+       OBJECT-COMPUTER. MULTIPLATAFORMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLIENTE.SEL".
+
+           SELECT RPT-TERRITORIO ASSIGN TO "RPTTERR.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-RPT.
+
+           SELECT WORK-TERRITORIO ASSIGN TO "WTERRIT.TMP".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CLIENTFD.CPY".
+
+       FD  RPT-TERRITORIO
+                   LABEL RECORD STANDARD.
+       01  RPT-LINEA                   PIC X(132).
+
+       SD  WORK-TERRITORIO.
+       01  SD-TERRITORIO.
+           03  SD-VENDEDOR             PIC 999.
+           03  SD-ZONA-VTA             PIC 99.
+           03  SD-SUBZONA-VTA          PIC 99.
+           03  SD-CLAVE                PIC 9(6).
+           03  SD-NOMBRE               PIC X(35).
+           03  SD-SALDO                PIC S9(14)V99.
+
+       WORKING-STORAGE SECTION.
+       77  STATUS-CLIENTE              PIC X(02).
+       77  STATUS-RPT                  PIC X(02).
+
+       77  WK-EOF-CLIENTE              PIC X(01) VALUE "N".
+           88  EOF-CLIENTE                       VALUE "S".
+       77  WK-EOF-SORT                 PIC X(01) VALUE "N".
+           88  EOF-SORT                          VALUE "S".
+       77  WK-PRIMERA                  PIC X(01) VALUE "S".
+
+       77  WK-VENDEDOR-ANT             PIC 999.
+       77  WK-ZONA-ANT                 PIC 99.
+       77  WK-SUBZONA-ANT              PIC 99.
+       77  WK-SUB-SUBZONA              PIC S9(14)V99 VALUE ZERO.
+       77  WK-SUB-ZONA                 PIC S9(14)V99 VALUE ZERO.
+       77  WK-SUB-VENDEDOR             PIC S9(14)V99 VALUE ZERO.
+       77  WK-TOTAL-GENERAL            PIC S9(14)V99 VALUE ZERO.
+
+      ******************************************************************
+      *    Cantidad de clientes por corte, para acompañar los saldos
+      *    de cada subtotal segun lo pedido para el rollup territorial.
+      ******************************************************************
+       77  WK-CONT-SUBZONA             PIC 9(05) VALUE ZERO.
+       77  WK-CONT-ZONA                PIC 9(05) VALUE ZERO.
+       77  WK-CONT-VENDEDOR            PIC 9(05) VALUE ZERO.
+       77  WK-CONT-GENERAL             PIC 9(07) VALUE ZERO.
+
+       01  WK-LINEA-TITULO.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  FILLER                  PIC X(55)
+               VALUE "LISTADO DE SALDOS POR VENDEDOR, ZONA Y SUBZONA".
+
+       01  WK-LINEA-VENDEDOR.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  FILLER                  PIC X(12) VALUE "VENDEDOR : ".
+           03  WK-V-VENDEDOR           PIC ZZ9.
+
+       01  WK-LINEA-DET.
+           03  FILLER                  PIC X(07) VALUE SPACES.
+           03  WK-D-CLAVE              PIC ZZZZZ9.
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  WK-D-NOMBRE             PIC X(35).
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  FILLER                  PIC X(06) VALUE "ZONA ".
+           03  WK-D-ZONA               PIC Z9.
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  FILLER                  PIC X(09) VALUE "SUBZONA ".
+           03  WK-D-SUBZONA            PIC Z9.
+           03  FILLER                  PIC X(03) VALUE SPACES.
+           03  WK-D-SALDO              PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  WK-LINEA-SUB-SUBZONA.
+           03  FILLER                  PIC X(13) VALUE SPACES.
+           03  FILLER                  PIC X(17) VALUE
+               "SUBTOTAL SUBZONA ".
+           03  WK-SSZ-SUBZONA          PIC Z9.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  WK-SSZ-SALDO            PIC ZZZ,ZZZ,ZZ9.99-.
+           03  FILLER                  PIC X(03) VALUE SPACES.
+           03  FILLER                  PIC X(09) VALUE "CLIENTES ".
+           03  WK-SSZ-CONT             PIC ZZZZ9.
+
+       01  WK-LINEA-SUB-ZONA.
+           03  FILLER                  PIC X(10) VALUE SPACES.
+           03  FILLER                  PIC X(17) VALUE
+               "SUBTOTAL ZONA . ".
+           03  WK-SZ-ZONA              PIC Z9.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  WK-SZ-SALDO             PIC ZZZ,ZZZ,ZZ9.99-.
+           03  FILLER                  PIC X(03) VALUE SPACES.
+           03  FILLER                  PIC X(09) VALUE "CLIENTES ".
+           03  WK-SZ-CONT              PIC ZZZZ9.
+
+       01  WK-LINEA-SUB-VEND.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  FILLER                  PIC X(25) VALUE
+               "TOTAL VENDEDOR . . . . ".
+           03  WK-SV-SALDO             PIC ZZZ,ZZZ,ZZ9.99-.
+           03  FILLER                  PIC X(03) VALUE SPACES.
+           03  FILLER                  PIC X(09) VALUE "CLIENTES ".
+           03  WK-SV-CONT              PIC ZZZZ9.
+
+       01  WK-LINEA-TOTAL.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  FILLER                  PIC X(25) VALUE
+               "TOTAL GENERAL. . . . . .".
+           03  WK-TG-SALDO             PIC ZZZ,ZZZ,ZZ9.99-.
+           03  FILLER                  PIC X(03) VALUE SPACES.
+           03  FILLER                  PIC X(09) VALUE "CLIENTES ".
+           03  WK-TG-CONT              PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR   THRU 1000-EXIT
+           PERFORM 2000-PROCESO       THRU 2000-EXIT
+           PERFORM 9000-FINALIZAR     THRU 9000-EXIT
+           STOP RUN.
+
+      ******************************************************************
+      *    1000  -  APERTURA DE ARCHIVOS
+      ******************************************************************
+       1000-INICIALIZAR.
+           OPEN INPUT  CLIENTE
+           OPEN OUTPUT RPT-TERRITORIO.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000  -  ORDENA POR VENDEDOR / ZONA / SUBZONA E IMPRIME
+      ******************************************************************
+       2000-PROCESO.
+           SORT WORK-TERRITORIO
+               ON ASCENDING KEY SD-VENDEDOR SD-ZONA-VTA SD-SUBZONA-VTA
+               INPUT PROCEDURE  2100-VOLCAR-CLIENTES THRU 2100-EXIT
+               OUTPUT PROCEDURE 2200-IMPRIMIR        THRU 2200-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-VOLCAR-CLIENTES.
+           PERFORM 2110-LEER-CLIENTE THRU 2110-EXIT
+           PERFORM 2120-CARGAR-REGISTRO THRU 2120-EXIT
+               UNTIL EOF-CLIENTE.
+       2100-EXIT.
+           EXIT.
+
+       2110-LEER-CLIENTE.
+           MOVE "N" TO WK-EOF-CLIENTE
+           READ CLIENTE NEXT
+               AT END MOVE "S" TO WK-EOF-CLIENTE
+           END-READ.
+       2110-EXIT.
+           EXIT.
+
+       2120-CARGAR-REGISTRO.
+           MOVE A101-VENDEDOR             TO SD-VENDEDOR
+           MOVE A101-ZONA-VTA             TO SD-ZONA-VTA
+           MOVE A101-SUBZONA-VTA          TO SD-SUBZONA-VTA
+           MOVE A101-CLIENTE              TO SD-CLAVE
+           MOVE A101-NOMBRE               TO SD-NOMBRE
+           MOVE A101-SALDO(1)             TO SD-SALDO
+           RELEASE SD-TERRITORIO
+           PERFORM 2110-LEER-CLIENTE THRU 2110-EXIT.
+       2120-EXIT.
+           EXIT.
+
+       2200-IMPRIMIR.
+           MOVE "S" TO WK-PRIMERA
+           MOVE ZERO TO WK-SUB-SUBZONA WK-SUB-ZONA WK-SUB-VENDEDOR
+                        WK-TOTAL-GENERAL
+           MOVE ZERO TO WK-CONT-SUBZONA WK-CONT-ZONA WK-CONT-VENDEDOR
+                        WK-CONT-GENERAL
+           WRITE RPT-LINEA FROM WK-LINEA-TITULO
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA
+           RETURN WORK-TERRITORIO
+               AT END MOVE "S" TO WK-EOF-SORT
+           END-RETURN
+           PERFORM UNTIL EOF-SORT
+              IF WK-PRIMERA = "S"
+                 MOVE SD-VENDEDOR    TO WK-VENDEDOR-ANT
+                 MOVE SD-ZONA-VTA    TO WK-ZONA-ANT
+                 MOVE SD-SUBZONA-VTA TO WK-SUBZONA-ANT
+                 PERFORM 2220-ENCABEZADO-VENDEDOR THRU 2220-EXIT
+                 MOVE "N" TO WK-PRIMERA
+              ELSE
+                 IF SD-VENDEDOR NOT = WK-VENDEDOR-ANT
+                    PERFORM 2245-SUBTOTAL-SUBZONA  THRU 2245-EXIT
+                    PERFORM 2240-SUBTOTAL-ZONA     THRU 2240-EXIT
+                    PERFORM 2250-SUBTOTAL-VENDEDOR THRU 2250-EXIT
+                    MOVE SD-VENDEDOR    TO WK-VENDEDOR-ANT
+                    MOVE SD-ZONA-VTA    TO WK-ZONA-ANT
+                    MOVE SD-SUBZONA-VTA TO WK-SUBZONA-ANT
+                    PERFORM 2220-ENCABEZADO-VENDEDOR THRU 2220-EXIT
+                 ELSE
+                    IF SD-ZONA-VTA NOT = WK-ZONA-ANT
+                       PERFORM 2245-SUBTOTAL-SUBZONA THRU 2245-EXIT
+                       PERFORM 2240-SUBTOTAL-ZONA    THRU 2240-EXIT
+                       MOVE SD-ZONA-VTA    TO WK-ZONA-ANT
+                       MOVE SD-SUBZONA-VTA TO WK-SUBZONA-ANT
+                    ELSE
+                       IF SD-SUBZONA-VTA NOT = WK-SUBZONA-ANT
+                          PERFORM 2245-SUBTOTAL-SUBZONA THRU 2245-EXIT
+                          MOVE SD-SUBZONA-VTA TO WK-SUBZONA-ANT
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+              PERFORM 2230-DETALLE THRU 2230-EXIT
+              ADD SD-SALDO TO WK-SUB-SUBZONA WK-SUB-ZONA
+                              WK-SUB-VENDEDOR WK-TOTAL-GENERAL
+              ADD 1 TO WK-CONT-SUBZONA WK-CONT-ZONA WK-CONT-VENDEDOR
+                       WK-CONT-GENERAL
+              RETURN WORK-TERRITORIO
+                  AT END MOVE "S" TO WK-EOF-SORT
+              END-RETURN
+           END-PERFORM
+           IF WK-PRIMERA = "N"
+              PERFORM 2245-SUBTOTAL-SUBZONA  THRU 2245-EXIT
+              PERFORM 2240-SUBTOTAL-ZONA     THRU 2240-EXIT
+              PERFORM 2250-SUBTOTAL-VENDEDOR THRU 2250-EXIT
+           END-IF
+           PERFORM 2260-TOTAL-GENERAL THRU 2260-EXIT.
+       2200-EXIT.
+           EXIT.
+
+       2220-ENCABEZADO-VENDEDOR.
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA
+           MOVE SD-VENDEDOR TO WK-V-VENDEDOR
+           WRITE RPT-LINEA FROM WK-LINEA-VENDEDOR.
+       2220-EXIT.
+           EXIT.
+
+       2230-DETALLE.
+           MOVE SD-CLAVE      TO WK-D-CLAVE
+           MOVE SD-NOMBRE     TO WK-D-NOMBRE
+           MOVE SD-ZONA-VTA   TO WK-D-ZONA
+           MOVE SD-SUBZONA-VTA TO WK-D-SUBZONA
+           MOVE SD-SALDO      TO WK-D-SALDO
+           WRITE RPT-LINEA FROM WK-LINEA-DET.
+       2230-EXIT.
+           EXIT.
+
+       2245-SUBTOTAL-SUBZONA.
+           MOVE WK-SUBZONA-ANT  TO WK-SSZ-SUBZONA
+           MOVE WK-SUB-SUBZONA  TO WK-SSZ-SALDO
+           MOVE WK-CONT-SUBZONA TO WK-SSZ-CONT
+           WRITE RPT-LINEA FROM WK-LINEA-SUB-SUBZONA
+           MOVE ZERO TO WK-SUB-SUBZONA WK-CONT-SUBZONA.
+       2245-EXIT.
+           EXIT.
+
+       2240-SUBTOTAL-ZONA.
+           MOVE WK-ZONA-ANT   TO WK-SZ-ZONA
+           MOVE WK-SUB-ZONA   TO WK-SZ-SALDO
+           MOVE WK-CONT-ZONA  TO WK-SZ-CONT
+           WRITE RPT-LINEA FROM WK-LINEA-SUB-ZONA
+           MOVE ZERO TO WK-SUB-ZONA WK-CONT-ZONA.
+       2240-EXIT.
+           EXIT.
+
+       2250-SUBTOTAL-VENDEDOR.
+           MOVE WK-SUB-VENDEDOR  TO WK-SV-SALDO
+           MOVE WK-CONT-VENDEDOR TO WK-SV-CONT
+           WRITE RPT-LINEA FROM WK-LINEA-SUB-VEND
+           MOVE ZERO TO WK-SUB-VENDEDOR WK-CONT-VENDEDOR.
+       2250-EXIT.
+           EXIT.
+
+       2260-TOTAL-GENERAL.
+           MOVE WK-TOTAL-GENERAL TO WK-TG-SALDO
+           MOVE WK-CONT-GENERAL  TO WK-TG-CONT
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA
+           WRITE RPT-LINEA FROM WK-LINEA-TOTAL.
+       2260-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9000  -  CIERRE DE ARCHIVOS
+      ******************************************************************
+       9000-FINALIZAR.
+           CLOSE CLIENTE
+           CLOSE RPT-TERRITORIO.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM "TERRITORIO-REPORTE".
