@@ -0,0 +1,274 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    "CUIT-VALIDACION".
+       AUTHOR.        SISTEMAS.
+       INSTALLATION.  SANCHEZ.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * Historial de modificaciones:
+      *   09/08/2026  SIS  Alta del programa. Batch nocturno de
+      *                    validacion de digito verificador de CUIT.
+      *   09/08/2026  SIS  Agregado checkpoint/restart contra el
+      *                    archivo CHKPOINT para poder reanudar el
+      *                    barrido de CLIENTE luego de un corte.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MULTIPLATAFORMA.
+       OBJECT-COMPUTER. MULTIPLATAFORMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLIENTE.SEL".
+           COPY "CHKPOINT.SEL".
+
+           SELECT RPT-EXCEPCIONES ASSIGN TO "CUITEXC.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-RPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CLIENTFD.CPY".
+           COPY "CHKPOINT.CPY".
+
+       FD  RPT-EXCEPCIONES
+                   LABEL RECORD STANDARD.
+       01  RPT-LINEA                   PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77  STATUS-CLIENTE              PIC X(02).
+       77  STATUS-RPT                  PIC X(02).
+       77  STATUS-CHKPOINT             PIC X(02).
+
+       77  WK-EOF-CLIENTE              PIC X(01) VALUE "N".
+           88  EOF-CLIENTE                       VALUE "S".
+
+       77  WK-JOB-ID                   PIC X(10) VALUE "CUITVALID".
+       77  WK-CHKPT-EXISTE             PIC X(01) VALUE "N".
+       77  WK-CHKPT-REANUDA            PIC X(01) VALUE "N".
+       77  WK-CONTADOR-CHKPT           PIC 9(05) VALUE ZERO.
+       77  WK-CHKPT-INTERVALO          PIC 9(05) VALUE 01000.
+
+       01  WK-CUIT-ENTERO               PIC 9(14).
+       01  WK-CUIT-RED REDEFINES WK-CUIT-ENTERO.
+           03  FILLER                  PIC 9(03).
+           03  WK-CUIT-DIGITO OCCURS 10 TIMES PIC 9.
+           03  WK-CUIT-VERIF           PIC 9.
+
+       01  WK-PESOS-GRUPO.
+           03  FILLER PIC 9 VALUE 5.
+           03  FILLER PIC 9 VALUE 4.
+           03  FILLER PIC 9 VALUE 3.
+           03  FILLER PIC 9 VALUE 2.
+           03  FILLER PIC 9 VALUE 7.
+           03  FILLER PIC 9 VALUE 6.
+           03  FILLER PIC 9 VALUE 5.
+           03  FILLER PIC 9 VALUE 4.
+           03  FILLER PIC 9 VALUE 3.
+           03  FILLER PIC 9 VALUE 2.
+       01  WK-PESOS REDEFINES WK-PESOS-GRUPO.
+           03  WK-PESO OCCURS 10 TIMES PIC 9.
+
+       77  WK-IND                      PIC 9(02).
+       77  WK-SUMA                     PIC 9(05).
+       77  WK-COCIENTE                 PIC 9(05).
+       77  WK-RESTO                    PIC 9(02).
+       77  WK-DV-CALC                  PIC 9(02).
+       77  CUIT-INVALIDO               PIC X(01).
+
+       77  WK-TOTAL-CLIENTES           PIC 9(07) VALUE ZERO.
+       77  WK-TOTAL-INVALIDOS          PIC 9(07) VALUE ZERO.
+
+       01  WK-LINEA-TITULO.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  FILLER                  PIC X(50)
+               VALUE "EXCEPCIONES DE CUIT INVALIDO - MODULO 11".
+
+       01  WK-LINEA-DET.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  WK-D-CLAVE              PIC ZZZZZ9.
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  WK-D-NOMBRE             PIC X(35).
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  WK-D-CUIT               PIC 9(14).
+
+       01  WK-LINEA-TOTAL.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  FILLER                  PIC X(30) VALUE
+               "TOTAL CLIENTES ANALIZADOS . . ".
+           03  WK-T-CLIENTES           PIC ZZZ,ZZ9.
+       01  WK-LINEA-TOTAL-INV.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  FILLER                  PIC X(30) VALUE
+               "TOTAL CUIT INVALIDOS . . . . .".
+           03  WK-T-INVALIDOS          PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+           PERFORM 2000-PROCESO     THRU 2000-EXIT
+           PERFORM 9000-FINALIZAR   THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           PERFORM 1100-ABRIR-CHECKPOINT THRU 1100-EXIT
+           OPEN INPUT CLIENTE
+           IF WK-CHKPT-REANUDA = "S"
+              MOVE CHKPOINT-CLAVE TO A101-CLIENTE
+              START CLIENTE KEY > A101-CLAVE
+                  INVALID KEY MOVE "S" TO WK-EOF-CLIENTE
+              END-START
+              OPEN EXTEND RPT-EXCEPCIONES
+           ELSE
+              OPEN OUTPUT RPT-EXCEPCIONES
+              WRITE RPT-LINEA FROM WK-LINEA-TITULO
+              MOVE SPACES TO RPT-LINEA
+              WRITE RPT-LINEA
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    Abre (creandolo si no existe) el archivo de checkpoint y
+      *    determina si hay un corte pendiente de reanudar para este
+      *    proceso.
+      ******************************************************************
+       1100-ABRIR-CHECKPOINT.
+           OPEN I-O CHKPOINT
+           IF STATUS-CHKPOINT = "35"
+              OPEN OUTPUT CHKPOINT
+              CLOSE CHKPOINT
+              OPEN I-O CHKPOINT
+           END-IF
+           MOVE WK-JOB-ID TO CHKPOINT-JOB
+           READ CHKPOINT
+               INVALID KEY MOVE "N" TO WK-CHKPT-EXISTE
+               NOT INVALID KEY MOVE "S" TO WK-CHKPT-EXISTE
+           END-READ
+           IF WK-CHKPT-EXISTE = "S" AND CHKPOINT-COMPLETO-NO
+              MOVE "S" TO WK-CHKPT-REANUDA
+           ELSE
+              MOVE "N" TO WK-CHKPT-REANUDA
+              MOVE WK-JOB-ID TO CHKPOINT-JOB
+              MOVE ZERO      TO CHKPOINT-CLAVE
+              MOVE "N"       TO CHKPOINT-COMPLETO
+              ACCEPT CHKPOINT-FECHA FROM DATE YYYYMMDD
+              ACCEPT CHKPOINT-HORA  FROM TIME
+              IF WK-CHKPT-EXISTE = "S"
+                 REWRITE CHKPOINT-REG
+              ELSE
+                 WRITE CHKPOINT-REG
+              END-IF
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       2000-PROCESO.
+           PERFORM 2100-LEER-CLIENTE THRU 2100-EXIT
+           PERFORM UNTIL EOF-CLIENTE
+              ADD 1 TO WK-TOTAL-CLIENTES
+              PERFORM 2200-VALIDAR-CUIT THRU 2200-EXIT
+              IF CUIT-INVALIDO = "S"
+                 ADD 1 TO WK-TOTAL-INVALIDOS
+                 PERFORM 2300-ESCRIBIR-EXCEPCION THRU 2300-EXIT
+              END-IF
+              PERFORM 2500-ACTUALIZAR-CHECKPOINT THRU 2500-EXIT
+              PERFORM 2100-LEER-CLIENTE THRU 2100-EXIT
+           END-PERFORM
+           PERFORM 2400-ESCRIBIR-TOTALES THRU 2400-EXIT
+           PERFORM 2600-COMPLETAR-CHECKPOINT THRU 2600-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-LEER-CLIENTE.
+           MOVE "N" TO WK-EOF-CLIENTE
+           READ CLIENTE NEXT
+               AT END MOVE "S" TO WK-EOF-CLIENTE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    Validacion del digito verificador (modulo 11) sobre los
+      *    11 digitos de la derecha de A101-NRO-CUIT (los primeros 3
+      *    digitos del campo son relleno con ceros).
+      ******************************************************************
+       2200-VALIDAR-CUIT.
+           MOVE "N" TO CUIT-INVALIDO
+           MOVE A101-NRO-CUIT TO WK-CUIT-ENTERO
+           MOVE ZERO TO WK-SUMA
+           PERFORM VARYING WK-IND FROM 1 BY 1 UNTIL WK-IND > 10
+              COMPUTE WK-SUMA = WK-SUMA +
+                  (WK-CUIT-DIGITO(WK-IND) * WK-PESO(WK-IND))
+           END-PERFORM
+           DIVIDE WK-SUMA BY 11 GIVING WK-COCIENTE REMAINDER WK-RESTO
+           COMPUTE WK-DV-CALC = 11 - WK-RESTO
+           IF WK-DV-CALC = 11
+              MOVE 0 TO WK-DV-CALC
+           END-IF
+           IF WK-DV-CALC = 10 OR WK-CUIT-VERIF NOT = WK-DV-CALC
+              MOVE "S" TO CUIT-INVALIDO
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2300-ESCRIBIR-EXCEPCION.
+           MOVE A101-CLIENTE  TO WK-D-CLAVE
+           MOVE A101-NOMBRE   TO WK-D-NOMBRE
+           MOVE A101-NRO-CUIT TO WK-D-CUIT
+           WRITE RPT-LINEA FROM WK-LINEA-DET.
+       2300-EXIT.
+           EXIT.
+
+       2400-ESCRIBIR-TOTALES.
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA
+           MOVE WK-TOTAL-CLIENTES  TO WK-T-CLIENTES
+           WRITE RPT-LINEA FROM WK-LINEA-TOTAL
+           MOVE WK-TOTAL-INVALIDOS TO WK-T-INVALIDOS
+           WRITE RPT-LINEA FROM WK-LINEA-TOTAL-INV.
+       2400-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    Graba la clave del ultimo cliente procesado cada
+      *    WK-CHKPT-INTERVALO registros, de forma que el proceso
+      *    pueda reanudarse desde ese punto si se corta.
+      ******************************************************************
+       2500-ACTUALIZAR-CHECKPOINT.
+           ADD 1 TO WK-CONTADOR-CHKPT
+           IF WK-CONTADOR-CHKPT >= WK-CHKPT-INTERVALO
+              MOVE ZERO           TO WK-CONTADOR-CHKPT
+              MOVE WK-JOB-ID      TO CHKPOINT-JOB
+              MOVE A101-CLIENTE   TO CHKPOINT-CLAVE
+              MOVE "N"            TO CHKPOINT-COMPLETO
+              ACCEPT CHKPOINT-FECHA FROM DATE YYYYMMDD
+              ACCEPT CHKPOINT-HORA  FROM TIME
+              REWRITE CHKPOINT-REG
+           END-IF.
+       2500-EXIT.
+           EXIT.
+
+       2600-COMPLETAR-CHECKPOINT.
+           MOVE WK-JOB-ID TO CHKPOINT-JOB
+           READ CHKPOINT
+               INVALID KEY CONTINUE
+           END-READ
+           MOVE "S" TO CHKPOINT-COMPLETO
+           ACCEPT CHKPOINT-FECHA FROM DATE YYYYMMDD
+           ACCEPT CHKPOINT-HORA  FROM TIME
+           REWRITE CHKPOINT-REG.
+       2600-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE CLIENTE
+           CLOSE RPT-EXCEPCIONES
+           CLOSE CHKPOINT.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM "CUIT-VALIDACION".
