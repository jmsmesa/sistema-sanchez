@@ -0,0 +1,343 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    "RECONCIL-CENTRAL".
+       AUTHOR.        SISTEMAS.
+       INSTALLATION.  SANCHEZ.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * Historial de modificaciones:
+      *   09/08/2026  SIS  Alta del programa. Reconciliacion nocturna
+      *                    de CLIENTE contra el sistema central en
+      *                    base a A101-FECHA-ACTUALIZ: extrae los
+      *                    clientes tocados en la ventana del corte a
+      *                    un archivo de intercambio, y aplica de
+      *                    vuelta un archivo de novedades del sistema
+      *                    central sobre CLIENTE.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MULTIPLATAFORMA.
+       OBJECT-COMPUTER. MULTIPLATAFORMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLIENTE.SEL".
+           COPY "CHKPOINT.SEL".
+
+           SELECT RECON-SALIDA ASSIGN TO "RECONSAL.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-SALIDA.
+
+           SELECT RECON-ENTRADA ASSIGN TO "RECONENT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-ENTRADA.
+
+           SELECT RPT-EXCEPCIONES ASSIGN TO "RECONEXC.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-RPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CLIENTFD.CPY".
+           COPY "CHKPOINT.CPY".
+
+       FD  RECON-SALIDA
+                   LABEL RECORD STANDARD.
+       01  RECONSAL-REG.
+           03  RECONSAL-CLAVE          PIC 9(06).
+           03  RECONSAL-NOMBRE         PIC X(35).
+           03  RECONSAL-DOMICILIO      PIC X(35).
+           03  RECONSAL-LOCALIDAD      PIC X(20).
+           03  RECONSAL-CODPOSTAL      PIC X(08).
+           03  RECONSAL-PROVINCIA      PIC 99.
+           03  RECONSAL-NRO-CUIT       PIC 9(14).
+           03  RECONSAL-FECHA-ACTUALIZ PIC 9(08).
+
+       FD  RECON-ENTRADA
+                   LABEL RECORD STANDARD.
+       01  RECONENT-REG.
+           03  RECONENT-CLAVE          PIC 9(06).
+           03  RECONENT-NOMBRE         PIC X(35).
+           03  RECONENT-DOMICILIO      PIC X(35).
+           03  RECONENT-LOCALIDAD      PIC X(20).
+           03  RECONENT-CODPOSTAL      PIC X(08).
+           03  RECONENT-PROVINCIA      PIC 99.
+
+       FD  RPT-EXCEPCIONES
+                   LABEL RECORD STANDARD.
+       01  RPT-LINEA                   PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77  STATUS-CLIENTE              PIC X(02).
+       77  STATUS-SALIDA               PIC X(02).
+       77  STATUS-ENTRADA              PIC X(02).
+       77  STATUS-RPT                  PIC X(02).
+       77  STATUS-CHKPOINT             PIC X(02).
+
+       77  WK-EOF-CLIENTE              PIC X(01) VALUE "N".
+           88  EOF-CLIENTE                       VALUE "S".
+       77  WK-EOF-ENTRADA              PIC X(01) VALUE "N".
+           88  EOF-ENTRADA                       VALUE "S".
+
+       77  WK-JOB-ID                   PIC X(10) VALUE "RECONCIL".
+       77  WK-CHKPT-EXISTE             PIC X(01) VALUE "N".
+       77  WK-CHKPT-REANUDA            PIC X(01) VALUE "N".
+       77  WK-CONTADOR-CHKPT           PIC 9(05) VALUE ZERO.
+       77  WK-CHKPT-INTERVALO          PIC 9(05) VALUE 01000.
+
+      ******************************************************************
+      *    Modo de corrida y ventana de fechas, tomados del ambiente:
+      *       RECONCIL-MODO   'E' = extraer novedades hacia el central
+      *                       'A' = aplicar novedades desde el central
+      *       RECONCIL-DESDE / RECONCIL-HASTA  formato AAAAMMDD, sobre
+      *                       A101-FECHA-ACTUALIZ (solo modo 'E').
+      ******************************************************************
+       77  WK-MODO                     PIC X(01).
+           88  WK-MODO-EXTRAE                     VALUE "E".
+           88  WK-MODO-APLICA                     VALUE "A".
+       77  WK-FECHA-DESDE               PIC 9(08).
+       77  WK-FECHA-HASTA               PIC 9(08).
+       77  WK-FECHA-HOY                 PIC 9(08).
+
+       77  WK-TOTAL-CLIENTES           PIC 9(07) VALUE ZERO.
+       77  WK-TOTAL-EXTRAIDOS          PIC 9(07) VALUE ZERO.
+       77  WK-TOTAL-APLICADOS          PIC 9(07) VALUE ZERO.
+       77  WK-TOTAL-EXCEPCIONES        PIC 9(07) VALUE ZERO.
+
+       01  WK-LINEA-TITULO.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  FILLER                  PIC X(50)
+               VALUE "EXCEPCIONES DE RECONCILIACION CON EL CENTRAL".
+
+       01  WK-LINEA-DET.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  WK-D-CLAVE              PIC ZZZZZ9.
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  WK-D-MOTIVO             PIC X(40).
+
+       01  WK-LINEA-TOTAL.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  FILLER                  PIC X(30) VALUE
+               "TOTAL EXCEPCIONES. . . . . . .".
+           03  WK-T-EXCEPCIONES        PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+           IF WK-MODO-EXTRAE
+              PERFORM 2000-EXTRAER  THRU 2000-EXIT
+           ELSE
+              PERFORM 3000-APLICAR  THRU 3000-EXIT
+           END-IF
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           ACCEPT WK-MODO FROM ENVIRONMENT "RECONCIL-MODO"
+           ACCEPT WK-FECHA-HOY FROM DATE YYYYMMDD
+           OPEN OUTPUT RPT-EXCEPCIONES
+           WRITE RPT-LINEA FROM WK-LINEA-TITULO
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA
+           IF WK-MODO-EXTRAE
+              ACCEPT WK-FECHA-DESDE FROM ENVIRONMENT "RECONCIL-DESDE"
+              ACCEPT WK-FECHA-HASTA FROM ENVIRONMENT "RECONCIL-HASTA"
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    Modo 'E': recorre CLIENTE y extrae al archivo de salida
+      *    todo registro cuyo A101-FECHA-ACTUALIZ caiga dentro de la
+      *    ventana solicitada, para que el sistema central lo tome.
+      ******************************************************************
+       2000-EXTRAER.
+           PERFORM 2100-ABRIR-CHECKPOINT THRU 2100-EXIT
+           OPEN INPUT CLIENTE
+           IF WK-CHKPT-REANUDA = "S"
+              MOVE CHKPOINT-CLAVE TO A101-CLIENTE
+              START CLIENTE KEY > A101-CLAVE
+                  INVALID KEY MOVE "S" TO WK-EOF-CLIENTE
+              END-START
+              OPEN EXTEND RECON-SALIDA
+           ELSE
+              OPEN OUTPUT RECON-SALIDA
+           END-IF
+           PERFORM 2200-LEER-CLIENTE THRU 2200-EXIT
+           PERFORM UNTIL EOF-CLIENTE
+              ADD 1 TO WK-TOTAL-CLIENTES
+              IF A101-FECHA-ACTUALIZ >= WK-FECHA-DESDE
+                 AND A101-FECHA-ACTUALIZ <= WK-FECHA-HASTA
+                 ADD 1 TO WK-TOTAL-EXTRAIDOS
+                 PERFORM 2300-ESCRIBIR-SALIDA THRU 2300-EXIT
+              END-IF
+              PERFORM 2400-ACTUALIZAR-CHECKPOINT THRU 2400-EXIT
+              PERFORM 2200-LEER-CLIENTE THRU 2200-EXIT
+           END-PERFORM
+           PERFORM 2500-COMPLETAR-CHECKPOINT THRU 2500-EXIT
+           CLOSE CLIENTE
+           CLOSE RECON-SALIDA
+           CLOSE CHKPOINT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    Abre (creandolo si no existe) el archivo de checkpoint y
+      *    determina si hay un corte pendiente de reanudar.
+      ******************************************************************
+       2100-ABRIR-CHECKPOINT.
+           OPEN I-O CHKPOINT
+           IF STATUS-CHKPOINT = "35"
+              OPEN OUTPUT CHKPOINT
+              CLOSE CHKPOINT
+              OPEN I-O CHKPOINT
+           END-IF
+           MOVE WK-JOB-ID TO CHKPOINT-JOB
+           READ CHKPOINT
+               INVALID KEY MOVE "N" TO WK-CHKPT-EXISTE
+               NOT INVALID KEY MOVE "S" TO WK-CHKPT-EXISTE
+           END-READ
+           IF WK-CHKPT-EXISTE = "S" AND CHKPOINT-COMPLETO-NO
+              MOVE "S" TO WK-CHKPT-REANUDA
+           ELSE
+              MOVE "N" TO WK-CHKPT-REANUDA
+              MOVE WK-JOB-ID TO CHKPOINT-JOB
+              MOVE ZERO      TO CHKPOINT-CLAVE
+              MOVE "N"       TO CHKPOINT-COMPLETO
+              ACCEPT CHKPOINT-FECHA FROM DATE YYYYMMDD
+              ACCEPT CHKPOINT-HORA  FROM TIME
+              IF WK-CHKPT-EXISTE = "S"
+                 REWRITE CHKPOINT-REG
+              ELSE
+                 WRITE CHKPOINT-REG
+              END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-LEER-CLIENTE.
+           MOVE "N" TO WK-EOF-CLIENTE
+           READ CLIENTE NEXT
+               AT END MOVE "S" TO WK-EOF-CLIENTE
+           END-READ.
+       2200-EXIT.
+           EXIT.
+
+       2300-ESCRIBIR-SALIDA.
+           MOVE A101-CLIENTE            TO RECONSAL-CLAVE
+           MOVE A101-NOMBRE             TO RECONSAL-NOMBRE
+           MOVE A101-DOMICILIO          TO RECONSAL-DOMICILIO
+           MOVE A101-LOCALIDAD          TO RECONSAL-LOCALIDAD
+           MOVE A101-CODIGO-POSTAL      TO RECONSAL-CODPOSTAL
+           MOVE A101-PROVINCIA          TO RECONSAL-PROVINCIA
+           MOVE A101-NRO-CUIT           TO RECONSAL-NRO-CUIT
+           MOVE A101-FECHA-ACTUALIZ     TO RECONSAL-FECHA-ACTUALIZ
+           WRITE RECONSAL-REG.
+       2300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    Graba la clave del ultimo cliente procesado cada
+      *    WK-CHKPT-INTERVALO registros, de forma que el proceso
+      *    pueda reanudarse desde ese punto si se corta.
+      ******************************************************************
+       2400-ACTUALIZAR-CHECKPOINT.
+           ADD 1 TO WK-CONTADOR-CHKPT
+           IF WK-CONTADOR-CHKPT >= WK-CHKPT-INTERVALO
+              MOVE ZERO           TO WK-CONTADOR-CHKPT
+              MOVE WK-JOB-ID      TO CHKPOINT-JOB
+              MOVE A101-CLIENTE   TO CHKPOINT-CLAVE
+              MOVE "N"            TO CHKPOINT-COMPLETO
+              ACCEPT CHKPOINT-FECHA FROM DATE YYYYMMDD
+              ACCEPT CHKPOINT-HORA  FROM TIME
+              REWRITE CHKPOINT-REG
+           END-IF.
+       2400-EXIT.
+           EXIT.
+
+       2500-COMPLETAR-CHECKPOINT.
+           MOVE WK-JOB-ID TO CHKPOINT-JOB
+           READ CHKPOINT
+               INVALID KEY CONTINUE
+           END-READ
+           MOVE "S" TO CHKPOINT-COMPLETO
+           ACCEPT CHKPOINT-FECHA FROM DATE YYYYMMDD
+           ACCEPT CHKPOINT-HORA  FROM TIME
+           REWRITE CHKPOINT-REG.
+       2500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    Modo 'A': recorre el archivo de novedades del sistema
+      *    central y aplica cada registro sobre CLIENTE por clave,
+      *    dejando en el archivo de excepciones toda clave que no
+      *    exista en este sistema. No es un barrido completo de
+      *    CLIENTE (es un acceso aleatorio por clave), por lo que no
+      *    lleva checkpoint/restart.
+      ******************************************************************
+       3000-APLICAR.
+           OPEN INPUT RECON-ENTRADA
+           OPEN I-O CLIENTE
+           PERFORM 3100-LEER-ENTRADA THRU 3100-EXIT
+           PERFORM UNTIL EOF-ENTRADA
+              PERFORM 3200-APLICAR-NOVEDAD THRU 3200-EXIT
+              PERFORM 3100-LEER-ENTRADA THRU 3100-EXIT
+           END-PERFORM
+           PERFORM 3400-ESCRIBIR-TOTALES THRU 3400-EXIT
+           CLOSE RECON-ENTRADA
+           CLOSE CLIENTE.
+       3000-EXIT.
+           EXIT.
+
+       3100-LEER-ENTRADA.
+           MOVE "N" TO WK-EOF-ENTRADA
+           READ RECON-ENTRADA
+               AT END MOVE "S" TO WK-EOF-ENTRADA
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+       3200-APLICAR-NOVEDAD.
+           MOVE RECONENT-CLAVE TO A101-CLIENTE
+           READ CLIENTE
+               INVALID KEY
+                  PERFORM 3300-REGISTRAR-EXCEPCION THRU 3300-EXIT
+           END-READ
+           IF STATUS-CLIENTE = "00"
+              MOVE RECONENT-NOMBRE    TO A101-NOMBRE
+              MOVE RECONENT-DOMICILIO TO A101-DOMICILIO
+              MOVE RECONENT-LOCALIDAD TO A101-LOCALIDAD
+              MOVE RECONENT-CODPOSTAL TO A101-CODIGO-POSTAL
+              MOVE RECONENT-PROVINCIA TO A101-PROVINCIA
+              MOVE WK-FECHA-HOY       TO A101-FECHA-ACTUALIZ
+              REWRITE A101-REG
+              ADD 1 TO WK-TOTAL-APLICADOS
+           END-IF.
+       3200-EXIT.
+           EXIT.
+
+       3300-REGISTRAR-EXCEPCION.
+           ADD 1 TO WK-TOTAL-EXCEPCIONES
+           MOVE RECONENT-CLAVE TO WK-D-CLAVE
+           MOVE "CLAVE INEXISTENTE EN CLIENTE" TO WK-D-MOTIVO
+           WRITE RPT-LINEA FROM WK-LINEA-DET.
+       3300-EXIT.
+           EXIT.
+
+       3400-ESCRIBIR-TOTALES.
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA
+           MOVE WK-TOTAL-EXCEPCIONES TO WK-T-EXCEPCIONES
+           WRITE RPT-LINEA FROM WK-LINEA-TOTAL.
+       3400-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE RPT-EXCEPCIONES.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM "RECONCIL-CENTRAL".
