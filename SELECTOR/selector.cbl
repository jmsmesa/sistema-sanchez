@@ -32,6 +32,7 @@ WOWCOD*
       *   You can edit code between here and the next marker.
 WOWCOD* WOWFCT
            copy operadores.sel.
+           copy "RANGOSEL.SEL".
 WOWCOD*
       * End of editable File-Control.
       ******************************************************************
@@ -43,6 +44,7 @@ WOWCOD*
       *   You can edit code between here and the next marker.
 WOWCOD* WOWFLS
            copy operadores.fd.
+           copy "RANGOSEL.CPY".
 WOWCOD*
       * End of editable File Section.
       ******************************************************************
@@ -63,6 +65,10 @@ WOWCOD* WOWPWS
        77  ind                     pic 9(04).
        77  sub                     pic 9(04).
        77  c-fila                  pic 9(04).
+       77  status-rangosel         pic x(02).
+       77  existe-rangosel         pic x(01).
+       77  wk-limite-1             pic 9(04) value 0020.
+       77  wk-limite-2             pic 9(04) value 0070.
 WOWCOD*
       * End of editable Working-Storage Section.
       ******************************************************************
@@ -100,6 +106,7 @@ WOWCOD*
       *   You can edit code between here and the next marker.
 WOWCOD* WOWPPI
            open input operadores.
+           open input rangosel.
 WOWCOD*
       * End of editable Program-Initialization.
       ******************************************************************
@@ -112,6 +119,7 @@ WOWCOD*
       *   You can edit code between here and the next marker.
 WOWCOD* WOWPPS
            close operadores.
+           close rangosel.
 WOWCOD*
       * End of editable Program-Shutdown.
       ******************************************************************
@@ -142,6 +150,7 @@ WOWCOD*
       *   You can edit code between here and the next marker.
 WOWCOD* WOWPPR
        Cargar-Listas.
+           perform Cargar-Rangos
            Call AXDoMethod Using Win-Return menu-H "ClearItems"
 
            initialize reg-operadores
@@ -158,11 +167,12 @@ WOWCOD* WOWPPR
                     initialize texto
                     string pos ";" operadores-razon-social
                            delimited by "  " into texto
-                    if operadores-codigo < 20
+                    if operadores-codigo < wk-limite-1
                        Call AXDoMethod Using Win-Return
                             lst1-H "AddItem" texto
                     end-if
-                    if operadores-codigo > 20 and < 70
+                    if operadores-codigo > wk-limite-1
+                       and < wk-limite-2
                        Call AXDoMethod Using Win-Return
                             lst2-H "AddItem" texto
                        if pos = "1"
@@ -184,6 +194,24 @@ WOWCOD* WOWPPR
               end-perform
            end-if.
 
+       Cargar-Rangos.
+           move "LIMITE1   " to rangosel-key
+           read rangosel
+                        invalid key
+                                    move 'n' to existe-rangosel
+                        not invalid key
+                                    move 's' to existe-rangosel
+                                    move rangosel-valor to wk-limite-1
+           end-read
+           move "LIMITE2   " to rangosel-key
+           read rangosel
+                        invalid key
+                                    move 'n' to existe-rangosel
+                        not invalid key
+                                    move 's' to existe-rangosel
+                                    move rangosel-valor to wk-limite-2
+           end-read.
+
        leer-operadores.
            move 's' to existe-operadores.
            read operadores
