@@ -0,0 +1,268 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "LISTAPRE-ABM".
+
+      *
+WOWBGN*
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      ******************************************************************
+      * Beginning of editable Configuration Section.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWCFS
+       SOURCE-COMPUTER. MULTIPLATAFORMA.
+       OBJECT-COMPUTER. MULTIPLATAFORMA
+           PROGRAM COLLATING SEQUENCE IS MAYUS-MINUS.
+WOWCOD*
+      * End of editable Configuration Section.
+      ******************************************************************
+       SPECIAL-NAMES.
+      ******************************************************************
+      * Beginning of editable Special-Names.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWSPN
+           ALPHABET MAYUS-MINUS IS
+               1 THRU 65,
+               'A' ALSO 'a', 'B' ALSO 'b', 'C' ALSO 'c', 'D' ALSO 'd',
+               'E' ALSO 'e', 'F' ALSO 'f', 'G' ALSO 'g', 'H' ALSO 'h',
+               'I' ALSO 'i', 'J' ALSO 'j', 'K' ALSO 'k', 'L' ALSO 'l',
+               'M' ALSO 'm', 'N' ALSO 'n', 'O' ALSO 'o', 'P' ALSO 'p',
+               'Q' ALSO 'q', 'R' ALSO 'r', 'S' ALSO 's', 'T' ALSO 't',
+               'U' ALSO 'u', 'V' ALSO 'v', 'W' ALSO 'w', 'X' ALSO 'x',
+               'Y' ALSO 'y', 'Z' ALSO 'z',  92 THRU 97, 124 THRU 128.
+WOWCOD*
+      * End of editable Special-Names.
+      ******************************************************************
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+      * Beginning of editable File-Control.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWFCT
+           copy "LISTAPRE.SEL".
+WOWCOD*
+      * End of editable File-Control.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * Beginning of editable File Section.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWFLS
+           copy "LISTAPRE.CPY".
+WOWCOD*
+      * End of editable File Section.
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * Beginning of editable Working-Storage Section.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWPWS
+       77  status-listapre            pic x(02).
+       77  mi-codigo                  pic 9(02).
+       77  mi-opcion                  pic x(01).
+       77  eof-listapre               pic x(01).
+       77  existe-listapre            pic x(01).
+       77  error-listapre             pic x(01).
+WOWCOD*
+      * End of editable Working-Storage Section.
+      ******************************************************************
+
+      *
+      * Generated Form Handles
+      *
+       01 MENU-H PIC 9(10) BINARY(8) VALUE 0.
+       01 PRINCIPAL-H PIC 9(10) BINARY(8) VALUE 0.
+
+           COPY "menu.wws".
+           COPY "principal.wws".
+
+           COPY "WINDOWS.CPY".
+
+       PROCEDURE DIVISION.
+
+       MAIN SECTION.
+
+       MAIN-PROCEDURE.
+           SET WOW-QUIT TO FALSE.
+           PERFORM PROGRAM-INITIALIZATION.
+           IF NOT WOW-QUIT
+              PERFORM CREATE-WINDOWS
+              PERFORM PROCESS-EVENTS UNTIL WOW-QUIT
+              PERFORM DESTROY-WINDOWS
+           END-IF.
+           PERFORM PROGRAM-SHUTDOWN.
+           EXIT PROGRAM.
+           STOP RUN.
+
+       PROGRAM-INITIALIZATION SECTION.
+
+       PROGRAM-INIT-PARAGRAPH.
+      ******************************************************************
+      * Beginning of editable Program-Initialization.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWPPI
+           open i-o listapre.
+WOWCOD*
+      * End of editable Program-Initialization.
+      ******************************************************************
+
+       PROGRAM-SHUTDOWN SECTION.
+
+       PROGRAM-SHUTDOWN-PARAGRAPH.
+      ******************************************************************
+      * Beginning of editable Program-Shutdown.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWPPS
+           close listapre.
+WOWCOD*
+      * End of editable Program-Shutdown.
+      ******************************************************************
+
+       CREATE-WINDOWS SECTION.
+
+       CREATE-WINDOWS-PARAGRAPH.
+           PERFORM MENU-CREATE-WINDOW.
+           PERFORM PRINCIPAL-CREATE-WINDOW.
+
+       DESTROY-WINDOWS SECTION.
+
+       DESTROY-WINDOWS-PARAGRAPH.
+           PERFORM MENU-DESTROY-WINDOW.
+           PERFORM PRINCIPAL-DESTROY-WINDOW.
+
+       PROCESS-EVENTS SECTION.
+
+       PROCESS-EVENTS-PARAGRAPH.
+           CALL WOWGETMESSAGE USING WIN-RETURN WIN-MSG-WS WM-NOTIFY-WS.
+           IF WIN-RETURN IS EQUAL TO 0 SET WOW-QUIT TO TRUE.
+           IF NOT WOW-QUIT EVALUATE WIN-MSG-HANDLE
+             WHEN MENU-H PERFORM MENU-EVALUATE-EVENTS
+             WHEN PRINCIPAL-H PERFORM PRINCIPAL-EVALUATE-EVENTS
+           END-EVALUATE.
+
+       USER-PROCEDURES SECTION.
+
+      ******************************************************************
+      * Beginning of editable Procedure Division.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWPPR
+       ACTUALIZAR.
+           evaluate mi-opcion
+              when "a"
+                  perform mover-datos-al-registro
+                  perform grabar-listapre
+              when "b"
+                  perform mover-datos-al-registro
+                  Move all 'N' to Message-Box-Flags
+                  Set Mb-OKCancel Mb-IconQuestion To True
+                  Call WowMessageBox Using Win-Return principal-H
+                       "Confirma la baja de la lista de precios ?"
+                       "Baja" Message-Box-Flags
+                  if Win-Return = Id-OK
+                     perform borrar-listapre
+                  end-if
+              when "m"
+                  perform mover-datos-al-registro
+                  perform regrabar-listapre
+           end-evaluate.
+
+       CARGAR-REGISTRO.
+           Call WowGetProp Using Win-Return codLista-H "text"
+                mi-codigo
+           initialize listapre-reg
+           move mi-codigo to listapre-codigo
+
+           perform leer-listapre
+           if existe-listapre = "n" and mi-opcion not = "a"
+              Move all 'N' to Message-Box-Flags
+              Set Mb-OKCancel Mb-IconHand To True
+              Call WowMessageBox Using Win-Return principal-H
+                   "No existe la lista de precios" "Error"
+                   Message-Box-Flags
+           else if existe-listapre = "s" and mi-opcion = "a"
+              Move all 'N' to Message-Box-Flags
+              Set Mb-OKCancel Mb-IconHand To True
+              Call WowMessageBox Using Win-Return principal-H
+                   "Ya existe la lista de precios" "Error"
+                   Message-Box-Flags
+           else
+              perform mover-datos-al-form
+           end-if.
+
+       limpiar-form.
+           Call WowSetProp Using Win-Return txtDescripcion-H "text"
+                " "
+           Call WowSetProp Using Win-Return txtVigenteDesde-H "text"
+                " "
+           Call WowSetProp Using Win-Return chVigente-H "Value" 0.
+
+       mover-datos-al-form.
+           perform limpiar-form.
+           Call WowSetProp Using Win-Return txtDescripcion-H "text"
+                listapre-descripcion
+           Call WowSetProp Using Win-Return txtVigenteDesde-H "text"
+                listapre-vigente-desde
+           if listapre-vigente-si
+              Call WowSetProp Using Win-Return chVigente-H "Value" 1
+           else
+              Call WowSetProp Using Win-Return chVigente-H "Value" 0
+           end-if.
+
+       mover-datos-al-registro.
+           Call WowGetProp Using Win-Return txtDescripcion-H "text"
+                listapre-descripcion
+           Call WowGetProp Using Win-Return txtVigenteDesde-H "text"
+                listapre-vigente-desde
+           Call WowGetProp Using Win-Return chVigente-H "Value"
+                listapre-estado
+           if listapre-estado = "1"
+              move "1" to listapre-estado
+           else
+              move "0" to listapre-estado.
+
+       leer-listapre.
+           move 's' to existe-listapre.
+           read listapre
+                        invalid key
+                                    move 'n' to existe-listapre.
+       start-listapre.
+           move 'n' to eof-listapre.
+           start listapre
+                       key not < listapre-codigo
+                             invalid key
+                                        move 's' to eof-listapre.
+       leer-listapre-next.
+           move 'n' to eof-listapre.
+           read listapre next
+                           at end
+                                 move 's' to eof-listapre.
+       regrabar-listapre.
+           move 'n' to error-listapre.
+           rewrite listapre-reg
+                             invalid key
+                                        move 's' to error-listapre.
+       borrar-listapre.
+           move 'n' to error-listapre.
+           delete listapre
+                             invalid key
+                                        move 's' to error-listapre.
+       grabar-listapre.
+           move 'n' to error-listapre.
+           write listapre-reg
+                             invalid key
+                                        move 's' to error-listapre.
+WOWCOD*
+      * End of editable Procedure Division.
+      ******************************************************************
+
+      *
+WOWDNE*
+      *
+           COPY "menu.wpr".
+           COPY "principal.wpr".
+
+       END PROGRAM "LISTAPRE-ABM".
