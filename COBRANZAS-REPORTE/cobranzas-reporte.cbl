@@ -0,0 +1,260 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    "COBRANZAS-REPORTE".
+       AUTHOR.        SISTEMAS.
+       INSTALLATION.  SANCHEZ.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * Historial de modificaciones:
+      *   09/08/2026  SIS  Alta del programa. Listado de cobranzas
+      *                    agrupado por estado de deuda y cobrador.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MULTIPLATAFORMA.
+       OBJECT-COMPUTER. MULTIPLATAFORMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLIENTE.SEL".
+
+           SELECT RPT-COBRANZAS ASSIGN TO "RPTCOB.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-RPT.
+
+           SELECT WORK-COBRANZAS ASSIGN TO "WCOBRAN.TMP".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CLIENTFD.CPY".
+
+       FD  RPT-COBRANZAS
+                   LABEL RECORD STANDARD.
+       01  RPT-LINEA                   PIC X(132).
+
+       SD  WORK-COBRANZAS.
+       01  SD-COBRANZAS.
+           03  SD-ESTADO-DEUDA         PIC 9.
+           03  SD-COBRADOR             PIC 999.
+           03  SD-CLAVE                PIC 9(6).
+           03  SD-NOMBRE               PIC X(35).
+           03  SD-SALDO                PIC S9(14)V99.
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *    Indicadores de estado de archivo
+      ******************************************************************
+       77  STATUS-CLIENTE              PIC X(02).
+       77  STATUS-RPT                  PIC X(02).
+
+       77  WK-EOF-CLIENTE              PIC X(01) VALUE "N".
+           88  EOF-CLIENTE                       VALUE "S".
+       77  WK-EOF-SORT                 PIC X(01) VALUE "N".
+           88  EOF-SORT                          VALUE "S".
+       77  WK-PRIMERA                  PIC X(01) VALUE "S".
+
+       77  WK-ESTADO-ANT               PIC 9.
+       77  WK-COBRADOR-ANT             PIC 999.
+       77  WK-SUB-COBRADOR             PIC S9(14)V99 VALUE ZERO.
+       77  WK-SUB-ESTADO               PIC S9(14)V99 VALUE ZERO.
+       77  WK-TOTAL-GENERAL            PIC S9(14)V99 VALUE ZERO.
+       77  WK-DESC-ESTADO              PIC X(30).
+
+       01  WK-LINEA-TITULO.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  FILLER                  PIC X(60)
+               VALUE "LISTADO DE COBRANZAS POR ESTADO Y COBRADOR".
+
+       01  WK-LINEA-ESTADO.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  FILLER                  PIC X(15) VALUE "ESTADO DEUDA: ".
+           03  WK-E-TEXTO              PIC X(30).
+
+       01  WK-LINEA-DET.
+           03  FILLER                  PIC X(07) VALUE SPACES.
+           03  WK-D-CLAVE              PIC ZZZZZ9.
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  WK-D-NOMBRE             PIC X(35).
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  FILLER                  PIC X(09) VALUE "COBRADOR ".
+           03  WK-D-COBRADOR           PIC ZZ9.
+           03  FILLER                  PIC X(03) VALUE SPACES.
+           03  WK-D-SALDO              PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  WK-LINEA-SUB-COB.
+           03  FILLER                  PIC X(10) VALUE SPACES.
+           03  FILLER                  PIC X(20) VALUE
+               "SUBTOTAL COBRADOR . ".
+           03  WK-SC-COBRADOR          PIC ZZ9.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  WK-SC-SALDO             PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  WK-LINEA-SUB-EST.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  FILLER                  PIC X(25) VALUE
+               "TOTAL ESTADO DE DEUDA . ".
+           03  WK-SE-SALDO             PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  WK-LINEA-TOTAL.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  FILLER                  PIC X(25) VALUE
+               "TOTAL GENERAL. . . . . .".
+           03  WK-TG-SALDO             PIC ZZZ,ZZZ,ZZ9.99-.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR   THRU 1000-EXIT
+           PERFORM 2000-PROCESO       THRU 2000-EXIT
+           PERFORM 9000-FINALIZAR     THRU 9000-EXIT
+           STOP RUN.
+
+      ******************************************************************
+      *    1000  -  APERTURA DE ARCHIVOS
+      ******************************************************************
+       1000-INICIALIZAR.
+           OPEN INPUT  CLIENTE
+           OPEN OUTPUT RPT-COBRANZAS.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000  -  ORDENA POR ESTADO DE DEUDA / COBRADOR E IMPRIME
+      ******************************************************************
+       2000-PROCESO.
+           SORT WORK-COBRANZAS
+               ON ASCENDING KEY SD-ESTADO-DEUDA SD-COBRADOR
+               INPUT PROCEDURE  2100-VOLCAR-CLIENTES THRU 2100-EXIT
+               OUTPUT PROCEDURE 2200-IMPRIMIR        THRU 2200-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-VOLCAR-CLIENTES.
+           PERFORM 2110-LEER-CLIENTE THRU 2110-EXIT
+           PERFORM 2120-CARGAR-REGISTRO THRU 2120-EXIT
+               UNTIL EOF-CLIENTE.
+       2100-EXIT.
+           EXIT.
+
+       2110-LEER-CLIENTE.
+           MOVE "N" TO WK-EOF-CLIENTE
+           READ CLIENTE NEXT
+               AT END MOVE "S" TO WK-EOF-CLIENTE
+           END-READ.
+       2110-EXIT.
+           EXIT.
+
+       2120-CARGAR-REGISTRO.
+           MOVE A101-ESTADO-DEUDA         TO SD-ESTADO-DEUDA
+           MOVE A101-COBRADOR             TO SD-COBRADOR
+           MOVE A101-CLIENTE              TO SD-CLAVE
+           MOVE A101-NOMBRE               TO SD-NOMBRE
+           MOVE A101-SALDO(1)             TO SD-SALDO
+           RELEASE SD-COBRANZAS
+           PERFORM 2110-LEER-CLIENTE THRU 2110-EXIT.
+       2120-EXIT.
+           EXIT.
+
+       2200-IMPRIMIR.
+           MOVE "S" TO WK-PRIMERA
+           MOVE ZERO TO WK-SUB-COBRADOR WK-SUB-ESTADO WK-TOTAL-GENERAL
+           WRITE RPT-LINEA FROM WK-LINEA-TITULO
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA
+           RETURN WORK-COBRANZAS
+               AT END MOVE "S" TO WK-EOF-SORT
+           END-RETURN
+           PERFORM UNTIL EOF-SORT
+              IF WK-PRIMERA = "S"
+                 MOVE SD-ESTADO-DEUDA TO WK-ESTADO-ANT
+                 MOVE SD-COBRADOR     TO WK-COBRADOR-ANT
+                 PERFORM 2220-ENCABEZADO-ESTADO THRU 2220-EXIT
+                 MOVE "N" TO WK-PRIMERA
+              ELSE
+                 IF SD-ESTADO-DEUDA NOT = WK-ESTADO-ANT
+                    PERFORM 2240-SUBTOTAL-COBRADOR THRU 2240-EXIT
+                    PERFORM 2250-SUBTOTAL-ESTADO   THRU 2250-EXIT
+                    MOVE SD-ESTADO-DEUDA TO WK-ESTADO-ANT
+                    MOVE SD-COBRADOR     TO WK-COBRADOR-ANT
+                    PERFORM 2220-ENCABEZADO-ESTADO THRU 2220-EXIT
+                 ELSE
+                    IF SD-COBRADOR NOT = WK-COBRADOR-ANT
+                       PERFORM 2240-SUBTOTAL-COBRADOR THRU 2240-EXIT
+                       MOVE SD-COBRADOR TO WK-COBRADOR-ANT
+                    END-IF
+                 END-IF
+              END-IF
+              PERFORM 2230-DETALLE THRU 2230-EXIT
+              ADD SD-SALDO TO WK-SUB-COBRADOR WK-SUB-ESTADO
+                              WK-TOTAL-GENERAL
+              RETURN WORK-COBRANZAS
+                  AT END MOVE "S" TO WK-EOF-SORT
+              END-RETURN
+           END-PERFORM
+           IF WK-PRIMERA = "N"
+              PERFORM 2240-SUBTOTAL-COBRADOR THRU 2240-EXIT
+              PERFORM 2250-SUBTOTAL-ESTADO   THRU 2250-EXIT
+           END-IF
+           PERFORM 2260-TOTAL-GENERAL THRU 2260-EXIT.
+       2200-EXIT.
+           EXIT.
+
+       2220-ENCABEZADO-ESTADO.
+           EVALUATE SD-ESTADO-DEUDA
+              WHEN 0 MOVE "NORMAL"            TO WK-DESC-ESTADO
+              WHEN 1 MOVE "GESTION COBRANZA"  TO WK-DESC-ESTADO
+              WHEN 7 MOVE "CONCURSO"          TO WK-DESC-ESTADO
+              WHEN 9 MOVE "INCOBRABLE"        TO WK-DESC-ESTADO
+              WHEN OTHER MOVE "NO CLASIFICADO" TO WK-DESC-ESTADO
+           END-EVALUATE
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA
+           MOVE WK-DESC-ESTADO TO WK-E-TEXTO
+           WRITE RPT-LINEA FROM WK-LINEA-ESTADO.
+       2220-EXIT.
+           EXIT.
+
+       2230-DETALLE.
+           MOVE SD-CLAVE      TO WK-D-CLAVE
+           MOVE SD-NOMBRE     TO WK-D-NOMBRE
+           MOVE SD-COBRADOR   TO WK-D-COBRADOR
+           MOVE SD-SALDO      TO WK-D-SALDO
+           WRITE RPT-LINEA FROM WK-LINEA-DET.
+       2230-EXIT.
+           EXIT.
+
+       2240-SUBTOTAL-COBRADOR.
+           MOVE WK-COBRADOR-ANT  TO WK-SC-COBRADOR
+           MOVE WK-SUB-COBRADOR  TO WK-SC-SALDO
+           WRITE RPT-LINEA FROM WK-LINEA-SUB-COB
+           MOVE ZERO TO WK-SUB-COBRADOR.
+       2240-EXIT.
+           EXIT.
+
+       2250-SUBTOTAL-ESTADO.
+           MOVE WK-SUB-ESTADO TO WK-SE-SALDO
+           WRITE RPT-LINEA FROM WK-LINEA-SUB-EST
+           MOVE ZERO TO WK-SUB-ESTADO.
+       2250-EXIT.
+           EXIT.
+
+       2260-TOTAL-GENERAL.
+           MOVE WK-TOTAL-GENERAL TO WK-TG-SALDO
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA
+           WRITE RPT-LINEA FROM WK-LINEA-TOTAL.
+       2260-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9000  -  CIERRE DE ARCHIVOS
+      ******************************************************************
+       9000-FINALIZAR.
+           CLOSE CLIENTE
+           CLOSE RPT-COBRANZAS.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM "COBRANZAS-REPORTE".
