@@ -0,0 +1,262 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "ACTIVDAD-ABM".
+
+      *
+WOWBGN*
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      ******************************************************************
+      * Beginning of editable Configuration Section.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWCFS
+       SOURCE-COMPUTER. MULTIPLATAFORMA.
+       OBJECT-COMPUTER. MULTIPLATAFORMA
+           PROGRAM COLLATING SEQUENCE IS MAYUS-MINUS.
+WOWCOD*
+      * End of editable Configuration Section.
+      ******************************************************************
+       SPECIAL-NAMES.
+      ******************************************************************
+      * Beginning of editable Special-Names.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWSPN
+           ALPHABET MAYUS-MINUS IS
+               1 THRU 65,
+               'A' ALSO 'a', 'B' ALSO 'b', 'C' ALSO 'c', 'D' ALSO 'd',
+               'E' ALSO 'e', 'F' ALSO 'f', 'G' ALSO 'g', 'H' ALSO 'h',
+               'I' ALSO 'i', 'J' ALSO 'j', 'K' ALSO 'k', 'L' ALSO 'l',
+               'M' ALSO 'm', 'N' ALSO 'n', 'O' ALSO 'o', 'P' ALSO 'p',
+               'Q' ALSO 'q', 'R' ALSO 'r', 'S' ALSO 's', 'T' ALSO 't',
+               'U' ALSO 'u', 'V' ALSO 'v', 'W' ALSO 'w', 'X' ALSO 'x',
+               'Y' ALSO 'y', 'Z' ALSO 'z',  92 THRU 97, 124 THRU 128.
+WOWCOD*
+      * End of editable Special-Names.
+      ******************************************************************
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+      * Beginning of editable File-Control.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWFCT
+           copy "ACTIVDAD.SEL".
+WOWCOD*
+      * End of editable File-Control.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * Beginning of editable File Section.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWFLS
+           copy "ACTIVDAD.CPY".
+WOWCOD*
+      * End of editable File Section.
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * Beginning of editable Working-Storage Section.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWPWS
+       77  status-activdad            pic x(02).
+       77  mi-codigo                  pic 9(02).
+       77  mi-opcion                  pic x(01).
+       77  eof-activdad               pic x(01).
+       77  existe-activdad            pic x(01).
+       77  error-activdad             pic x(01).
+WOWCOD*
+      * End of editable Working-Storage Section.
+      ******************************************************************
+
+      *
+      * Generated Form Handles
+      *
+       01 MENU-H PIC 9(10) BINARY(8) VALUE 0.
+       01 PRINCIPAL-H PIC 9(10) BINARY(8) VALUE 0.
+
+           COPY "menu.wws".
+           COPY "principal.wws".
+
+           COPY "WINDOWS.CPY".
+
+       PROCEDURE DIVISION.
+
+       MAIN SECTION.
+
+       MAIN-PROCEDURE.
+           SET WOW-QUIT TO FALSE.
+           PERFORM PROGRAM-INITIALIZATION.
+           IF NOT WOW-QUIT
+              PERFORM CREATE-WINDOWS
+              PERFORM PROCESS-EVENTS UNTIL WOW-QUIT
+              PERFORM DESTROY-WINDOWS
+           END-IF.
+           PERFORM PROGRAM-SHUTDOWN.
+           EXIT PROGRAM.
+           STOP RUN.
+
+       PROGRAM-INITIALIZATION SECTION.
+
+       PROGRAM-INIT-PARAGRAPH.
+      ******************************************************************
+      * Beginning of editable Program-Initialization.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWPPI
+           open i-o activdad.
+WOWCOD*
+      * End of editable Program-Initialization.
+      ******************************************************************
+
+       PROGRAM-SHUTDOWN SECTION.
+
+       PROGRAM-SHUTDOWN-PARAGRAPH.
+      ******************************************************************
+      * Beginning of editable Program-Shutdown.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWPPS
+           close activdad.
+WOWCOD*
+      * End of editable Program-Shutdown.
+      ******************************************************************
+
+       CREATE-WINDOWS SECTION.
+
+       CREATE-WINDOWS-PARAGRAPH.
+           PERFORM MENU-CREATE-WINDOW.
+           PERFORM PRINCIPAL-CREATE-WINDOW.
+
+       DESTROY-WINDOWS SECTION.
+
+       DESTROY-WINDOWS-PARAGRAPH.
+           PERFORM MENU-DESTROY-WINDOW.
+           PERFORM PRINCIPAL-DESTROY-WINDOW.
+
+       PROCESS-EVENTS SECTION.
+
+       PROCESS-EVENTS-PARAGRAPH.
+           CALL WOWGETMESSAGE USING WIN-RETURN WIN-MSG-WS WM-NOTIFY-WS.
+           IF WIN-RETURN IS EQUAL TO 0 SET WOW-QUIT TO TRUE.
+           IF NOT WOW-QUIT EVALUATE WIN-MSG-HANDLE
+             WHEN MENU-H PERFORM MENU-EVALUATE-EVENTS
+             WHEN PRINCIPAL-H PERFORM PRINCIPAL-EVALUATE-EVENTS
+           END-EVALUATE.
+
+       USER-PROCEDURES SECTION.
+
+      ******************************************************************
+      * Beginning of editable Procedure Division.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWPPR
+       ACTUALIZAR.
+           evaluate mi-opcion
+              when "a"
+                  perform mover-datos-al-registro
+                  perform grabar-activdad
+              when "b"
+                  perform mover-datos-al-registro
+                  Move all 'N' to Message-Box-Flags
+                  Set Mb-OKCancel Mb-IconQuestion To True
+                  Call WowMessageBox Using Win-Return principal-H
+                       "Confirma la baja de la actividad ?"
+                       "Baja" Message-Box-Flags
+                  if Win-Return = Id-OK
+                     perform borrar-activdad
+                  end-if
+              when "m"
+                  perform mover-datos-al-registro
+                  perform regrabar-activdad
+           end-evaluate.
+
+       CARGAR-REGISTRO.
+           Call WowGetProp Using Win-Return codActividad-H "text"
+                mi-codigo
+           initialize activdad-reg
+           move mi-codigo to activdad-codigo
+
+           perform leer-activdad
+           if existe-activdad = "n" and mi-opcion not = "a"
+              Move all 'N' to Message-Box-Flags
+              Set Mb-OKCancel Mb-IconHand To True
+              Call WowMessageBox Using Win-Return principal-H
+                   "No existe la actividad" "Error"
+                   Message-Box-Flags
+           else if existe-activdad = "s" and mi-opcion = "a"
+              Move all 'N' to Message-Box-Flags
+              Set Mb-OKCancel Mb-IconHand To True
+              Call WowMessageBox Using Win-Return principal-H
+                   "Ya existe la actividad" "Error"
+                   Message-Box-Flags
+           else
+              perform mover-datos-al-form
+           end-if.
+
+       limpiar-form.
+           Call WowSetProp Using Win-Return txtDescripcion-H "text"
+                " "
+           Call WowSetProp Using Win-Return chVigente-H "Value" 0.
+
+       mover-datos-al-form.
+           perform limpiar-form.
+           Call WowSetProp Using Win-Return txtDescripcion-H "text"
+                activdad-descripcion
+           if activdad-vigente-si
+              Call WowSetProp Using Win-Return chVigente-H "Value" 1
+           else
+              Call WowSetProp Using Win-Return chVigente-H "Value" 0
+           end-if.
+
+       mover-datos-al-registro.
+           Call WowGetProp Using Win-Return txtDescripcion-H "text"
+                activdad-descripcion
+           Call WowGetProp Using Win-Return chVigente-H "Value"
+                activdad-estado
+           if activdad-estado = "1"
+              move "1" to activdad-estado
+           else
+              move "0" to activdad-estado.
+
+       leer-activdad.
+           move 's' to existe-activdad.
+           read activdad
+                        invalid key
+                                    move 'n' to existe-activdad.
+       start-activdad.
+           move 'n' to eof-activdad.
+           start activdad
+                       key not < activdad-codigo
+                             invalid key
+                                        move 's' to eof-activdad.
+       leer-activdad-next.
+           move 'n' to eof-activdad.
+           read activdad next
+                           at end
+                                 move 's' to eof-activdad.
+       regrabar-activdad.
+           move 'n' to error-activdad.
+           rewrite activdad-reg
+                             invalid key
+                                        move 's' to error-activdad.
+       borrar-activdad.
+           move 'n' to error-activdad.
+           delete activdad
+                             invalid key
+                                        move 's' to error-activdad.
+       grabar-activdad.
+           move 'n' to error-activdad.
+           write activdad-reg
+                             invalid key
+                                        move 's' to error-activdad.
+WOWCOD*
+      * End of editable Procedure Division.
+      ******************************************************************
+
+      *
+WOWDNE*
+      *
+           COPY "menu.wpr".
+           COPY "principal.wpr".
+
+       END PROGRAM "ACTIVDAD-ABM".
