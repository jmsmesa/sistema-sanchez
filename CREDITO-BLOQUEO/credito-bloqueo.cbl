@@ -0,0 +1,232 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    "CREDITO-BLOQUEO".
+       AUTHOR.        SISTEMAS.
+       INSTALLATION.  SANCHEZ.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * Historial de modificaciones:
+      *   09/08/2026  SIS  Alta del programa. Bloquea automaticamente
+      *                    todo cliente cuyo A101-CREDITO-UTILIZADO
+      *                    supere su A101-MONTO-CREDITO, salvo los
+      *                    marcados A101-MARCA-CREDITO '9' (sin
+      *                    otorgamiento de credito), y deja un
+      *                    listado de excepciones de lo bloqueado.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MULTIPLATAFORMA.
+       OBJECT-COMPUTER. MULTIPLATAFORMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLIENTE.SEL".
+           COPY "CHKPOINT.SEL".
+
+           SELECT RPT-BLOQUEOS ASSIGN TO "CLIBLOQ.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-RPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CLIENTFD.CPY".
+           COPY "CHKPOINT.CPY".
+
+       FD  RPT-BLOQUEOS
+                   LABEL RECORD STANDARD.
+       01  RPT-LINEA                   PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77  STATUS-CLIENTE              PIC X(02).
+       77  STATUS-RPT                  PIC X(02).
+       77  STATUS-CHKPOINT             PIC X(02).
+
+       77  WK-EOF-CLIENTE              PIC X(01) VALUE "N".
+           88  EOF-CLIENTE                       VALUE "S".
+
+       77  WK-JOB-ID                   PIC X(10) VALUE "CREDBLOQ".
+       77  WK-CHKPT-EXISTE             PIC X(01) VALUE "N".
+       77  WK-CHKPT-REANUDA            PIC X(01) VALUE "N".
+       77  WK-CONTADOR-CHKPT           PIC 9(05) VALUE ZERO.
+       77  WK-CHKPT-INTERVALO          PIC 9(05) VALUE 01000.
+
+       77  WK-TOTAL-CLIENTES           PIC 9(07) VALUE ZERO.
+       77  WK-TOTAL-BLOQUEADOS         PIC 9(07) VALUE ZERO.
+
+       01  WK-LINEA-TITULO.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  FILLER                  PIC X(50)
+               VALUE "CLIENTES BLOQUEADOS POR EXCESO DE CREDITO".
+
+       01  WK-LINEA-DET.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  WK-D-CLAVE              PIC ZZZZZ9.
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  WK-D-NOMBRE             PIC X(35).
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  WK-D-MONTO              PIC ZZZ,ZZZ,ZZ9.99.
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  WK-D-UTILIZADO          PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WK-LINEA-TOTAL.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  FILLER                  PIC X(30) VALUE
+               "TOTAL CLIENTES ANALIZADOS . . ".
+           03  WK-T-CLIENTES           PIC ZZZ,ZZ9.
+       01  WK-LINEA-TOTAL-BLOQ.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  FILLER                  PIC X(30) VALUE
+               "TOTAL CLIENTES BLOQUEADOS . . ".
+           03  WK-T-BLOQUEADOS         PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+           PERFORM 2000-PROCESO     THRU 2000-EXIT
+           PERFORM 9000-FINALIZAR   THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           PERFORM 1100-ABRIR-CHECKPOINT THRU 1100-EXIT
+           OPEN I-O CLIENTE
+           IF WK-CHKPT-REANUDA = "S"
+              MOVE CHKPOINT-CLAVE TO A101-CLIENTE
+              START CLIENTE KEY > A101-CLAVE
+                  INVALID KEY MOVE "S" TO WK-EOF-CLIENTE
+              END-START
+              OPEN EXTEND RPT-BLOQUEOS
+           ELSE
+              OPEN OUTPUT RPT-BLOQUEOS
+              WRITE RPT-LINEA FROM WK-LINEA-TITULO
+              MOVE SPACES TO RPT-LINEA
+              WRITE RPT-LINEA
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    Abre (creandolo si no existe) el archivo de checkpoint y
+      *    determina si hay un corte pendiente de reanudar para este
+      *    proceso.
+      ******************************************************************
+       1100-ABRIR-CHECKPOINT.
+           OPEN I-O CHKPOINT
+           IF STATUS-CHKPOINT = "35"
+              OPEN OUTPUT CHKPOINT
+              CLOSE CHKPOINT
+              OPEN I-O CHKPOINT
+           END-IF
+           MOVE WK-JOB-ID TO CHKPOINT-JOB
+           READ CHKPOINT
+               INVALID KEY MOVE "N" TO WK-CHKPT-EXISTE
+               NOT INVALID KEY MOVE "S" TO WK-CHKPT-EXISTE
+           END-READ
+           IF WK-CHKPT-EXISTE = "S" AND CHKPOINT-COMPLETO-NO
+              MOVE "S" TO WK-CHKPT-REANUDA
+           ELSE
+              MOVE "N" TO WK-CHKPT-REANUDA
+              MOVE WK-JOB-ID TO CHKPOINT-JOB
+              MOVE ZERO      TO CHKPOINT-CLAVE
+              MOVE "N"       TO CHKPOINT-COMPLETO
+              ACCEPT CHKPOINT-FECHA FROM DATE YYYYMMDD
+              ACCEPT CHKPOINT-HORA  FROM TIME
+              IF WK-CHKPT-EXISTE = "S"
+                 REWRITE CHKPOINT-REG
+              ELSE
+                 WRITE CHKPOINT-REG
+              END-IF
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       2000-PROCESO.
+           PERFORM 2100-LEER-CLIENTE THRU 2100-EXIT
+           PERFORM UNTIL EOF-CLIENTE
+              ADD 1 TO WK-TOTAL-CLIENTES
+              IF A101-CREDITO-UTILIZADO > A101-MONTO-CREDITO
+                 AND A101-MARCA-CREDITO NOT = "9"
+                 AND NOT A101-BLOQUEADA-SI
+                 PERFORM 2200-BLOQUEAR-CLIENTE THRU 2200-EXIT
+              END-IF
+              PERFORM 2300-ACTUALIZAR-CHECKPOINT THRU 2300-EXIT
+              PERFORM 2100-LEER-CLIENTE THRU 2100-EXIT
+           END-PERFORM
+           PERFORM 2400-ESCRIBIR-TOTALES THRU 2400-EXIT
+           PERFORM 2500-COMPLETAR-CHECKPOINT THRU 2500-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-LEER-CLIENTE.
+           MOVE "N" TO WK-EOF-CLIENTE
+           READ CLIENTE NEXT
+               AT END MOVE "S" TO WK-EOF-CLIENTE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-BLOQUEAR-CLIENTE.
+           MOVE "1" TO A101-BLOQUEO
+           REWRITE A101-REG
+               INVALID KEY CONTINUE
+           END-REWRITE
+           ADD 1 TO WK-TOTAL-BLOQUEADOS
+           MOVE A101-CLIENTE          TO WK-D-CLAVE
+           MOVE A101-NOMBRE           TO WK-D-NOMBRE
+           MOVE A101-MONTO-CREDITO    TO WK-D-MONTO
+           MOVE A101-CREDITO-UTILIZADO TO WK-D-UTILIZADO
+           WRITE RPT-LINEA FROM WK-LINEA-DET.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    Graba la clave del ultimo cliente procesado cada
+      *    WK-CHKPT-INTERVALO registros, de forma que el proceso
+      *    pueda reanudarse desde ese punto si se corta.
+      ******************************************************************
+       2300-ACTUALIZAR-CHECKPOINT.
+           ADD 1 TO WK-CONTADOR-CHKPT
+           IF WK-CONTADOR-CHKPT >= WK-CHKPT-INTERVALO
+              MOVE ZERO           TO WK-CONTADOR-CHKPT
+              MOVE WK-JOB-ID      TO CHKPOINT-JOB
+              MOVE A101-CLIENTE   TO CHKPOINT-CLAVE
+              MOVE "N"            TO CHKPOINT-COMPLETO
+              ACCEPT CHKPOINT-FECHA FROM DATE YYYYMMDD
+              ACCEPT CHKPOINT-HORA  FROM TIME
+              REWRITE CHKPOINT-REG
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+       2400-ESCRIBIR-TOTALES.
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA
+           MOVE WK-TOTAL-CLIENTES   TO WK-T-CLIENTES
+           WRITE RPT-LINEA FROM WK-LINEA-TOTAL
+           MOVE WK-TOTAL-BLOQUEADOS TO WK-T-BLOQUEADOS
+           WRITE RPT-LINEA FROM WK-LINEA-TOTAL-BLOQ.
+       2400-EXIT.
+           EXIT.
+
+       2500-COMPLETAR-CHECKPOINT.
+           MOVE WK-JOB-ID TO CHKPOINT-JOB
+           READ CHKPOINT
+               INVALID KEY CONTINUE
+           END-READ
+           MOVE "S" TO CHKPOINT-COMPLETO
+           ACCEPT CHKPOINT-FECHA FROM DATE YYYYMMDD
+           ACCEPT CHKPOINT-HORA  FROM TIME
+           REWRITE CHKPOINT-REG.
+       2500-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE CLIENTE
+           CLOSE RPT-BLOQUEOS
+           CLOSE CHKPOINT.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM "CREDITO-BLOQUEO".
