@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    "ETIQUETAS-POSTALES".
+       AUTHOR.        SISTEMAS.
+       INSTALLATION.  SANCHEZ.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * Historial de modificaciones:
+      *   09/08/2026  SIS  Alta del programa. Genera etiquetas de
+      *                    correspondencia para un rango de clientes,
+      *                    opcionalmente filtrado por provincia y/o
+      *                    localidad, impresas en orden de codigo
+      *                    postal para envios masivos.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MULTIPLATAFORMA.
+       OBJECT-COMPUTER. MULTIPLATAFORMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLIENTE.SEL".
+
+           SELECT RPT-ETIQUETAS ASSIGN TO "ETIQPOST.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-RPT.
+
+           SELECT WORK-ETIQUETAS ASSIGN TO "WETIQ.TMP".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CLIENTFD.CPY".
+
+       FD  RPT-ETIQUETAS
+                   LABEL RECORD STANDARD.
+       01  RPT-LINEA                   PIC X(50).
+
+       SD  WORK-ETIQUETAS.
+       01  SD-ETIQUETA.
+           03  SD-CODIGO-POSTAL        PIC X(08).
+           03  SD-CLAVE                PIC 9(6).
+           03  SD-NOMBRE               PIC X(35).
+           03  SD-DOMICILIO            PIC X(35).
+           03  SD-LOCALIDAD            PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77  STATUS-CLIENTE              PIC X(02).
+       77  STATUS-RPT                  PIC X(02).
+
+       77  WK-EOF-CLIENTE              PIC X(01) VALUE "N".
+           88  EOF-CLIENTE                       VALUE "S".
+       77  WK-EOF-SORT                 PIC X(01) VALUE "N".
+           88  EOF-SORT                          VALUE "S".
+
+      ******************************************************************
+      *    Rango de claves y filtros opcionales, tomados del ambiente:
+      *       ETIQ-CLAVE-DESDE / ETIQ-CLAVE-HASTA   rango de A101-CLAVE
+      *       ETIQ-PROVINCIA   00 = todas las provincias
+      *       ETIQ-LOCALIDAD   espacios = todas las localidades
+      ******************************************************************
+       77  WK-CLAVE-DESDE              PIC 9(06).
+       77  WK-CLAVE-HASTA              PIC 9(06).
+       77  WK-PROVINCIA                PIC 99.
+       77  WK-LOCALIDAD                PIC X(20).
+
+       77  WK-TOTAL-CLIENTES           PIC 9(07) VALUE ZERO.
+       77  WK-TOTAL-ETIQUETAS          PIC 9(07) VALUE ZERO.
+
+       01  WK-LINEA-ETQ-1.
+           03  WK-E1-NOMBRE            PIC X(35).
+       01  WK-LINEA-ETQ-2.
+           03  WK-E2-DOMICILIO         PIC X(35).
+       01  WK-LINEA-ETQ-3.
+           03  WK-E3-LOCALIDAD         PIC X(20).
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  WK-E3-CODPOSTAL         PIC X(08).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR   THRU 1000-EXIT
+           PERFORM 2000-PROCESO       THRU 2000-EXIT
+           PERFORM 9000-FINALIZAR     THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           ACCEPT WK-CLAVE-DESDE FROM ENVIRONMENT "ETIQ-CLAVE-DESDE"
+           ACCEPT WK-CLAVE-HASTA FROM ENVIRONMENT "ETIQ-CLAVE-HASTA"
+           ACCEPT WK-PROVINCIA   FROM ENVIRONMENT "ETIQ-PROVINCIA"
+           ACCEPT WK-LOCALIDAD   FROM ENVIRONMENT "ETIQ-LOCALIDAD"
+           OPEN INPUT  CLIENTE
+           OPEN OUTPUT RPT-ETIQUETAS.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000  -  SELECCIONA EL RANGO, ORDENA POR CODIGO POSTAL E
+      *             IMPRIME LAS ETIQUETAS
+      ******************************************************************
+       2000-PROCESO.
+           SORT WORK-ETIQUETAS
+               ON ASCENDING KEY SD-CODIGO-POSTAL
+               INPUT PROCEDURE  2100-VOLCAR-CLIENTES THRU 2100-EXIT
+               OUTPUT PROCEDURE 2200-IMPRIMIR        THRU 2200-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-VOLCAR-CLIENTES.
+           MOVE WK-CLAVE-DESDE TO A101-CLIENTE
+           START CLIENTE KEY >= A101-CLAVE
+               INVALID KEY MOVE "S" TO WK-EOF-CLIENTE
+           END-START
+           PERFORM 2110-LEER-CLIENTE THRU 2110-EXIT
+           PERFORM UNTIL EOF-CLIENTE
+                        OR A101-CLIENTE > WK-CLAVE-HASTA
+              ADD 1 TO WK-TOTAL-CLIENTES
+              IF (WK-PROVINCIA = ZERO
+                     OR A101-PROVINCIA = WK-PROVINCIA)
+                 AND (WK-LOCALIDAD = SPACES
+                     OR A101-LOCALIDAD = WK-LOCALIDAD)
+                 PERFORM 2120-CARGAR-REGISTRO THRU 2120-EXIT
+              END-IF
+              PERFORM 2110-LEER-CLIENTE THRU 2110-EXIT
+           END-PERFORM.
+       2100-EXIT.
+           EXIT.
+
+       2110-LEER-CLIENTE.
+           MOVE "N" TO WK-EOF-CLIENTE
+           READ CLIENTE NEXT
+               AT END MOVE "S" TO WK-EOF-CLIENTE
+           END-READ.
+       2110-EXIT.
+           EXIT.
+
+       2120-CARGAR-REGISTRO.
+           ADD 1 TO WK-TOTAL-ETIQUETAS
+           MOVE A101-CODIGO-POSTAL     TO SD-CODIGO-POSTAL
+           MOVE A101-CLIENTE           TO SD-CLAVE
+           MOVE A101-NOMBRE            TO SD-NOMBRE
+           MOVE A101-DOMICILIO         TO SD-DOMICILIO
+           MOVE A101-LOCALIDAD         TO SD-LOCALIDAD
+           RELEASE SD-ETIQUETA.
+       2120-EXIT.
+           EXIT.
+
+       2200-IMPRIMIR.
+           RETURN WORK-ETIQUETAS
+               AT END MOVE "S" TO WK-EOF-SORT
+           END-RETURN
+           PERFORM UNTIL EOF-SORT
+              PERFORM 2210-ESCRIBIR-ETIQUETA THRU 2210-EXIT
+              RETURN WORK-ETIQUETAS
+                  AT END MOVE "S" TO WK-EOF-SORT
+              END-RETURN
+           END-PERFORM.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    Cada etiqueta ocupa tres lineas (nombre, domicilio,
+      *    localidad + codigo postal) y una linea en blanco de
+      *    separacion, formato listo para una impresora de etiquetas.
+      ******************************************************************
+       2210-ESCRIBIR-ETIQUETA.
+           MOVE SD-NOMBRE      TO WK-E1-NOMBRE
+           WRITE RPT-LINEA FROM WK-LINEA-ETQ-1
+           MOVE SD-DOMICILIO   TO WK-E2-DOMICILIO
+           WRITE RPT-LINEA FROM WK-LINEA-ETQ-2
+           MOVE SD-LOCALIDAD      TO WK-E3-LOCALIDAD
+           MOVE SD-CODIGO-POSTAL  TO WK-E3-CODPOSTAL
+           WRITE RPT-LINEA FROM WK-LINEA-ETQ-3
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA.
+       2210-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE CLIENTE
+           CLOSE RPT-ETIQUETAS.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM "ETIQUETAS-POSTALES".
