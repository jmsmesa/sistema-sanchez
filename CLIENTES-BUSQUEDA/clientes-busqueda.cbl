@@ -31,7 +31,7 @@ WOWCOD*
       * Beginning of editable File-Control.
       *   You can edit code between here and the next marker.
 WOWCOD* WOWFCT
-           copy operadores.sel.
+           copy "CLIENTE.SEL".
 WOWCOD*
       * End of editable File-Control.
       ******************************************************************
@@ -42,7 +42,7 @@ WOWCOD*
       * Beginning of editable File Section.
       *   You can edit code between here and the next marker.
 WOWCOD* WOWFLS
-           copy operadores.fd.
+           copy "CLIENTFD.CPY".
 WOWCOD*
       * End of editable File Section.
       ******************************************************************
@@ -53,13 +53,20 @@ WOWCOD*
       *   You can edit code between here and the next marker.
 WOWCOD* WOWPWS
        77  st                         pic x(02).
-       77  eof-operadores             pic x(01).
-       77  existe-operadores          pic x(01).
-       77  error-operadores           pic x(01).
+       77  status-cliente             pic x(02).
+       77  eof-cliente                pic x(01).
+       77  existe-cliente             pic x(01).
+       77  error-cliente              pic x(01).
        77  linea                      pic x(256).
        77  texto                      pic x(40).
        77  patron                     pic x(60).
        77  descr                      pic x(40).
+       77  descr-len                  pic 9(02).
+       77  fin-busqueda               pic x(01).
+       77  wk-cuit                    pic 9(14).
+       77  wk-documento               pic 9(08).
+       77  wk-telefono                pic x(12).
+       77  wk-telefono-len            pic 9(02).
 WOWCOD*
       * End of editable Working-Storage Section.
       ******************************************************************
@@ -78,7 +85,7 @@ WOWCOD*
       * Beginning of editable Linkage Section.
       *   You can edit code between here and the next marker.
 WOWCOD* WOWLNS
-       01  codigo              pic 9(04).
+       01  codigo              pic 9(06).
 WOWCOD*
       * End of editable Linkage Section.
       ******************************************************************
@@ -106,7 +113,7 @@ WOWCOD*
       * Beginning of editable Program-Initialization.
       *   You can edit code between here and the next marker.
 WOWCOD* WOWPPI
-           open input operadores.
+           open input cliente.
 WOWCOD*
       * End of editable Program-Initialization.
       ******************************************************************
@@ -118,7 +125,7 @@ WOWCOD*
       * Beginning of editable Program-Shutdown.
       *   You can edit code between here and the next marker.
 WOWCOD* WOWPPS
-           close operadores.
+           close cliente.
 WOWCOD*
       * End of editable Program-Shutdown.
       ******************************************************************
@@ -148,41 +155,173 @@ WOWCOD*
       * Beginning of editable Procedure Division.
       *   You can edit code between here and the next marker.
 WOWCOD* WOWPPR
+      *
+      *    Ahora se busca contra el maestro nuevo A101-CLIENTE (no
+      *    contra operadores) porque los campos CUIT/documento/
+      *    telefono que pide esta pantalla solo existen alli. Se
+      *    prueba cada campo de busqueda en orden: nombre, CUIT,
+      *    documento y por ultimo telefono; el primero que venga
+      *    cargado en pantalla define el criterio usado.
        BUSCAR-ITEMS.
            initialize patron
            Call AXDoMethod Using Win-Return lista-H "ClearList"
 
            Call WowGetProp Using Win-Return descripcion-H "text" descr
+           Call WowGetProp Using Win-Return txtCuit-H "text" wk-cuit
+           Call WowGetProp Using Win-Return txtDocumento-H "text"
+                wk-documento
+           Call WowGetProp Using Win-Return txtTelefono-H "text"
+                wk-telefono
+
            string ".*" descr ".*" delimited by "  " into patron
 
-           initialize reg-operadores
-           perform start-operadores
-           if eof-operadores = "n"
-              perform leer-operadores-next
-              perform until eof-operadores = "s"
-                 IF operadores-razon-social LIKE
-                    TRIMMED CASE-INSENSITIVE patron
-                    initialize linea
-                    string operadores-codigo ";" operadores-razon-social
-                           delimited by size into linea
-                    Call AXDoMethod Using Win-Return lista-H "additem"
-                         linea
+           perform calcular-largo-descr
+           perform calcular-largo-telefono
+
+           if descr-len > 0
+              perform buscar-por-nombre
+           else if wk-cuit not = zeros
+              perform buscar-por-cuit
+           else if wk-documento not = zeros
+              perform buscar-por-documento
+           else if wk-telefono-len > 0
+              perform buscar-por-telefono
+           else
+              perform buscar-secuencial
+           end-if.
+
+      *    La clave primaria de CLIENTE es A101-CLAVE, asi que se
+      *    recorre el archivo por clave y se filtra por A101-NOMBRE,
+      *    igual que antes con operadores-razon-social: coincidencia
+      *    en cualquier parte del nombre, sin distinguir mayusculas.
+       buscar-por-nombre.
+           initialize a101-reg
+           perform start-cliente
+           if eof-cliente = "n"
+              perform leer-cliente-next
+              perform until eof-cliente = "s"
+                 if a101-nombre LIKE TRIMMED CASE-INSENSITIVE patron
+                    perform agregar-resultado-nombre
+                 end-if
+                 perform leer-cliente-next
+              end-perform
+           end-if.
+
+      *    Busca por CUIT exacto. No hay clave alterna por CUIT
+      *    (clientsd.cpy con la ALTERNATE RECORD KEY no esta en este
+      *    repositorio, ver [[Duplicate CUIT detection]]), asi que se
+      *    barre el archivo comparando A101-NRO-CUIT.
+       buscar-por-cuit.
+           initialize a101-reg
+           perform start-cliente
+           if eof-cliente = "n"
+              perform leer-cliente-next
+              perform until eof-cliente = "s"
+                 if a101-nro-cuit = wk-cuit
+                    perform agregar-resultado-cuit
+                 end-if
+                 perform leer-cliente-next
+              end-perform
+           end-if.
+
+      *    Busca por numero de documento exacto (A101-NRO-DOC).
+       buscar-por-documento.
+           initialize a101-reg
+           perform start-cliente
+           if eof-cliente = "n"
+              perform leer-cliente-next
+              perform until eof-cliente = "s"
+                 if a101-nro-doc = wk-documento
+                    perform agregar-resultado-documento
+                 end-if
+                 perform leer-cliente-next
+              end-perform
+           end-if.
+
+      *    Busca por telefono (A101-TEL-1 o A101-TEL-2), por
+      *    coincidencia de prefijo sobre lo tipeado.
+       buscar-por-telefono.
+           initialize a101-reg
+           perform start-cliente
+           if eof-cliente = "n"
+              perform leer-cliente-next
+              perform until eof-cliente = "s"
+                 if a101-tel-1(1:wk-telefono-len) =
+                    wk-telefono(1:wk-telefono-len)
+                    perform agregar-resultado-telefono
+                 else if a101-tel-2(1:wk-telefono-len) =
+                    wk-telefono(1:wk-telefono-len)
+                    perform agregar-resultado-telefono
+                 end-if
+                 perform leer-cliente-next
+              end-perform
+           end-if.
+
+      *    Busqueda amplia (todos los campos vacios): se mantiene el
+      *    barrido secuencial completo por clave.
+       buscar-secuencial.
+           initialize a101-reg
+           perform start-cliente
+           if eof-cliente = "n"
+              perform leer-cliente-next
+              perform until eof-cliente = "s"
+                 IF a101-nombre LIKE TRIMMED CASE-INSENSITIVE patron
+                    perform agregar-resultado-nombre
                  end-if
-                 perform leer-operadores-next
+                 perform leer-cliente-next
               end-perform
            end-if.
 
-       start-operadores.
-           move 'n' to eof-operadores.
-           start operadores
-                       key not < operadores-key
+       agregar-resultado-nombre.
+           initialize linea
+           string a101-cliente ";" a101-nombre
+                  delimited by size into linea
+           Call AXDoMethod Using Win-Return lista-H "additem" linea.
+
+       agregar-resultado-cuit.
+           initialize linea
+           string a101-cliente ";" a101-nombre ";" a101-nro-cuit
+                  delimited by size into linea
+           Call AXDoMethod Using Win-Return lista-H "additem" linea.
+
+       agregar-resultado-documento.
+           initialize linea
+           string a101-cliente ";" a101-nombre ";" a101-nro-doc
+                  delimited by size into linea
+           Call AXDoMethod Using Win-Return lista-H "additem" linea.
+
+       agregar-resultado-telefono.
+           initialize linea
+           string a101-cliente ";" a101-nombre ";" a101-tel-1
+                  delimited by size into linea
+           Call AXDoMethod Using Win-Return lista-H "additem" linea.
+
+       calcular-largo-descr.
+           move 40 to descr-len
+           perform varying descr-len from 40 by -1
+              until descr-len = 0 or descr(descr-len:1) not = space
+              continue
+           end-perform.
+
+       calcular-largo-telefono.
+           move 12 to wk-telefono-len
+           perform varying wk-telefono-len from 12 by -1
+              until wk-telefono-len = 0
+                 or wk-telefono(wk-telefono-len:1) not = space
+              continue
+           end-perform.
+
+       start-cliente.
+           move 'n' to eof-cliente.
+           start cliente
+                       key not < a101-clave
                              invalid key
-                                        move 's' to eof-operadores.
-       leer-operadores-next.
-           move 'n' to eof-operadores.
-           read operadores next
+                                        move 's' to eof-cliente.
+       leer-cliente-next.
+           move 'n' to eof-cliente.
+           read cliente next
                            at end
-                                 move 's' to eof-operadores.
+                                 move 's' to eof-cliente.
 WOWCOD*
       * End of editable Procedure Division.
       ******************************************************************
@@ -193,4 +332,3 @@ WOWDNE*
            COPY "principal.wpr".
 
        END PROGRAM "CLIENTES-BUSQUEDA".
-
