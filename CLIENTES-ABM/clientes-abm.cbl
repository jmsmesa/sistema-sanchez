@@ -32,6 +32,7 @@ WOWCOD*
       *   You can edit code between here and the next marker.
 WOWCOD* WOWFCT
            copy operadores.sel.
+           copy "AUDITCLI.SEL".
 WOWCOD*
       * End of editable File-Control.
       ******************************************************************
@@ -43,6 +44,7 @@ WOWCOD*
       *   You can edit code between here and the next marker.
 WOWCOD* WOWFLS
            copy operadores.fd.
+           copy "AUDITCLI.CPY".
 WOWCOD*
       * End of editable File Section.
       ******************************************************************
@@ -53,6 +55,10 @@ WOWCOD*
       *   You can edit code between here and the next marker.
 WOWCOD* WOWPWS
        77  item-seleccionado          pic 9(04).
+       77  ind-servicio               pic 9(04).
+       77  cant-servicios             pic 9(04).
+       77  item-combo                 pic 9(04).
+       77  encontrado-servicio        pic x(01).
        77  mi-codigo                  pic 9(04).
        77  mi-opcion                  pic x(01).
        77  eof-operadores             pic x(01).
@@ -60,6 +66,15 @@ WOWCOD* WOWPWS
        77  error-operadores           pic x(01).
        77  texto-fecha                pic x(10).
        77  texto                      pic x(80).
+       77  status-auditcli            pic x(02).
+       77  wk-audit-antes             pic x(1000).
+       77  wk-audit-despues           pic x(1000).
+       77  wk-audit-operacion         pic x(01).
+       77  eof-auditcli               pic x(01).
+       77  wk-clave-deshacer          pic x(10).
+       77  wk-deshacer-encontrado     pic x(01).
+       77  wk-deshacer-operacion      pic x(01).
+       77  wk-deshacer-antes          pic x(1000).
        01  fecha                      pic 9(08).
        01  ff redefines fecha.
            02 dia                     pic 9(02).
@@ -104,6 +119,7 @@ WOWCOD*
       *   You can edit code between here and the next marker.
 WOWCOD* WOWPPI
            open i-o operadores.
+           open extend auditcli.
 WOWCOD*
       * End of editable Program-Initialization.
       ******************************************************************
@@ -116,6 +132,7 @@ WOWCOD*
       *   You can edit code between here and the next marker.
 WOWCOD* WOWPPS
            close operadores.
+           close auditcli.
 WOWCOD*
       * End of editable Program-Shutdown.
       ******************************************************************
@@ -151,22 +168,115 @@ WOWCOD* WOWPPR
        ACTUALIZAR.
            evaluate mi-opcion
               when "a"
+                  perform capturar-audit-antes
                   perform mover-datos-al-registro
                   perform grabar-operadores
+                  move "A" to wk-audit-operacion
+                  move reg-operadores to wk-audit-despues
+                  perform grabar-auditoria
               when "b"
+                  perform capturar-audit-antes
                   perform mover-datos-al-registro
-                  perform borrar-operadores
+                  Move all 'N' to Message-Box-Flags
+                  Set Mb-OKCancel Mb-IconQuestion To True
+                  Call WowMessageBox Using Win-Return principal-H
+                       "Confirma que desea eliminar el cliente"
+                       "Confirmar Baja" Message-Box-Flags
+                  if Win-Return = 1
+                     perform borrar-operadores
+                     move "B" to wk-audit-operacion
+                     move spaces to wk-audit-despues
+                     perform grabar-auditoria
+                  end-if
               when "m"
+                  perform capturar-audit-antes
                   perform mover-datos-al-registro
                   perform regrabar-operadores
+                  move "M" to wk-audit-operacion
+                  move reg-operadores to wk-audit-despues
+                  perform grabar-auditoria
            end-evaluate.
 
+      *
+      *    Deshace el ultimo cambio grabado sobre el cliente actual,
+      *    releyendo en AUDITCLI la ultima imagen "antes" de ese
+      *    cambio y restaurandola: si el ultimo cambio fue un alta,
+      *    deshacer elimina el registro creado; si fue una baja, lo
+      *    vuelve a grabar; si fue una modificacion, lo regraba con
+      *    los datos anteriores. Queda a su vez asentado en AUDITCLI
+      *    como una operacion mas, para no perder el rastro.
+       DESHACER.
+           Call WowGetProp Using Win-Return codigo-H "text" mi-codigo
+           move spaces to wk-clave-deshacer
+           move mi-codigo to wk-clave-deshacer
+           move "n" to wk-deshacer-encontrado
+           move spaces to wk-deshacer-antes
+           close auditcli
+           open input auditcli
+           move 'n' to eof-auditcli
+           perform until eof-auditcli = 's'
+              read auditcli next
+                   at end
+                               move 's' to eof-auditcli
+              end-read
+              if eof-auditcli = 'n'
+                 if auditcli-archivo = "OPERADORES"
+                    and auditcli-clave = wk-clave-deshacer
+                    move 's' to wk-deshacer-encontrado
+                    move auditcli-operacion    to wk-deshacer-operacion
+                    move auditcli-imagen-antes to wk-deshacer-antes
+                 end-if
+              end-if
+           end-perform
+           close auditcli
+           open extend auditcli
+           if wk-deshacer-encontrado = "n"
+              Move all 'N' to Message-Box-Flags
+              Set Mb-OKCancel Mb-IconHand To True
+              Call WowMessageBox Using Win-Return principal-H
+                   "No hay cambios para deshacer" "Deshacer"
+                   Message-Box-Flags
+           else
+              move mi-codigo to operadores-codigo
+              perform leer-operadores
+              if existe-operadores = "s"
+                 move reg-operadores to wk-audit-antes
+              else
+                 move spaces to wk-audit-antes
+              end-if
+              evaluate wk-deshacer-operacion
+                 when "A"
+                    perform borrar-operadores
+                 when "B"
+                    move wk-deshacer-antes to reg-operadores
+                    perform grabar-operadores
+                 when other
+                    move wk-deshacer-antes to reg-operadores
+                    perform regrabar-operadores
+              end-evaluate
+              move "D" to wk-audit-operacion
+              move wk-deshacer-antes to wk-audit-despues
+              perform grabar-auditoria
+              move mi-codigo to operadores-codigo
+              perform leer-operadores
+              if existe-operadores = "s"
+                 perform mover-datos-al-form
+              else
+                 perform limpiar-form
+              end-if
+           end-if.
+
        CARGAR-REGISTRO.
            Call WowGetProp Using Win-Return codigo-H "text" mi-codigo
            initialize reg-operadores
            move mi-codigo to operadores-codigo
 
            perform leer-operadores
+           if existe-operadores = "s"
+              move reg-operadores to wk-audit-antes
+           else
+              move spaces to wk-audit-antes
+           end-if
            if existe-operadores = "n" and mi-opcion not = "a"
               Move all 'N' to Message-Box-Flags
               Set Mb-OKCancel Mb-IconHand To True
@@ -193,8 +303,7 @@ WOWCOD* WOWPPR
            perform limpiar-form.
            Call WowSetProp Using Win-Return txtNombre-H "text"
                 operadores-razon-social
-           Call WowSetProp Using Win-Return cbServicio-H "text"
-                "Telefonia"
+           perform seleccionar-servicio-combo
            string operadores-fecha-inicio(1:2)  "/"
                   operadores-fecha-inicio(3:2) "/"
                   operadores-fecha-inicio(5:)
@@ -209,6 +318,24 @@ WOWCOD* WOWPPR
            Call WowSetProp Using Win-Return txtImporte-H "text"
            operadores-minuto-normal.
 
+       seleccionar-servicio-combo.
+           move 1 to ind-servicio
+           move 'n' to encontrado-servicio
+           Call WowGetProp Using Win-Return cbServicio-H "Count"
+                cant-servicios
+           perform until ind-servicio > cant-servicios
+                        or encontrado-servicio = 's'
+              Call AXGetIndexProp Using Win-Return cbServicio-H
+                   "ListData" item-combo ind-servicio
+              if item-combo = operadores-Servicio
+                 Call WowSetProp Using Win-Return cbServicio-H
+                      "ListIndex" ind-servicio
+                 move 's' to encontrado-servicio
+              else
+                 add 1 to ind-servicio
+              end-if
+           end-perform.
+
        mover-datos-al-registro.
            Call WowGetProp Using Win-Return txtNombre-H "text"
                 operadores-razon-social
@@ -240,6 +367,32 @@ WOWCOD* WOWPPR
            Call WowGetProp Using Win-Return txtImporte-H "text"
            operadores-minuto-normal.
 
+      *
+      *    Relee de OPERADORES la imagen vigente del registro (por
+      *    mi-codigo) justo antes de aplicar el alta/baja/modificacion,
+      *    para que wk-audit-antes sea siempre la imagen realmente
+      *    grabada y no un valor que haya quedado de una carga previa.
+       capturar-audit-antes.
+           move mi-codigo to operadores-codigo
+           perform leer-operadores
+           if existe-operadores = "s"
+              move reg-operadores to wk-audit-antes
+           else
+              move spaces to wk-audit-antes
+           end-if.
+      *
+       grabar-auditoria.
+           move spaces to auditcli-reg
+           accept auditcli-usuario  from environment "USUARIO"
+           accept auditcli-terminal from environment "TERMINAL"
+           accept auditcli-fecha    from date yyyymmdd
+           accept auditcli-hora     from time
+           move "OPERADORES"      to auditcli-archivo
+           move operadores-codigo to auditcli-clave
+           move wk-audit-operacion to auditcli-operacion
+           move wk-audit-antes     to auditcli-imagen-antes
+           move wk-audit-despues   to auditcli-imagen-despues
+           write auditcli-reg.
       *
        leer-operadores.
            move 's' to existe-operadores.
