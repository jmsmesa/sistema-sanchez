@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "FACTURACION".
+
+      *
+WOWBGN*
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      ******************************************************************
+      * Beginning of editable Configuration Section.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWCFS
+       SOURCE-COMPUTER. MULTIPLATAFORMA.
+       OBJECT-COMPUTER. MULTIPLATAFORMA
+           PROGRAM COLLATING SEQUENCE IS MAYUS-MINUS.
+WOWCOD*
+      * End of editable Configuration Section.
+      ******************************************************************
+       SPECIAL-NAMES.
+      ******************************************************************
+      * Beginning of editable Special-Names.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWSPN
+           ALPHABET MAYUS-MINUS IS
+               1 THRU 65,
+               'A' ALSO 'a', 'B' ALSO 'b', 'C' ALSO 'c', 'D' ALSO 'd',
+               'E' ALSO 'e', 'F' ALSO 'f', 'G' ALSO 'g', 'H' ALSO 'h',
+               'I' ALSO 'i', 'J' ALSO 'j', 'K' ALSO 'k', 'L' ALSO 'l',
+               'M' ALSO 'm', 'N' ALSO 'n', 'O' ALSO 'o', 'P' ALSO 'p',
+               'Q' ALSO 'q', 'R' ALSO 'r', 'S' ALSO 's', 'T' ALSO 't',
+               'U' ALSO 'u', 'V' ALSO 'v', 'W' ALSO 'w', 'X' ALSO 'x',
+               'Y' ALSO 'y', 'Z' ALSO 'z',  92 THRU 97, 124 THRU 128.
+WOWCOD*
+      * End of editable Special-Names.
+      ******************************************************************
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+      * Beginning of editable File-Control.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWFCT
+           copy "CLIENTE.SEL".
+           copy "LISTAPRE.SEL".
+WOWCOD*
+      * End of editable File-Control.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * Beginning of editable File Section.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWFLS
+           copy "CLIENTFD.CPY".
+           copy "LISTAPRE.CPY".
+WOWCOD*
+      * End of editable File Section.
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * Beginning of editable Working-Storage Section.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWPWS
+       77  mi-codigo                  pic 9(06).
+       77  status-cliente             pic x(02).
+       77  status-listapre            pic x(02).
+       77  eof-cliente                pic x(01).
+       77  existe-cliente             pic x(01).
+       77  existe-listapre            pic x(01).
+       77  texto-lista-desc           pic x(30).
+WOWCOD*
+      * End of editable Working-Storage Section.
+      ******************************************************************
+
+      *
+      * Generated Form Handles
+      *
+       01 PRINCIPAL-H PIC 9(10) BINARY(8) VALUE 0.
+
+           COPY "principal.wws".
+
+           COPY "WINDOWS.CPY".
+
+       PROCEDURE DIVISION.
+
+       MAIN SECTION.
+
+       MAIN-PROCEDURE.
+           SET WOW-QUIT TO FALSE.
+           PERFORM PROGRAM-INITIALIZATION.
+           IF NOT WOW-QUIT
+              PERFORM CREATE-WINDOWS
+              PERFORM PROCESS-EVENTS UNTIL WOW-QUIT
+              PERFORM DESTROY-WINDOWS
+           END-IF.
+           PERFORM PROGRAM-SHUTDOWN.
+           EXIT PROGRAM.
+           STOP RUN.
+
+       PROGRAM-INITIALIZATION SECTION.
+
+       PROGRAM-INIT-PARAGRAPH.
+      ******************************************************************
+      * Beginning of editable Program-Initialization.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWPPI
+           open input cliente.
+           open input listapre.
+WOWCOD*
+      * End of editable Program-Initialization.
+      ******************************************************************
+
+       PROGRAM-SHUTDOWN SECTION.
+
+       PROGRAM-SHUTDOWN-PARAGRAPH.
+      ******************************************************************
+      * Beginning of editable Program-Shutdown.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWPPS
+           close cliente.
+           close listapre.
+WOWCOD*
+      * End of editable Program-Shutdown.
+      ******************************************************************
+
+       CREATE-WINDOWS SECTION.
+
+       CREATE-WINDOWS-PARAGRAPH.
+           PERFORM PRINCIPAL-CREATE-WINDOW.
+
+       DESTROY-WINDOWS SECTION.
+
+       DESTROY-WINDOWS-PARAGRAPH.
+           PERFORM PRINCIPAL-DESTROY-WINDOW.
+
+       PROCESS-EVENTS SECTION.
+
+       PROCESS-EVENTS-PARAGRAPH.
+           CALL WOWGETMESSAGE USING WIN-RETURN WIN-MSG-WS WM-NOTIFY-WS.
+           IF WIN-RETURN IS EQUAL TO 0 SET WOW-QUIT TO TRUE.
+           IF NOT WOW-QUIT EVALUATE WIN-MSG-HANDLE
+             WHEN PRINCIPAL-H PERFORM PRINCIPAL-EVALUATE-EVENTS
+           END-EVALUATE.
+
+       USER-PROCEDURES SECTION.
+
+      ******************************************************************
+      * Beginning of editable Procedure Division.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWPPR
+      *
+      *    Simula lo que aplicaria una corrida de facturacion para
+      *    un cliente, sin emitir nada: copias, condicion de venta y
+      *    lista de precios, tal como quedarian tomados de A101-REG.
+      *    Sirve para validar estos datos antes de construir la
+      *    interfaz real de facturacion.
+       CONSULTAR.
+           Call WowGetProp Using Win-Return codCliente-H "text"
+                mi-codigo
+           initialize a101-reg
+           move mi-codigo to a101-cliente
+
+           perform leer-cliente
+           if existe-cliente = "n"
+              Move all 'N' to Message-Box-Flags
+              Set Mb-OKCancel Mb-IconHand To True
+              Call WowMessageBox Using Win-Return principal-H
+                   "No existe el cliente" "Error" Message-Box-Flags
+              perform limpiar-form
+           else
+              perform buscar-descripcion-lista
+              perform mover-datos-al-form
+           end-if.
+
+       buscar-descripcion-lista.
+           move a101-lista-precios to listapre-codigo
+           read listapre
+                invalid key
+                            move 'n' to existe-listapre
+                not invalid key
+                            move 's' to existe-listapre
+           end-read
+           if existe-listapre = "s"
+              move listapre-descripcion to texto-lista-desc
+           else
+              move "(lista de precios inexistente)"
+                   to texto-lista-desc
+           end-if.
+
+       limpiar-form.
+           Call WowSetProp Using Win-Return txtNombre-H "text" " "
+           Call WowSetProp Using Win-Return txtCopias-H "text" " "
+           Call WowSetProp Using Win-Return txtCodVenta-H "text" " "
+           Call WowSetProp Using Win-Return txtListaPrecios-H "text"
+                " "
+           Call WowSetProp Using Win-Return txtListaDesc-H "text" " ".
+
+       mover-datos-al-form.
+           perform limpiar-form.
+           Call WowSetProp Using Win-Return txtNombre-H "text"
+                a101-nombre
+           Call WowSetProp Using Win-Return txtCopias-H "text"
+                a101-copias
+           Call WowSetProp Using Win-Return txtCodVenta-H "text"
+                a101-cod-venta
+           Call WowSetProp Using Win-Return txtListaPrecios-H "text"
+                a101-lista-precios
+           Call WowSetProp Using Win-Return txtListaDesc-H "text"
+                texto-lista-desc.
+
+       leer-cliente.
+           move 's' to existe-cliente.
+           read cliente
+                        invalid key
+                                    move 'n' to existe-cliente.
+WOWCOD*
+      * End of editable Procedure Division.
+      ******************************************************************
+
+      *
+WOWDNE*
+      *
+           COPY "principal.wpr".
+
+       END PROGRAM "FACTURACION".
