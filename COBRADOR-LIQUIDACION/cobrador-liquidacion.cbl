@@ -0,0 +1,251 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    "COBRADOR-LIQUIDACION".
+       AUTHOR.        SISTEMAS.
+       INSTALLATION.  SANCHEZ.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * Historial de modificaciones:
+      *   09/08/2026  SIS  Alta del programa. Liquidacion mensual de
+      *                    cobradores: totaliza por A101-COBRADOR los
+      *                    saldos de resumen (cobrado) contra los
+      *                    montos pendientes de remito y pedido, suma
+      *                    las 4 ocurrencias de A101-SALDOS-MAES.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MULTIPLATAFORMA.
+       OBJECT-COMPUTER. MULTIPLATAFORMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLIENTE.SEL".
+
+           SELECT RPT-LIQUIDACION ASSIGN TO "RPTLIQCO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-RPT.
+
+           SELECT WORK-LIQUIDACION ASSIGN TO "WLIQCOB.TMP".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CLIENTFD.CPY".
+
+       FD  RPT-LIQUIDACION
+                   LABEL RECORD STANDARD.
+       01  RPT-LINEA                   PIC X(132).
+
+       SD  WORK-LIQUIDACION.
+       01  SD-LIQUIDACION.
+           03  SD-COBRADOR             PIC 999.
+           03  SD-CLAVE                PIC 9(6).
+           03  SD-NOMBRE               PIC X(35).
+           03  SD-COBRADO              PIC S9(15)V99.
+           03  SD-PENDIENTE            PIC S9(15)V99.
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *    Indicadores de estado de archivo
+      ******************************************************************
+       77  STATUS-CLIENTE              PIC X(02).
+       77  STATUS-RPT                  PIC X(02).
+
+       77  WK-EOF-CLIENTE              PIC X(01) VALUE "N".
+           88  EOF-CLIENTE                       VALUE "S".
+       77  WK-EOF-SORT                 PIC X(01) VALUE "N".
+           88  EOF-SORT                          VALUE "S".
+       77  WK-PRIMERA                  PIC X(01) VALUE "S".
+
+       77  WK-COBRADOR-ANT             PIC 999.
+       77  WK-IND-OCURR                PIC 9.
+       77  WK-SUB-COBRADO              PIC S9(15)V99 VALUE ZERO.
+       77  WK-SUB-PENDIENTE            PIC S9(15)V99 VALUE ZERO.
+       77  WK-TOTAL-COBRADO            PIC S9(15)V99 VALUE ZERO.
+       77  WK-TOTAL-PENDIENTE          PIC S9(15)V99 VALUE ZERO.
+
+       01  WK-LINEA-TITULO.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  FILLER                  PIC X(50)
+               VALUE "LIQUIDACION MENSUAL DE COBRADORES".
+
+       01  WK-LINEA-ENCAB-COB.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  FILLER                  PIC X(10) VALUE "COBRADOR ".
+           03  WK-EC-COBRADOR          PIC ZZ9.
+
+       01  WK-LINEA-DET.
+           03  FILLER                  PIC X(07) VALUE SPACES.
+           03  WK-D-CLAVE              PIC ZZZZZ9.
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  WK-D-NOMBRE             PIC X(35).
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  WK-D-COBRADO            PIC ZZZ,ZZZ,ZZ9.99-.
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  WK-D-PENDIENTE          PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  WK-LINEA-SUB-COB.
+           03  FILLER                  PIC X(10) VALUE SPACES.
+           03  FILLER                  PIC X(20) VALUE
+               "SUBTOTAL COBRADOR . ".
+           03  WK-SC-COBRADOR          PIC ZZ9.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  WK-SC-COBRADO           PIC ZZZ,ZZZ,ZZ9.99-.
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  WK-SC-PENDIENTE         PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  WK-LINEA-TOTAL.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  FILLER                  PIC X(25) VALUE
+               "TOTAL GENERAL. . . . . .".
+           03  WK-TG-COBRADO           PIC ZZZ,ZZZ,ZZ9.99-.
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  WK-TG-PENDIENTE         PIC ZZZ,ZZZ,ZZ9.99-.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR   THRU 1000-EXIT
+           PERFORM 2000-PROCESO       THRU 2000-EXIT
+           PERFORM 9000-FINALIZAR     THRU 9000-EXIT
+           STOP RUN.
+
+      ******************************************************************
+      *    1000  -  APERTURA DE ARCHIVOS
+      ******************************************************************
+       1000-INICIALIZAR.
+           OPEN INPUT  CLIENTE
+           OPEN OUTPUT RPT-LIQUIDACION.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000  -  ORDENA POR COBRADOR E IMPRIME
+      ******************************************************************
+       2000-PROCESO.
+           SORT WORK-LIQUIDACION
+               ON ASCENDING KEY SD-COBRADOR
+               INPUT PROCEDURE  2100-VOLCAR-CLIENTES THRU 2100-EXIT
+               OUTPUT PROCEDURE 2200-IMPRIMIR        THRU 2200-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-VOLCAR-CLIENTES.
+           PERFORM 2110-LEER-CLIENTE THRU 2110-EXIT
+           PERFORM 2120-CARGAR-REGISTRO THRU 2120-EXIT
+               UNTIL EOF-CLIENTE.
+       2100-EXIT.
+           EXIT.
+
+       2110-LEER-CLIENTE.
+           MOVE "N" TO WK-EOF-CLIENTE
+           READ CLIENTE NEXT
+               AT END MOVE "S" TO WK-EOF-CLIENTE
+           END-READ.
+       2110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    Acumula, para el cliente leido, el saldo de resumen (lo
+      *    cobrado) y los pendientes de remito/pedido sumando las 4
+      *    ocurrencias de A101-SALDOS-MAES antes de liberar el
+      *    registro al SORT.
+      ******************************************************************
+       2120-CARGAR-REGISTRO.
+           MOVE A101-COBRADOR             TO SD-COBRADOR
+           MOVE A101-CLIENTE              TO SD-CLAVE
+           MOVE A101-NOMBRE               TO SD-NOMBRE
+           MOVE ZERO                      TO SD-COBRADO SD-PENDIENTE
+           PERFORM VARYING WK-IND-OCURR FROM 1 BY 1
+                   UNTIL WK-IND-OCURR > 4
+              ADD A101-SALDO-RESU(WK-IND-OCURR)   TO SD-COBRADO
+              ADD A101-PEND-REMITOS(WK-IND-OCURR) TO SD-PENDIENTE
+              ADD A101-PEND-PEDIDOS(WK-IND-OCURR) TO SD-PENDIENTE
+           END-PERFORM
+           RELEASE SD-LIQUIDACION
+           PERFORM 2110-LEER-CLIENTE THRU 2110-EXIT.
+       2120-EXIT.
+           EXIT.
+
+       2200-IMPRIMIR.
+           MOVE "S" TO WK-PRIMERA
+           MOVE ZERO TO WK-SUB-COBRADO WK-SUB-PENDIENTE
+                        WK-TOTAL-COBRADO WK-TOTAL-PENDIENTE
+           WRITE RPT-LINEA FROM WK-LINEA-TITULO
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA
+           RETURN WORK-LIQUIDACION
+               AT END MOVE "S" TO WK-EOF-SORT
+           END-RETURN
+           PERFORM UNTIL EOF-SORT
+              IF WK-PRIMERA = "S"
+                 MOVE SD-COBRADOR TO WK-COBRADOR-ANT
+                 PERFORM 2220-ENCABEZADO-COBRADOR THRU 2220-EXIT
+                 MOVE "N" TO WK-PRIMERA
+              ELSE
+                 IF SD-COBRADOR NOT = WK-COBRADOR-ANT
+                    PERFORM 2240-SUBTOTAL-COBRADOR THRU 2240-EXIT
+                    MOVE SD-COBRADOR TO WK-COBRADOR-ANT
+                    PERFORM 2220-ENCABEZADO-COBRADOR THRU 2220-EXIT
+                 END-IF
+              END-IF
+              PERFORM 2230-DETALLE THRU 2230-EXIT
+              ADD SD-COBRADO    TO WK-SUB-COBRADO   WK-TOTAL-COBRADO
+              ADD SD-PENDIENTE  TO WK-SUB-PENDIENTE WK-TOTAL-PENDIENTE
+              RETURN WORK-LIQUIDACION
+                  AT END MOVE "S" TO WK-EOF-SORT
+              END-RETURN
+           END-PERFORM
+           IF WK-PRIMERA = "N"
+              PERFORM 2240-SUBTOTAL-COBRADOR THRU 2240-EXIT
+           END-IF
+           PERFORM 2260-TOTAL-GENERAL THRU 2260-EXIT.
+       2200-EXIT.
+           EXIT.
+
+       2220-ENCABEZADO-COBRADOR.
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA
+           MOVE SD-COBRADOR TO WK-EC-COBRADOR
+           WRITE RPT-LINEA FROM WK-LINEA-ENCAB-COB.
+       2220-EXIT.
+           EXIT.
+
+       2230-DETALLE.
+           MOVE SD-CLAVE       TO WK-D-CLAVE
+           MOVE SD-NOMBRE      TO WK-D-NOMBRE
+           MOVE SD-COBRADO     TO WK-D-COBRADO
+           MOVE SD-PENDIENTE   TO WK-D-PENDIENTE
+           WRITE RPT-LINEA FROM WK-LINEA-DET.
+       2230-EXIT.
+           EXIT.
+
+       2240-SUBTOTAL-COBRADOR.
+           MOVE WK-COBRADOR-ANT  TO WK-SC-COBRADOR
+           MOVE WK-SUB-COBRADO   TO WK-SC-COBRADO
+           MOVE WK-SUB-PENDIENTE TO WK-SC-PENDIENTE
+           WRITE RPT-LINEA FROM WK-LINEA-SUB-COB
+           MOVE ZERO TO WK-SUB-COBRADO WK-SUB-PENDIENTE.
+       2240-EXIT.
+           EXIT.
+
+       2260-TOTAL-GENERAL.
+           MOVE WK-TOTAL-COBRADO   TO WK-TG-COBRADO
+           MOVE WK-TOTAL-PENDIENTE TO WK-TG-PENDIENTE
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA
+           WRITE RPT-LINEA FROM WK-LINEA-TOTAL.
+       2260-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9000  -  CIERRE DE ARCHIVOS
+      ******************************************************************
+       9000-FINALIZAR.
+           CLOSE CLIENTE
+           CLOSE RPT-LIQUIDACION.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM "COBRADOR-LIQUIDACION".
