@@ -32,6 +32,7 @@ WOWCOD*
       *   You can edit code between here and the next marker.
 WOWCOD* WOWFCT
            copy tabgral.sel.
+           copy "USERPERM.SEL".
 WOWCOD*
       * End of editable File-Control.
       ******************************************************************
@@ -43,6 +44,7 @@ WOWCOD*
       *   You can edit code between here and the next marker.
 WOWCOD* WOWFLS
            copy tabgral.fd.
+           copy "USERPERM.CPY".
 WOWCOD*
       * End of editable File Section.
       ******************************************************************
@@ -61,6 +63,18 @@ WOWCOD* WOWPWS
        77  eof-tabgral             pic x(01).
        77  existe-tabgral          pic x(01).
        77  error-tabgral           pic x(01).
+       77  pos2                    pic 9(04).
+       77  pos3                    pic 9(04).
+       77  nivel2                  pic 9(02).
+       77  nivel3                  pic 9(02).
+       77  grupo-hijo              pic 9(02).
+       77  grupo-nieto             pic 9(02).
+       77  wk-tabgral-key-n1       pic x(20).
+       77  wk-tabgral-key-n2       pic x(20).
+       77  status-userperm         pic x(02).
+       77  wk-usuario              pic x(10).
+       77  existe-userperm         pic x(01).
+       77  item-permitido          pic x(01).
 
 WOWCOD*
       * End of editable Working-Storage Section.
@@ -99,6 +113,8 @@ WOWCOD*
       *   You can edit code between here and the next marker.
 WOWCOD* WOWPPI
            open input tabgral.
+           open input userperm.
+           accept wk-usuario from environment "USUARIO".
 WOWCOD*
       * End of editable Program-Initialization.
       ******************************************************************
@@ -111,6 +127,7 @@ WOWCOD*
       *   You can edit code between here and the next marker.
 WOWCOD* WOWPPS
            close tabgral.
+           close userperm.
 WOWCOD*
       * End of editable Program-Shutdown.
       ******************************************************************
@@ -159,26 +176,156 @@ WOWCOD* WOWPPR
               perform leer-tabgral-next
               perform until eof-tabgral = "s" or tabgral-grupo > 1
                  move tabgral-grupo-externo to nivel
-                 Call AXDoMethod Using Win-Return
-                      menu-H "AddItem" 0 tabgral-nombre-concepto 0
-                              Giving pos
-                              add 1 to nivel
-                 Call AXSetIndexProp Using Win-Return
-                      menu-H "ItemLevel" nivel pos
-                 Call AXSetIndexProp Using Win-Return
-                      menu-H "ItemTextPosition" 1 pos giving res
-                 Call AXSetIndexProp Using Win-Return
-                      menu-H "ItemTips" tabgral-programa pos
-
-                 if tabgral-programa not = spaces and not = "Salir"
+                 perform verificar-permiso-item
+                 if tabgral-programa = spaces
+                    or tabgral-programa = "Salir"
+                    or item-permitido = "s"
                     Call AXDoMethod Using Win-Return
-                         lstMenu-H "AddItem" tabgral-nombre-concepto
+                         menu-H "AddItem" 0 tabgral-nombre-concepto 0
+                                 Giving pos
+                                 add 1 to nivel
+                    Call AXSetIndexProp Using Win-Return
+                         menu-H "ItemLevel" nivel pos
+                    Call AXSetIndexProp Using Win-Return
+                         menu-H "ItemTextPosition" 1 pos giving res
+                    Call AXSetIndexProp Using Win-Return
+                         menu-H "ItemTips" tabgral-programa pos
+
+                    if tabgral-programa not = spaces and not = "Salir"
+                       and item-permitido = "s"
+                       Call AXDoMethod Using Win-Return
+                            lstMenu-H "AddItem" tabgral-nombre-concepto
+                    end-if
+                 end-if
+
+                 if tabgral-programa = spaces
+                    and tabgral-grupo-externo not = zero
+                    move tabgral-grupo-externo to grupo-hijo
+                    move tabgral-key            to wk-tabgral-key-n1
+                    perform CargarMenuNivel2
+                    move wk-tabgral-key-n1 to tabgral-key
+                    perform start-tabgral
+                    perform leer-tabgral-next
+                 end-if
+
+                 perform leer-tabgral-next
+              end-perform
+           end-if.
+
+       CargarMenuNivel2.
+           initialize reg-tabgral
+           move grupo-hijo to tabgral-grupo
+           perform start-tabgral
+           if eof-tabgral = "n"
+              perform leer-tabgral-next
+              perform until eof-tabgral = "s"
+                         or tabgral-grupo not = grupo-hijo
+                 move 2 to nivel2
+                 perform verificar-permiso-item
+                 if tabgral-programa = spaces
+                    or tabgral-programa = "Salir"
+                    or item-permitido = "s"
+                    Call AXDoMethod Using Win-Return
+                         menu-H "AddItem" 0 tabgral-nombre-concepto 0
+                                 Giving pos2
+                    Call AXSetIndexProp Using Win-Return
+                         menu-H "ItemLevel" nivel2 pos2
+                    Call AXSetIndexProp Using Win-Return
+                         menu-H "ItemTextPosition" 1 pos2 giving res
+                    Call AXSetIndexProp Using Win-Return
+                         menu-H "ItemTips" tabgral-programa pos2
+
+                    if tabgral-programa not = spaces and not = "Salir"
+                       and item-permitido = "s"
+                       Call AXDoMethod Using Win-Return
+                            lstMenu-H "AddItem" tabgral-nombre-concepto
+                    end-if
+                 end-if
+
+                 if tabgral-programa = spaces
+                    and tabgral-grupo-externo not = zero
+                    move tabgral-grupo-externo to grupo-nieto
+                    move tabgral-key            to wk-tabgral-key-n2
+                    perform CargarMenuNivel3
+                    move wk-tabgral-key-n2 to tabgral-key
+                    perform start-tabgral
+                    perform leer-tabgral-next
+                 end-if
+
+                 perform leer-tabgral-next
+              end-perform
+           end-if.
+
+       CargarMenuNivel3.
+           initialize reg-tabgral
+           move grupo-nieto to tabgral-grupo
+           perform start-tabgral
+           if eof-tabgral = "n"
+              perform leer-tabgral-next
+              perform until eof-tabgral = "s"
+                         or tabgral-grupo not = grupo-nieto
+                 move 3 to nivel3
+                 perform verificar-permiso-item
+                 if tabgral-programa = spaces
+                    or tabgral-programa = "Salir"
+                    or item-permitido = "s"
+                    Call AXDoMethod Using Win-Return
+                         menu-H "AddItem" 0 tabgral-nombre-concepto 0
+                                 Giving pos3
+                    Call AXSetIndexProp Using Win-Return
+                         menu-H "ItemLevel" nivel3 pos3
+                    Call AXSetIndexProp Using Win-Return
+                         menu-H "ItemTextPosition" 1 pos3 giving res
+                    Call AXSetIndexProp Using Win-Return
+                         menu-H "ItemTips" tabgral-programa pos3
+
+                    if tabgral-programa not = spaces and not = "Salir"
+                       and item-permitido = "s"
+                       Call AXDoMethod Using Win-Return
+                            lstMenu-H "AddItem" tabgral-nombre-concepto
+                    end-if
                  end-if
 
                  perform leer-tabgral-next
               end-perform
            end-if.
 
+      *
+      *    Una opcion se muestra si el usuario tiene un permiso
+      *    propio que lo habilita, o si no tiene uno propio pero el
+      *    perfil general ("*") la habilita. Una opcion sin ningun
+      *    registro en USERPERM queda sin restriccion.
+       verificar-permiso-item.
+           move tabgral-key to userperm-key
+           move wk-usuario  to userperm-usuario
+           perform leer-userperm
+           if existe-userperm = "s"
+              if userperm-permitido-si
+                 move "s" to item-permitido
+              else
+                 move "n" to item-permitido
+              end-if
+           else
+              move tabgral-key to userperm-key
+              move "*"         to userperm-usuario
+              perform leer-userperm
+              if existe-userperm = "s"
+                 if userperm-permitido-si
+                    move "s" to item-permitido
+                 else
+                    move "n" to item-permitido
+                 end-if
+              else
+                 move "s" to item-permitido
+              end-if
+           end-if.
+
+       leer-userperm.
+           move 's' to existe-userperm.
+           read userperm
+                        invalid key
+                                    move 'n' to existe-userperm.
+
        leer-tabgral.
            move 's' to existe-tabgral.
            read tabgral
