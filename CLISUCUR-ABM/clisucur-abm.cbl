@@ -0,0 +1,304 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "CLISUCUR-ABM".
+
+      *
+WOWBGN*
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      ******************************************************************
+      * Beginning of editable Configuration Section.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWCFS
+       SOURCE-COMPUTER. MULTIPLATAFORMA.
+       OBJECT-COMPUTER. MULTIPLATAFORMA
+           PROGRAM COLLATING SEQUENCE IS MAYUS-MINUS.
+WOWCOD*
+      * End of editable Configuration Section.
+      ******************************************************************
+       SPECIAL-NAMES.
+      ******************************************************************
+      * Beginning of editable Special-Names.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWSPN
+           ALPHABET MAYUS-MINUS IS
+               1 THRU 65,
+               'A' ALSO 'a', 'B' ALSO 'b', 'C' ALSO 'c', 'D' ALSO 'd',
+               'E' ALSO 'e', 'F' ALSO 'f', 'G' ALSO 'g', 'H' ALSO 'h',
+               'I' ALSO 'i', 'J' ALSO 'j', 'K' ALSO 'k', 'L' ALSO 'l',
+               'M' ALSO 'm', 'N' ALSO 'n', 'O' ALSO 'o', 'P' ALSO 'p',
+               'Q' ALSO 'q', 'R' ALSO 'r', 'S' ALSO 's', 'T' ALSO 't',
+               'U' ALSO 'u', 'V' ALSO 'v', 'W' ALSO 'w', 'X' ALSO 'x',
+               'Y' ALSO 'y', 'Z' ALSO 'z',  92 THRU 97, 124 THRU 128.
+WOWCOD*
+      * End of editable Special-Names.
+      ******************************************************************
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ******************************************************************
+      * Beginning of editable File-Control.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWFCT
+           copy "CLISUCUR.SEL".
+WOWCOD*
+      * End of editable File-Control.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * Beginning of editable File Section.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWFLS
+           copy "CLISUCUR.CPY".
+WOWCOD*
+      * End of editable File Section.
+      ******************************************************************
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * Beginning of editable Working-Storage Section.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWPWS
+       77  status-clisucur            pic x(02).
+       77  mi-cliente                 pic 9(06).
+       77  mi-sucursal                pic 99.
+       77  mi-opcion                  pic x(01).
+       77  eof-clisucur               pic x(01).
+       77  existe-clisucur            pic x(01).
+       77  error-clisucur             pic x(01).
+WOWCOD*
+      * End of editable Working-Storage Section.
+      ******************************************************************
+
+      *
+      * Generated Form Handles
+      *
+       01 MENU-H PIC 9(10) BINARY(8) VALUE 0.
+       01 PRINCIPAL-H PIC 9(10) BINARY(8) VALUE 0.
+
+           COPY "menu.wws".
+           COPY "principal.wws".
+
+           COPY "WINDOWS.CPY".
+
+       LINKAGE SECTION.
+       01  WK-CLAVE-PARAMETRO         PIC 9(06).
+
+       PROCEDURE DIVISION USING WK-CLAVE-PARAMETRO.
+
+       MAIN SECTION.
+
+       MAIN-PROCEDURE.
+           SET WOW-QUIT TO FALSE.
+           PERFORM PROGRAM-INITIALIZATION.
+           IF NOT WOW-QUIT
+              PERFORM CREATE-WINDOWS
+              PERFORM PROCESS-EVENTS UNTIL WOW-QUIT
+              PERFORM DESTROY-WINDOWS
+           END-IF.
+           PERFORM PROGRAM-SHUTDOWN.
+           EXIT PROGRAM.
+           STOP RUN.
+
+       PROGRAM-INITIALIZATION SECTION.
+
+       PROGRAM-INIT-PARAGRAPH.
+      ******************************************************************
+      * Beginning of editable Program-Initialization.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWPPI
+           open i-o clisucur.
+      *
+      *    Si el programa se invoca desde CLIENTES-ABM ("ver
+      *    sucursales") viene el codigo del cliente padre por
+      *    parametro; si se invoca solo se lo pide en pantalla.
+           if wk-clave-parametro not = zeros
+              move wk-clave-parametro to mi-cliente
+              move low-values to clisucur-clave
+              move mi-cliente to clisucur-cliente
+              perform start-clisucur
+              if eof-clisucur = "n"
+                 perform leer-clisucur-next
+              end-if
+           end-if.
+WOWCOD*
+      * End of editable Program-Initialization.
+      ******************************************************************
+
+       PROGRAM-SHUTDOWN SECTION.
+
+       PROGRAM-SHUTDOWN-PARAGRAPH.
+      ******************************************************************
+      * Beginning of editable Program-Shutdown.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWPPS
+           close clisucur.
+WOWCOD*
+      * End of editable Program-Shutdown.
+      ******************************************************************
+
+       CREATE-WINDOWS SECTION.
+
+       CREATE-WINDOWS-PARAGRAPH.
+           PERFORM MENU-CREATE-WINDOW.
+           PERFORM PRINCIPAL-CREATE-WINDOW.
+
+       DESTROY-WINDOWS SECTION.
+
+       DESTROY-WINDOWS-PARAGRAPH.
+           PERFORM MENU-DESTROY-WINDOW.
+           PERFORM PRINCIPAL-DESTROY-WINDOW.
+
+       PROCESS-EVENTS SECTION.
+
+       PROCESS-EVENTS-PARAGRAPH.
+           CALL WOWGETMESSAGE USING WIN-RETURN WIN-MSG-WS WM-NOTIFY-WS.
+           IF WIN-RETURN IS EQUAL TO 0 SET WOW-QUIT TO TRUE.
+           IF NOT WOW-QUIT EVALUATE WIN-MSG-HANDLE
+             WHEN MENU-H PERFORM MENU-EVALUATE-EVENTS
+             WHEN PRINCIPAL-H PERFORM PRINCIPAL-EVALUATE-EVENTS
+           END-EVALUATE.
+
+       USER-PROCEDURES SECTION.
+
+      ******************************************************************
+      * Beginning of editable Procedure Division.
+      *   You can edit code between here and the next marker.
+WOWCOD* WOWPPR
+       ACTUALIZAR.
+           evaluate mi-opcion
+              when "a"
+                  perform mover-datos-al-registro
+                  perform grabar-clisucur
+              when "b"
+                  perform mover-datos-al-registro
+                  Move all 'N' to Message-Box-Flags
+                  Set Mb-OKCancel Mb-IconQuestion To True
+                  Call WowMessageBox Using Win-Return principal-H
+                       "Confirma la baja de la sucursal ?" "Baja"
+                       Message-Box-Flags
+                  if Win-Return = Id-OK
+                     perform borrar-clisucur
+                  end-if
+              when "m"
+                  perform mover-datos-al-registro
+                  perform regrabar-clisucur
+           end-evaluate.
+
+       CARGAR-REGISTRO.
+           Call WowGetProp Using Win-Return codCliente-H "text"
+                mi-cliente
+           Call WowGetProp Using Win-Return codSucursal-H "text"
+                mi-sucursal
+           initialize clisucur-reg
+           move mi-cliente  to clisucur-cliente
+           move mi-sucursal to clisucur-sucursal
+
+           perform leer-clisucur
+           if existe-clisucur = "n" and mi-opcion not = "a"
+              Move all 'N' to Message-Box-Flags
+              Set Mb-OKCancel Mb-IconHand To True
+              Call WowMessageBox Using Win-Return principal-H
+                   "No existe la sucursal" "Error" Message-Box-Flags
+           else if existe-clisucur = "s" and mi-opcion = "a"
+              Move all 'N' to Message-Box-Flags
+              Set Mb-OKCancel Mb-IconHand To True
+              Call WowMessageBox Using Win-Return principal-H
+                   "Ya existe la sucursal" "Error" Message-Box-Flags
+           else
+              perform mover-datos-al-form
+           end-if.
+
+       limpiar-form.
+           Call WowSetProp Using Win-Return txtNombre-H "text" " "
+           Call WowSetProp Using Win-Return txtDomicilio-H "text" " "
+           Call WowSetProp Using Win-Return txtLocalidad-H "text" " "
+           Call WowSetProp Using Win-Return txtCodPostal-H "text" " "
+           Call WowSetProp Using Win-Return txtProvincia-H "text" " "
+           Call WowSetProp Using Win-Return txtTel-H "text" " "
+           Call WowSetProp Using Win-Return chBloqueo-H "Value" 0.
+
+       mover-datos-al-form.
+           perform limpiar-form.
+           Call WowSetProp Using Win-Return txtNombre-H "text"
+                clisucur-nombre
+           Call WowSetProp Using Win-Return txtDomicilio-H "text"
+                clisucur-domicilio
+           Call WowSetProp Using Win-Return txtLocalidad-H "text"
+                clisucur-localidad
+           Call WowSetProp Using Win-Return txtCodPostal-H "text"
+                clisucur-codigo-postal
+           Call WowSetProp Using Win-Return txtProvincia-H "text"
+                clisucur-provincia
+           Call WowSetProp Using Win-Return txtTel-H "text"
+                clisucur-tel
+           if clisucur-bloqueada-si
+              Call WowSetProp Using Win-Return chBloqueo-H "Value" 1
+           else
+              Call WowSetProp Using Win-Return chBloqueo-H "Value" 0
+           end-if.
+
+       mover-datos-al-registro.
+           Call WowGetProp Using Win-Return txtNombre-H "text"
+                clisucur-nombre
+           Call WowGetProp Using Win-Return txtDomicilio-H "text"
+                clisucur-domicilio
+           Call WowGetProp Using Win-Return txtLocalidad-H "text"
+                clisucur-localidad
+           Call WowGetProp Using Win-Return txtCodPostal-H "text"
+                clisucur-codigo-postal
+           Call WowGetProp Using Win-Return txtProvincia-H "text"
+                clisucur-provincia
+           Call WowGetProp Using Win-Return txtTel-H "text"
+                clisucur-tel
+           Call WowGetProp Using Win-Return chBloqueo-H "Value"
+                clisucur-bloqueo
+           if clisucur-bloqueo = "1"
+              move "1" to clisucur-bloqueo
+           else
+              move "0" to clisucur-bloqueo.
+
+       leer-clisucur.
+           move 's' to existe-clisucur.
+           read clisucur
+                        invalid key
+                                    move 'n' to existe-clisucur.
+       start-clisucur.
+           move 'n' to eof-clisucur.
+           start clisucur
+                       key not < clisucur-clave
+                             invalid key
+                                        move 's' to eof-clisucur.
+       leer-clisucur-next.
+           move 'n' to eof-clisucur.
+           read clisucur next
+                           at end
+                                 move 's' to eof-clisucur.
+       regrabar-clisucur.
+           move 'n' to error-clisucur.
+           rewrite clisucur-reg
+                             invalid key
+                                        move 's' to error-clisucur.
+       borrar-clisucur.
+           move 'n' to error-clisucur.
+           delete clisucur
+                             invalid key
+                                        move 's' to error-clisucur.
+       grabar-clisucur.
+           move 'n' to error-clisucur.
+           write clisucur-reg
+                             invalid key
+                                        move 's' to error-clisucur.
+WOWCOD*
+      * End of editable Procedure Division.
+      ******************************************************************
+
+      *
+WOWDNE*
+      *
+           COPY "menu.wpr".
+           COPY "principal.wpr".
+
+       END PROGRAM "CLISUCUR-ABM".
