@@ -0,0 +1,304 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    "CLIENTES-EXPORT-MKT".
+       AUTHOR.        SISTEMAS.
+       INSTALLATION.  SANCHEZ.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * Historial de modificaciones:
+      *   09/08/2026  SIS  Alta del programa. Exportacion en formato
+      *                    CSV de los clientes activos (no bloqueados)
+      *                    para uso del area de marketing.
+      *   09/08/2026  SIS  Agregado checkpoint/restart contra el
+      *                    archivo CHKPOINT para poder reanudar el
+      *                    barrido de CLIENTE luego de un corte.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MULTIPLATAFORMA.
+       OBJECT-COMPUTER. MULTIPLATAFORMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLIENTE.SEL".
+           COPY "CHKPOINT.SEL".
+
+           SELECT CSV-CLIENTES ASSIGN TO "CLIMKT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CLIENTFD.CPY".
+           COPY "CHKPOINT.CPY".
+
+      *    Ancho con margen real para el peor caso posible de la
+      *    linea armada en 2200-ESCRIBIR-LINEA: los 4 campos de texto
+      *    libre entrecomillados con cada caracter siendo una comilla
+      *    (worst case: 6+14+72+72+42+8+12+102 mas 7 comas = 335).
+       FD  CSV-CLIENTES
+                   LABEL RECORD STANDARD.
+       01  CSV-LINEA                   PIC X(350).
+
+       WORKING-STORAGE SECTION.
+       77  STATUS-CLIENTE              PIC X(02).
+       77  STATUS-CSV                  PIC X(02).
+       77  STATUS-CHKPOINT             PIC X(02).
+
+       77  WK-EOF-CLIENTE              PIC X(01) VALUE "N".
+           88  EOF-CLIENTE                       VALUE "S".
+
+       77  WK-JOB-ID                   PIC X(10) VALUE "EXPORTMKT".
+       77  WK-CHKPT-EXISTE             PIC X(01) VALUE "N".
+       77  WK-CHKPT-REANUDA            PIC X(01) VALUE "N".
+       77  WK-CONTADOR-CHKPT           PIC 9(05) VALUE ZERO.
+       77  WK-CHKPT-INTERVALO          PIC 9(05) VALUE 01000.
+
+       77  WK-TOTAL-EXPORTADOS         PIC 9(07) VALUE ZERO.
+       77  WK-TOTAL-CLIENTES           PIC 9(07) VALUE ZERO.
+
+       01  WK-D-CLAVE                  PIC ZZZZZ9.
+       01  WK-D-CUIT                   PIC 9(14).
+       01  WK-D-NOMBRE                 PIC X(35).
+       01  WK-D-DOMICILIO              PIC X(35).
+       01  WK-D-LOCALIDAD              PIC X(20).
+       01  WK-D-CODPOSTAL              PIC X(08).
+       01  WK-D-TEL                    PIC X(12).
+       01  WK-D-EMAIL                  PIC X(50).
+
+      ******************************************************************
+      *    Campos de texto libre entrecomillados para el CSV (pueden
+      *    traer una coma incrustada, por ej. "Apellido, Nombre") y
+      *    duplican toda comilla que ya venga en el dato, junto con
+      *    la longitud efectiva que ocupo el resultado entrecomillado.
+      ******************************************************************
+       01  WK-D-NOMBRE-ESC             PIC X(72).
+       01  WK-D-DOMICILIO-ESC          PIC X(72).
+       01  WK-D-LOCALIDAD-ESC          PIC X(42).
+       01  WK-D-EMAIL-ESC              PIC X(102).
+       77  WK-LARGO-NOMBRE-ESC         PIC 9(03).
+       77  WK-LARGO-DOMICILIO-ESC      PIC 9(03).
+       77  WK-LARGO-LOCALIDAD-ESC      PIC 9(03).
+       77  WK-LARGO-EMAIL-ESC          PIC 9(03).
+
+       77  WK-CSV-ENTRADA              PIC X(50).
+       77  WK-CSV-SALIDA               PIC X(102).
+       77  WK-CSV-LARGO                PIC 9(03).
+       77  WK-CSV-LARGO-SALIDA         PIC 9(03).
+       77  WK-CSV-IND                  PIC 9(03).
+       77  WK-CSV-CHAR                 PIC X(01).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+           PERFORM 2000-PROCESO     THRU 2000-EXIT
+           PERFORM 9000-FINALIZAR   THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           PERFORM 1100-ABRIR-CHECKPOINT THRU 1100-EXIT
+           OPEN INPUT CLIENTE
+           IF WK-CHKPT-REANUDA = "S"
+              MOVE CHKPOINT-CLAVE TO A101-CLIENTE
+              START CLIENTE KEY > A101-CLAVE
+                  INVALID KEY MOVE "S" TO WK-EOF-CLIENTE
+              END-START
+              OPEN EXTEND CSV-CLIENTES
+           ELSE
+              OPEN OUTPUT CSV-CLIENTES
+              MOVE
+               "CLAVE,CUIT,NOMBRE,DOMICILIO,LOCALIDAD,CP,TELEFONO,EMAIL"
+                TO CSV-LINEA
+              WRITE CSV-LINEA
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    Abre (creandolo si no existe) el archivo de checkpoint y
+      *    determina si hay un corte pendiente de reanudar para este
+      *    proceso.
+      ******************************************************************
+       1100-ABRIR-CHECKPOINT.
+           OPEN I-O CHKPOINT
+           IF STATUS-CHKPOINT = "35"
+              OPEN OUTPUT CHKPOINT
+              CLOSE CHKPOINT
+              OPEN I-O CHKPOINT
+           END-IF
+           MOVE WK-JOB-ID TO CHKPOINT-JOB
+           READ CHKPOINT
+               INVALID KEY MOVE "N" TO WK-CHKPT-EXISTE
+               NOT INVALID KEY MOVE "S" TO WK-CHKPT-EXISTE
+           END-READ
+           IF WK-CHKPT-EXISTE = "S" AND CHKPOINT-COMPLETO-NO
+              MOVE "S" TO WK-CHKPT-REANUDA
+           ELSE
+              MOVE "N" TO WK-CHKPT-REANUDA
+              MOVE WK-JOB-ID TO CHKPOINT-JOB
+              MOVE ZERO      TO CHKPOINT-CLAVE
+              MOVE "N"       TO CHKPOINT-COMPLETO
+              ACCEPT CHKPOINT-FECHA FROM DATE YYYYMMDD
+              ACCEPT CHKPOINT-HORA  FROM TIME
+              IF WK-CHKPT-EXISTE = "S"
+                 REWRITE CHKPOINT-REG
+              ELSE
+                 WRITE CHKPOINT-REG
+              END-IF
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       2000-PROCESO.
+           PERFORM 2100-LEER-CLIENTE THRU 2100-EXIT
+           PERFORM UNTIL EOF-CLIENTE
+              ADD 1 TO WK-TOTAL-CLIENTES
+              IF NOT A101-BLOQUEADA-SI
+                 ADD 1 TO WK-TOTAL-EXPORTADOS
+                 PERFORM 2200-ESCRIBIR-LINEA THRU 2200-EXIT
+              END-IF
+              PERFORM 2300-ACTUALIZAR-CHECKPOINT THRU 2300-EXIT
+              PERFORM 2100-LEER-CLIENTE THRU 2100-EXIT
+           END-PERFORM
+           PERFORM 2400-COMPLETAR-CHECKPOINT THRU 2400-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-LEER-CLIENTE.
+           MOVE "N" TO WK-EOF-CLIENTE
+           READ CLIENTE NEXT
+               AT END MOVE "S" TO WK-EOF-CLIENTE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-ESCRIBIR-LINEA.
+           MOVE A101-CLIENTE    TO WK-D-CLAVE
+           MOVE A101-NRO-CUIT   TO WK-D-CUIT
+           MOVE A101-NOMBRE     TO WK-D-NOMBRE
+           MOVE A101-DOMICILIO  TO WK-D-DOMICILIO
+           MOVE A101-LOCALIDAD  TO WK-D-LOCALIDAD
+           MOVE A101-CODIGO-POSTAL TO WK-D-CODPOSTAL
+           MOVE A101-TEL-1      TO WK-D-TEL
+           MOVE A101-EMAIL      TO WK-D-EMAIL
+      *    Los campos alfanumericos se graban con su ancho fijo
+      *    (rellenados a blancos); no se comprimen los espacios
+      *    finales para mantener las columnas del CSV alineadas
+      *    con las del archivo maestro. Los campos de texto libre
+      *    (nombre, domicilio, localidad, email) se entrecomillan y
+      *    se duplica toda comilla incrustada, porque pueden traer
+      *    una coma en el dato (por ej. "Apellido, Nombre") que de
+      *    otro modo correria las columnas siguientes del CSV.
+           MOVE WK-D-NOMBRE     TO WK-CSV-ENTRADA
+           MOVE 35              TO WK-CSV-LARGO
+           PERFORM 2210-ENTRECOMILLAR THRU 2210-EXIT
+           MOVE WK-CSV-SALIDA(1:WK-CSV-LARGO-SALIDA) TO WK-D-NOMBRE-ESC
+           MOVE WK-CSV-LARGO-SALIDA TO WK-LARGO-NOMBRE-ESC
+
+           MOVE WK-D-DOMICILIO  TO WK-CSV-ENTRADA
+           MOVE 35              TO WK-CSV-LARGO
+           PERFORM 2210-ENTRECOMILLAR THRU 2210-EXIT
+           MOVE WK-CSV-SALIDA(1:WK-CSV-LARGO-SALIDA)
+               TO WK-D-DOMICILIO-ESC
+           MOVE WK-CSV-LARGO-SALIDA TO WK-LARGO-DOMICILIO-ESC
+
+           MOVE WK-D-LOCALIDAD  TO WK-CSV-ENTRADA
+           MOVE 20              TO WK-CSV-LARGO
+           PERFORM 2210-ENTRECOMILLAR THRU 2210-EXIT
+           MOVE WK-CSV-SALIDA(1:WK-CSV-LARGO-SALIDA)
+               TO WK-D-LOCALIDAD-ESC
+           MOVE WK-CSV-LARGO-SALIDA TO WK-LARGO-LOCALIDAD-ESC
+
+           MOVE WK-D-EMAIL      TO WK-CSV-ENTRADA
+           MOVE 50              TO WK-CSV-LARGO
+           PERFORM 2210-ENTRECOMILLAR THRU 2210-EXIT
+           MOVE WK-CSV-SALIDA(1:WK-CSV-LARGO-SALIDA) TO WK-D-EMAIL-ESC
+           MOVE WK-CSV-LARGO-SALIDA TO WK-LARGO-EMAIL-ESC
+
+           STRING
+               WK-D-CLAVE      DELIMITED BY SIZE ","
+               WK-D-CUIT       DELIMITED BY SIZE ","
+               WK-D-NOMBRE-ESC(1:WK-LARGO-NOMBRE-ESC)
+                               DELIMITED BY SIZE ","
+               WK-D-DOMICILIO-ESC(1:WK-LARGO-DOMICILIO-ESC)
+                               DELIMITED BY SIZE ","
+               WK-D-LOCALIDAD-ESC(1:WK-LARGO-LOCALIDAD-ESC)
+                               DELIMITED BY SIZE ","
+               WK-D-CODPOSTAL  DELIMITED BY SIZE ","
+               WK-D-TEL        DELIMITED BY SIZE ","
+               WK-D-EMAIL-ESC(1:WK-LARGO-EMAIL-ESC)
+                               DELIMITED BY SIZE
+               INTO CSV-LINEA
+           WRITE CSV-LINEA.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    Entrecomilla WK-CSV-ENTRADA (los primeros WK-CSV-LARGO
+      *    caracteres) dejando el resultado en WK-CSV-SALIDA, con su
+      *    longitud efectiva en WK-CSV-LARGO-SALIDA. Toda comilla
+      *    doble que traiga el dato se duplica, segun la convencion
+      *    estandar de escritura de campos CSV.
+      ******************************************************************
+       2210-ENTRECOMILLAR.
+           MOVE SPACES TO WK-CSV-SALIDA
+           MOVE 1      TO WK-CSV-LARGO-SALIDA
+           MOVE '"'    TO WK-CSV-SALIDA(1:1)
+           PERFORM VARYING WK-CSV-IND FROM 1 BY 1
+                   UNTIL WK-CSV-IND > WK-CSV-LARGO
+              MOVE WK-CSV-ENTRADA(WK-CSV-IND:1) TO WK-CSV-CHAR
+              ADD 1 TO WK-CSV-LARGO-SALIDA
+              MOVE WK-CSV-CHAR TO
+                   WK-CSV-SALIDA(WK-CSV-LARGO-SALIDA:1)
+              IF WK-CSV-CHAR = '"'
+                 ADD 1 TO WK-CSV-LARGO-SALIDA
+                 MOVE '"' TO WK-CSV-SALIDA(WK-CSV-LARGO-SALIDA:1)
+              END-IF
+           END-PERFORM
+           ADD 1 TO WK-CSV-LARGO-SALIDA
+           MOVE '"' TO WK-CSV-SALIDA(WK-CSV-LARGO-SALIDA:1).
+       2210-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    Graba la clave del ultimo cliente procesado cada
+      *    WK-CHKPT-INTERVALO registros, de forma que el proceso
+      *    pueda reanudarse desde ese punto si se corta.
+      ******************************************************************
+       2300-ACTUALIZAR-CHECKPOINT.
+           ADD 1 TO WK-CONTADOR-CHKPT
+           IF WK-CONTADOR-CHKPT >= WK-CHKPT-INTERVALO
+              MOVE ZERO           TO WK-CONTADOR-CHKPT
+              MOVE WK-JOB-ID      TO CHKPOINT-JOB
+              MOVE A101-CLIENTE   TO CHKPOINT-CLAVE
+              MOVE "N"            TO CHKPOINT-COMPLETO
+              ACCEPT CHKPOINT-FECHA FROM DATE YYYYMMDD
+              ACCEPT CHKPOINT-HORA  FROM TIME
+              REWRITE CHKPOINT-REG
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+       2400-COMPLETAR-CHECKPOINT.
+           MOVE WK-JOB-ID TO CHKPOINT-JOB
+           READ CHKPOINT
+               INVALID KEY CONTINUE
+           END-READ
+           MOVE "S" TO CHKPOINT-COMPLETO
+           ACCEPT CHKPOINT-FECHA FROM DATE YYYYMMDD
+           ACCEPT CHKPOINT-HORA  FROM TIME
+           REWRITE CHKPOINT-REG.
+       2400-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE CLIENTE
+           CLOSE CSV-CLIENTES
+           CLOSE CHKPOINT.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM "CLIENTES-EXPORT-MKT".
