@@ -0,0 +1,229 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    "TRANSPORTE-MANIFIESTO".
+       AUTHOR.        SISTEMAS.
+       INSTALLATION.  SANCHEZ.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * Historial de modificaciones:
+      *   09/08/2026  SIS  Alta del programa. Manifiesto de clientes
+      *                    agrupados por transporte (A101-COD-TRANSPOR)
+      *                    para entrega a los transportistas.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MULTIPLATAFORMA.
+       OBJECT-COMPUTER. MULTIPLATAFORMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLIENTE.SEL".
+
+           SELECT RPT-MANIFIESTO ASSIGN TO "RPTTRAN.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-RPT.
+
+           SELECT WORK-TRANSPOR ASSIGN TO "WTRANSP.TMP".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CLIENTFD.CPY".
+
+       FD  RPT-MANIFIESTO
+                   LABEL RECORD STANDARD.
+       01  RPT-LINEA                   PIC X(132).
+
+       SD  WORK-TRANSPOR.
+       01  SD-TRANSPOR.
+           03  SD-COD-TRANSPOR         PIC 999.
+           03  SD-CLAVE                PIC 9(6).
+           03  SD-NOMBRE               PIC X(35).
+           03  SD-DOMICILIO            PIC X(35).
+           03  SD-LOCALIDAD            PIC X(20).
+           03  SD-CODIGO-POSTAL        PIC X(08).
+
+       WORKING-STORAGE SECTION.
+       77  STATUS-CLIENTE              PIC X(02).
+       77  STATUS-RPT                  PIC X(02).
+
+       77  WK-EOF-CLIENTE              PIC X(01) VALUE "N".
+           88  EOF-CLIENTE                       VALUE "S".
+       77  WK-EOF-SORT                 PIC X(01) VALUE "N".
+           88  EOF-SORT                          VALUE "S".
+       77  WK-PRIMERA                  PIC X(01) VALUE "S".
+
+       77  WK-TRANSPOR-ANT             PIC 999.
+       77  WK-CANT-TRANSPOR            PIC 9(05) VALUE ZERO.
+       77  WK-CANT-GENERAL             PIC 9(07) VALUE ZERO.
+
+       01  WK-LINEA-TITULO.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  FILLER                  PIC X(50)
+               VALUE "MANIFIESTO DE CLIENTES POR TRANSPORTE".
+
+       01  WK-LINEA-TRANSPOR.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  FILLER                  PIC X(14) VALUE "TRANSPORTE : ".
+           03  WK-T-COD                PIC ZZ9.
+
+       01  WK-LINEA-DET.
+           03  FILLER                  PIC X(07) VALUE SPACES.
+           03  WK-D-CLAVE              PIC ZZZZZ9.
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  WK-D-NOMBRE             PIC X(35).
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  WK-D-DOMICILIO          PIC X(35).
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  WK-D-LOCALIDAD          PIC X(20).
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  WK-D-CODPOSTAL          PIC X(08).
+
+       01  WK-LINEA-SUB-TRANSPOR.
+           03  FILLER                  PIC X(10) VALUE SPACES.
+           03  FILLER                  PIC X(25) VALUE
+               "CANTIDAD DE CLIENTES . . ".
+           03  WK-SC-CANT              PIC ZZ,ZZ9.
+
+       01  WK-LINEA-TOTAL.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  FILLER                  PIC X(30) VALUE
+               "TOTAL GENERAL DE CLIENTES . . ".
+           03  WK-TG-CANT              PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR   THRU 1000-EXIT
+           PERFORM 2000-PROCESO       THRU 2000-EXIT
+           PERFORM 9000-FINALIZAR     THRU 9000-EXIT
+           STOP RUN.
+
+      ******************************************************************
+      *    1000  -  APERTURA DE ARCHIVOS
+      ******************************************************************
+       1000-INICIALIZAR.
+           OPEN INPUT  CLIENTE
+           OPEN OUTPUT RPT-MANIFIESTO.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000  -  ORDENA POR TRANSPORTE E IMPRIME
+      ******************************************************************
+       2000-PROCESO.
+           SORT WORK-TRANSPOR
+               ON ASCENDING KEY SD-COD-TRANSPOR SD-CLAVE
+               INPUT PROCEDURE  2100-VOLCAR-CLIENTES THRU 2100-EXIT
+               OUTPUT PROCEDURE 2200-IMPRIMIR        THRU 2200-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-VOLCAR-CLIENTES.
+           PERFORM 2110-LEER-CLIENTE THRU 2110-EXIT
+           PERFORM UNTIL EOF-CLIENTE
+              IF NOT A101-TRANSPORTE-NO
+                 PERFORM 2120-CARGAR-REGISTRO THRU 2120-EXIT
+              END-IF
+              PERFORM 2110-LEER-CLIENTE THRU 2110-EXIT
+           END-PERFORM.
+       2100-EXIT.
+           EXIT.
+
+       2110-LEER-CLIENTE.
+           MOVE "N" TO WK-EOF-CLIENTE
+           READ CLIENTE NEXT
+               AT END MOVE "S" TO WK-EOF-CLIENTE
+           END-READ.
+       2110-EXIT.
+           EXIT.
+
+       2120-CARGAR-REGISTRO.
+           MOVE A101-COD-TRANSPOR         TO SD-COD-TRANSPOR
+           MOVE A101-CLIENTE              TO SD-CLAVE
+           MOVE A101-NOMBRE               TO SD-NOMBRE
+           MOVE A101-DOMICILIO            TO SD-DOMICILIO
+           MOVE A101-LOCALIDAD            TO SD-LOCALIDAD
+           MOVE A101-CODIGO-POSTAL        TO SD-CODIGO-POSTAL
+           RELEASE SD-TRANSPOR.
+       2120-EXIT.
+           EXIT.
+
+       2200-IMPRIMIR.
+           MOVE "S" TO WK-PRIMERA
+           MOVE ZERO TO WK-CANT-TRANSPOR WK-CANT-GENERAL
+           WRITE RPT-LINEA FROM WK-LINEA-TITULO
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA
+           RETURN WORK-TRANSPOR
+               AT END MOVE "S" TO WK-EOF-SORT
+           END-RETURN
+           PERFORM UNTIL EOF-SORT
+              IF WK-PRIMERA = "S"
+                 MOVE SD-COD-TRANSPOR TO WK-TRANSPOR-ANT
+                 PERFORM 2220-ENCABEZADO-TRANSPOR THRU 2220-EXIT
+                 MOVE "N" TO WK-PRIMERA
+              ELSE
+                 IF SD-COD-TRANSPOR NOT = WK-TRANSPOR-ANT
+                    PERFORM 2240-SUBTOTAL-TRANSPOR THRU 2240-EXIT
+                    MOVE SD-COD-TRANSPOR TO WK-TRANSPOR-ANT
+                    PERFORM 2220-ENCABEZADO-TRANSPOR THRU 2220-EXIT
+                 END-IF
+              END-IF
+              PERFORM 2230-DETALLE THRU 2230-EXIT
+              ADD 1 TO WK-CANT-TRANSPOR WK-CANT-GENERAL
+              RETURN WORK-TRANSPOR
+                  AT END MOVE "S" TO WK-EOF-SORT
+              END-RETURN
+           END-PERFORM
+           IF WK-PRIMERA = "N"
+              PERFORM 2240-SUBTOTAL-TRANSPOR THRU 2240-EXIT
+           END-IF
+           PERFORM 2260-TOTAL-GENERAL THRU 2260-EXIT.
+       2200-EXIT.
+           EXIT.
+
+       2220-ENCABEZADO-TRANSPOR.
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA
+           MOVE SD-COD-TRANSPOR TO WK-T-COD
+           WRITE RPT-LINEA FROM WK-LINEA-TRANSPOR.
+       2220-EXIT.
+           EXIT.
+
+       2230-DETALLE.
+           MOVE SD-CLAVE        TO WK-D-CLAVE
+           MOVE SD-NOMBRE       TO WK-D-NOMBRE
+           MOVE SD-DOMICILIO    TO WK-D-DOMICILIO
+           MOVE SD-LOCALIDAD    TO WK-D-LOCALIDAD
+           MOVE SD-CODIGO-POSTAL TO WK-D-CODPOSTAL
+           WRITE RPT-LINEA FROM WK-LINEA-DET.
+       2230-EXIT.
+           EXIT.
+
+       2240-SUBTOTAL-TRANSPOR.
+           MOVE WK-CANT-TRANSPOR TO WK-SC-CANT
+           WRITE RPT-LINEA FROM WK-LINEA-SUB-TRANSPOR
+           MOVE ZERO TO WK-CANT-TRANSPOR.
+       2240-EXIT.
+           EXIT.
+
+       2260-TOTAL-GENERAL.
+           MOVE WK-CANT-GENERAL TO WK-TG-CANT
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA
+           WRITE RPT-LINEA FROM WK-LINEA-TOTAL.
+       2260-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9000  -  CIERRE DE ARCHIVOS
+      ******************************************************************
+       9000-FINALIZAR.
+           CLOSE CLIENTE
+           CLOSE RPT-MANIFIESTO.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM "TRANSPORTE-MANIFIESTO".
