@@ -42,6 +42,10 @@ WOWCOD*
       *   You can edit code between here and the next marker.
 WOWCOD* WOWFCT
            copy clientsd.cpy.
+           copy "AUDITCLI.SEL".
+           copy "LISTAPRE.SEL".
+           copy "DISTABAS.SEL".
+           copy "ACTIVDAD.SEL".
 WOWCOD*
       * End of editable File-Control.
       ******************************************************************
@@ -53,6 +57,10 @@ WOWCOD*
       *   You can edit code between here and the next marker.
 WOWCOD* WOWFLS
            copy clientfd.cpy.
+           copy "AUDITCLI.CPY".
+           copy "LISTAPRE.CPY".
+           copy "DISTABAS.CPY".
+           copy "ACTIVDAD.CPY".
 WOWCOD*
       * End of editable File Section.
       ******************************************************************
@@ -75,6 +83,28 @@ WOWCOD* WOWPWS
            02 mes                     pic 9(02).
            02 ano                     pic 9(04).
        77  WY-STATUS-GRL              pic x(02).
+       77  cuit-duplicado             pic x(01).
+       77  wk-cuit-nuevo               pic 9(14).
+       77  wk-clave-nuevo              pic 9(06).
+       77  wk-a101-reg                 pic x(1000).
+       77  status-auditcli             pic x(02).
+       77  status-listapre             pic x(02).
+       77  status-distabas             pic x(02).
+       77  status-activdad             pic x(02).
+       77  wk-audit-antes              pic x(1000).
+       77  wk-audit-despues            pic x(1000).
+       77  wk-audit-operacion          pic x(01).
+       77  texto-tarjeta-vto           pic x(07).
+       77  datos-invalidos             pic x(01).
+       77  wk-msg-error                pic x(60).
+       77  existe-listapre             pic x(01).
+       77  existe-distabas             pic x(01).
+       77  existe-activdad             pic x(01).
+       77  eof-auditcli                pic x(01).
+       77  wk-clave-deshacer           pic x(10).
+       77  wk-deshacer-encontrado      pic x(01).
+       77  wk-deshacer-operacion       pic x(01).
+       77  wk-deshacer-antes           pic x(1000).
 WOWCOD*
       * End of editable Working-Storage Section.
       ******************************************************************
@@ -114,6 +144,10 @@ WOWCOD*
       *   You can edit code between here and the next marker.
 WOWCOD* WOWPPI
            open i-o cliente.
+           open extend auditcli.
+           open input listapre.
+           open input distabas.
+           open input activdad.
 WOWCOD*
       * End of editable Program-Initialization.
       ******************************************************************
@@ -126,6 +160,10 @@ WOWCOD*
       *   You can edit code between here and the next marker.
 WOWCOD* WOWPPS
            close cliente.
+           close auditcli.
+           close listapre.
+           close distabas.
+           close activdad.
 WOWCOD*
       * End of editable Program-Shutdown.
       ******************************************************************
@@ -161,22 +199,144 @@ WOWCOD* WOWPPR
        ACTUALIZAR.
            evaluate mi-opcion
               when "a"
+                  perform capturar-audit-antes
                   perform mover-datos-al-registro
-                  perform grabar-cliente
+                  perform derivar-abasto
+                  perform validar-cuit-duplicado
+                  perform validar-iva-convenio
+                  if datos-invalidos = "n"
+                     perform validar-lista-precios
+                  end-if
+                  if datos-invalidos = "n"
+                     perform validar-actividad
+                  end-if
+                  if cuit-duplicado = "s"
+                     Move all 'N' to Message-Box-Flags
+                     Set Mb-OKCancel Mb-IconHand To True
+                     Call WowMessageBox Using Win-Return principal-H
+                          "Ya existe un cliente con ese CUIT" "Error"
+                          Message-Box-Flags
+                  else if datos-invalidos = "s"
+                     Move all 'N' to Message-Box-Flags
+                     Set Mb-OKCancel Mb-IconHand To True
+                     Call WowMessageBox Using Win-Return principal-H
+                          wk-msg-error "Error" Message-Box-Flags
+                  else
+                     perform grabar-cliente
+                     move "A" to wk-audit-operacion
+                     move a101-reg to wk-audit-despues
+                     perform grabar-auditoria
+                  end-if
               when "b"
+                  perform capturar-audit-antes
                   perform mover-datos-al-registro
                   perform borrar-cliente
+                  move "B" to wk-audit-operacion
+                  move spaces to wk-audit-despues
+                  perform grabar-auditoria
               when "m"
+                  perform capturar-audit-antes
                   perform mover-datos-al-registro
-                  perform regrabar-cliente
+                  perform validar-iva-convenio
+                  if datos-invalidos = "n"
+                     perform validar-lista-precios
+                  end-if
+                  if datos-invalidos = "n"
+                     perform validar-actividad
+                  end-if
+                  if datos-invalidos = "s"
+                     Move all 'N' to Message-Box-Flags
+                     Set Mb-OKCancel Mb-IconHand To True
+                     Call WowMessageBox Using Win-Return principal-H
+                          wk-msg-error "Error" Message-Box-Flags
+                  else
+                     perform regrabar-cliente
+                     move "M" to wk-audit-operacion
+                     move a101-reg to wk-audit-despues
+                     perform grabar-auditoria
+                  end-if
            end-evaluate.
 
+      *
+      *    Deshace el ultimo cambio grabado sobre el cliente actual,
+      *    releyendo en AUDITCLI la ultima imagen "antes" de ese
+      *    cambio y restaurandola: si el ultimo cambio fue un alta,
+      *    deshacer elimina el registro creado; si fue una baja, lo
+      *    vuelve a grabar; si fue una modificacion, lo regraba con
+      *    los datos anteriores. Queda a su vez asentado en AUDITCLI
+      *    como una operacion mas, para no perder el rastro.
+       DESHACER.
+           Call WowGetProp Using Win-Return codigo-H "text" mi-codigo
+           move spaces to wk-clave-deshacer
+           move mi-codigo to wk-clave-deshacer
+           move "n" to wk-deshacer-encontrado
+           move spaces to wk-deshacer-antes
+           close auditcli
+           open input auditcli
+           move 'n' to eof-auditcli
+           perform until eof-auditcli = 's'
+              read auditcli next
+                   at end
+                               move 's' to eof-auditcli
+              end-read
+              if eof-auditcli = 'n'
+                 if auditcli-archivo = "CLIENTE"
+                    and auditcli-clave = wk-clave-deshacer
+                    move 's' to wk-deshacer-encontrado
+                    move auditcli-operacion    to wk-deshacer-operacion
+                    move auditcli-imagen-antes to wk-deshacer-antes
+                 end-if
+              end-if
+           end-perform
+           close auditcli
+           open extend auditcli
+           if wk-deshacer-encontrado = "n"
+              Move all 'N' to Message-Box-Flags
+              Set Mb-OKCancel Mb-IconHand To True
+              Call WowMessageBox Using Win-Return principal-H
+                   "No hay cambios para deshacer" "Deshacer"
+                   Message-Box-Flags
+           else
+              move mi-codigo to a101-cliente
+              perform leer-cliente
+              if existe-cliente = "s"
+                 move a101-reg to wk-audit-antes
+              else
+                 move spaces to wk-audit-antes
+              end-if
+              evaluate wk-deshacer-operacion
+                 when "A"
+                    perform borrar-cliente
+                 when "B"
+                    move wk-deshacer-antes to a101-reg
+                    perform grabar-cliente
+                 when other
+                    move wk-deshacer-antes to a101-reg
+                    perform regrabar-cliente
+              end-evaluate
+              move "D" to wk-audit-operacion
+              move wk-deshacer-antes to wk-audit-despues
+              perform grabar-auditoria
+              move mi-codigo to a101-cliente
+              perform leer-cliente
+              if existe-cliente = "s"
+                 perform mover-datos-al-form
+              else
+                 perform limpiar-form
+              end-if
+           end-if.
+
        CARGAR-REGISTRO.
            Call WowGetProp Using Win-Return codigo-H "text" mi-codigo
            initialize a101-reg
            move mi-codigo to a101-cliente
 
            perform leer-cliente
+           if existe-cliente = "s"
+              move a101-reg to wk-audit-antes
+           else
+              move spaces to wk-audit-antes
+           end-if
            if existe-cliente = "n" and mi-opcion not = "a"
               Move all 'N' to Message-Box-Flags
               Set Mb-OKCancel Mb-IconHand To True
@@ -197,7 +357,19 @@ WOWCOD* WOWPPR
            Call WowSetProp Using Win-Return cbServicio-H "text" " "
            Call WowSetProp Using Win-Return dtFecha-H "text" " "
            Call WowSetProp Using Win-Return chEstado-H "Value" 0
-           Call WowSetProp Using Win-Return txtImporte-H "text" " ".
+           Call WowSetProp Using Win-Return txtImporte-H "text" " "
+           Call WowSetProp Using Win-Return txtTarjeta-H "text" " "
+           Call WowSetProp Using Win-Return txtTarjetaAbrev-H "text"
+                " "
+           Call WowSetProp Using Win-Return txtTarjetaNro-H "text" " "
+           Call WowSetProp Using Win-Return txtTarjetaNombre-H "text"
+                " "
+           Call WowSetProp Using Win-Return txtTarjetaVto-H "text" " "
+           Call WowSetProp Using Win-Return txtTarjetaCuotas-H "text"
+                " "
+           Call WowSetProp Using Win-Return txtTarjetaRecargo-H "text"
+                " ".
+           Call WowSetProp Using Win-Return chAbasto-H "Value" 0.
 
        mover-datos-al-form.
            perform limpiar-form.
@@ -219,6 +391,48 @@ WOWCOD* WOWPPR
            Call WowSetProp Using Win-Return txtImporte-H "text"
            a101-monto-credito.
 
+           if a101-tarjeta-nro not = zeros
+              Call WowSetProp Using Win-Return txtTarjeta-H "text"
+                   a101-tarjeta
+              Call WowSetProp Using Win-Return txtTarjetaAbrev-H
+                   "text" a101-tarjeta-abreviatura
+              Call WowSetProp Using Win-Return txtTarjetaNro-H "text"
+                   a101-tarjeta-nro
+              Call WowSetProp Using Win-Return txtTarjetaNombre-H
+                   "text" a101-tarjeta-nombre
+              string a101-tarjeta-mes "/" a101-tarjeta-year
+                     delimited by size into texto-tarjeta-vto
+              Call WowSetProp Using Win-Return txtTarjetaVto-H "text"
+                   texto-tarjeta-vto
+              Call WowSetProp Using Win-Return txtTarjetaCuotas-H
+                   "text" a101-tarjeta-cuotas
+              Call WowSetProp Using Win-Return txtTarjetaRecargo-H
+                   "text" a101-tarjeta-recargo
+           end-if.
+
+           if a101-consucursal
+              Call WowSetProp Using Win-Return btnVerSucursales-H
+                   "enabled" 1
+           else
+              Call WowSetProp Using Win-Return btnVerSucursales-H
+                   "enabled" 0
+           end-if.
+
+           if a101-marca-distrito-abasto = "Y"
+              Call WowSetProp Using Win-Return chAbasto-H "Value" 1
+           else
+              Call WowSetProp Using Win-Return chAbasto-H "Value" 0
+           end-if.
+
+      *
+      *    Lanza el ABM de sucursales de entrega para el cliente en
+      *    pantalla; solo tiene sentido si el cliente esta marcado
+      *    con sucursales (A101-CONSUCURSAL).
+       VER-SUCURSALES.
+           if a101-consucursal
+              call "CLISUCUR-ABM" using a101-cliente
+           end-if.
+
        mover-datos-al-registro.
            Call WowGetProp Using Win-Return txtNombre-H "text"
                 a101-nombre
@@ -245,6 +459,187 @@ WOWCOD* WOWPPR
            Call WowGetProp Using Win-Return txtImporte-H "text"
            a101-monto-credito.
 
+           perform mover-tarjeta-al-registro.
+
+           Call WowGetProp Using Win-Return chAbasto-H "Value"
+                a101-marca-distrito-abasto
+
+           if a101-marca-distrito-abasto = "1"
+              move "Y" to a101-marca-distrito-abasto
+           else
+              move "N" to a101-marca-distrito-abasto.
+
+      *
+      *    Campos que alimentan validar-iva-convenio, validar-lista-
+      *    precios, validar-actividad y derivar-abasto: condicion de
+      *    IVA, provincia (para convenio multilateral), lista de
+      *    precios, actividad/especialidad y distrito.
+           Call WowGetProp Using Win-Return cbIva-H "text" a101-cod-iva
+
+           Call WowGetProp Using Win-Return cbProvincia-H "text"
+                a101-provincia
+
+           Call WowGetProp Using Win-Return chConvenioMulti-H "Value"
+                a101-convenio-multi
+
+           Call WowGetProp Using Win-Return cbListaPrecios-H "text"
+                a101-lista-precios
+
+           Call WowGetProp Using Win-Return cbEspecial-H "text"
+                a101-especial
+
+           Call WowGetProp Using Win-Return cbDistrito-H "text"
+                a101-distrito.
+
+      *
+      *    Datos de la tarjeta de credito (A101-DATOS-TARJETA); si el
+      *    numero de tarjeta viene en blanco se limpia todo el grupo,
+      *    ya que el cliente no tiene tarjeta cargada.
+       mover-tarjeta-al-registro.
+           Call WowGetProp Using Win-Return txtTarjetaNro-H "text"
+                a101-tarjeta-nro
+           if a101-tarjeta-nro = zeros
+              initialize a101-datos-tarjeta
+           else
+              Call WowGetProp Using Win-Return txtTarjeta-H "text"
+                   a101-tarjeta
+              Call WowGetProp Using Win-Return txtTarjetaAbrev-H
+                   "text" a101-tarjeta-abreviatura
+              Call WowGetProp Using Win-Return txtTarjetaNombre-H
+                   "text" a101-tarjeta-nombre
+              Call WowGetProp Using Win-Return txtTarjetaVto-H "text"
+                   texto-tarjeta-vto
+              move texto-tarjeta-vto(1:2) to a101-tarjeta-mes
+              move texto-tarjeta-vto(4:4) to a101-tarjeta-year
+              Call WowGetProp Using Win-Return txtTarjetaCuotas-H
+                   "text" a101-tarjeta-cuotas
+              Call WowGetProp Using Win-Return txtTarjetaRecargo-H
+                   "text" a101-tarjeta-recargo
+           end-if.
+
+      *
+       validar-cuit-duplicado.
+           move 'n' to cuit-duplicado
+           if a101-nro-cuit not = zeros
+              move a101-reg      to wk-a101-reg
+              move a101-nro-cuit to wk-cuit-nuevo
+              move a101-cliente  to wk-clave-nuevo
+              move low-values    to a101-clave
+              perform start-cliente
+              if eof-cliente = 'n'
+                 perform leer-cliente-next
+                 perform until eof-cliente = 's' or cuit-duplicado = 's'
+                    if a101-nro-cuit = wk-cuit-nuevo
+                       and a101-cliente not = wk-clave-nuevo
+                       move 's' to cuit-duplicado
+                    else
+                       perform leer-cliente-next
+                    end-if
+                 end-perform
+              end-if
+              move wk-a101-reg to a101-reg
+           end-if.
+
+      *
+      *    Un codigo de condicion de IVA fuera de rango produce
+      *    rechazos en las presentaciones de Ingresos Brutos; y el
+      *    convenio multilateral necesita la provincia del cliente
+      *    para poder distribuir la base imponible entre las
+      *    jurisdicciones.
+       validar-iva-convenio.
+           move 'n' to datos-invalidos
+           move spaces to wk-msg-error
+           if a101-cod-iva > 8
+              move 's' to datos-invalidos
+              move "Codigo de condicion de IVA invalido"
+                   to wk-msg-error
+           else if a101-multilateral-si and a101-provincia = zeros
+              move 's' to datos-invalidos
+              move "Convenio multilateral requiere provincia"
+                   to wk-msg-error
+           end-if.
+      *
+      *    Un codigo de lista de precios que no existe en LISTAPRE
+      *    deja al cliente facturando con una lista que nadie
+      *    mantiene, asi que se valida contra la tabla antes de
+      *    grabar.
+       validar-lista-precios.
+           move a101-lista-precios to listapre-codigo
+           perform leer-listapre
+           if existe-listapre = "n"
+              move 's' to datos-invalidos
+              move "Lista de precios inexistente" to wk-msg-error
+           end-if.
+      *
+       leer-listapre.
+           move 's' to existe-listapre.
+           read listapre
+                        invalid key
+                                    move 'n' to existe-listapre.
+      *
+      *    A101-ESPECIAL guarda el codigo de actividad del cliente;
+      *    si no figura en ACTIVDAD, no hay como saber que actividad
+      *    es a la hora de aplicar tratamientos especiales por rubro,
+      *    asi que tambien se valida contra la tabla antes de grabar.
+       validar-actividad.
+           move a101-especial to activdad-codigo
+           perform leer-activdad
+           if existe-activdad = "n"
+              move 's' to datos-invalidos
+              move "Actividad/especialidad inexistente" to wk-msg-error
+           end-if.
+      *
+       leer-activdad.
+           move 's' to existe-activdad.
+           read activdad
+                        invalid key
+                                    move 'n' to existe-activdad.
+      *
+      *    Al alta, A101-MARCA-DISTRITO-ABASTO se deriva siempre de
+      *    DISTABAS segun A101-DISTRITO, pisando lo que haya quedado
+      *    tildado en pantalla; a partir de la modificacion el
+      *    operador puede corregirla a mano sin que esta rutina la
+      *    vuelva a pisar (no se llama desde el branch "m").
+       derivar-abasto.
+           move a101-distrito to distabas-distrito
+           perform leer-distabas
+           if existe-distabas = "s"
+              move distabas-marca to a101-marca-distrito-abasto
+           else
+              move "N" to a101-marca-distrito-abasto
+           end-if.
+      *
+       leer-distabas.
+           move 's' to existe-distabas.
+           read distabas
+                        invalid key
+                                    move 'n' to existe-distabas.
+      *
+      *    Relee de CLIENTE la imagen vigente del registro (por
+      *    mi-codigo) justo antes de aplicar el alta/baja/modificacion,
+      *    para que wk-audit-antes sea siempre la imagen realmente
+      *    grabada y no un valor que haya quedado de una carga previa.
+       capturar-audit-antes.
+           move mi-codigo to a101-cliente
+           perform leer-cliente
+           if existe-cliente = "s"
+              move a101-reg to wk-audit-antes
+           else
+              move spaces to wk-audit-antes
+           end-if.
+      *
+       grabar-auditoria.
+           move spaces to auditcli-reg
+           accept auditcli-usuario  from environment "USUARIO"
+           accept auditcli-terminal from environment "TERMINAL"
+           accept auditcli-fecha    from date yyyymmdd
+           accept auditcli-hora     from time
+           move "CLIENTE"         to auditcli-archivo
+           move a101-cliente      to auditcli-clave
+           move wk-audit-operacion to auditcli-operacion
+           move wk-audit-antes     to auditcli-imagen-antes
+           move wk-audit-despues   to auditcli-imagen-despues
+           write auditcli-reg.
       *
        leer-cliente.
            move 's' to existe-cliente.
