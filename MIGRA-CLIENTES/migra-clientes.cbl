@@ -0,0 +1,254 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    "MIGRA-CLIENTES".
+       AUTHOR.        SISTEMAS.
+       INSTALLATION.  SANCHEZ.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * Historial de modificaciones:
+      *   09/08/2026  SIS  Alta del programa. Vuelca el maestro viejo
+      *                    de OPERADORES (CLIENTES-ABM/SELECTOR/
+      *                    CLIENTES-BUSQUEDA) sobre el maestro nuevo
+      *                    A101-CLIENTE, dando de alta los que faltan
+      *                    y refrescando nombre/bloqueo en los que ya
+      *                    existen. Deja un listado de excepciones con
+      *                    todo operador sin contrapartida A101 previa.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MULTIPLATAFORMA.
+       OBJECT-COMPUTER. MULTIPLATAFORMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           copy operadores.sel.
+           COPY "CLIENTE.SEL".
+           COPY "CHKPOINT.SEL".
+
+           SELECT RPT-MIGRACION ASSIGN TO "RPTMIGRA.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-RPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+           copy operadores.fd.
+           COPY "CLIENTFD.CPY".
+           COPY "CHKPOINT.CPY".
+
+       FD  RPT-MIGRACION
+                   LABEL RECORD STANDARD.
+       01  RPT-LINEA                   PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77  STATUS-CLIENTE              PIC X(02).
+       77  STATUS-RPT                  PIC X(02).
+       77  STATUS-CHKPOINT             PIC X(02).
+
+       77  WK-EOF-OPERADORES           PIC X(01) VALUE "N".
+           88  EOF-OPERADORES                    VALUE "S".
+       77  WK-EXISTE-A101              PIC X(01).
+       77  WK-CHKPT-EXISTE             PIC X(01).
+       77  WK-CHKPT-REANUDA            PIC X(01).
+       77  WK-JOB-ID                   PIC X(10) VALUE "MIGRACLI".
+       77  WK-CONTADOR-CHKPT           PIC 9(05) VALUE ZERO.
+       77  WK-CHKPT-INTERVALO          PIC 9(05) VALUE 01000.
+       77  WK-CANT-ALTAS               PIC 9(07) VALUE ZERO.
+       77  WK-CANT-ACTUALIZ            PIC 9(07) VALUE ZERO.
+
+       01  WK-LINEA-DET.
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  WK-D-TIPO                PIC X(11).
+           03  WK-D-CODIGO              PIC ZZZ9.
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  WK-D-NOMBRE              PIC X(35).
+
+       01  WK-LINEA-TOTALES.
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  FILLER                  PIC X(30) VALUE
+               "ALTAS NUEVAS EN A101 . . . . .".
+           03  WK-T-ALTAS               PIC ZZZ,ZZ9.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  FILLER                  PIC X(30) VALUE
+               "REGISTROS ACTUALIZADOS . . . .".
+           03  WK-T-ACTUALIZ            PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR   THRU 1000-EXIT
+           PERFORM 2000-PROCESO       THRU 2000-EXIT
+           PERFORM 9000-FINALIZAR     THRU 9000-EXIT
+           STOP RUN.
+
+      ******************************************************************
+      *    1000  -  APERTURA DE ARCHIVOS Y CHECKPOINT
+      ******************************************************************
+       1000-INICIALIZAR.
+           OPEN INPUT  OPERADORES
+           OPEN I-O    CLIENTE
+           PERFORM 1100-ABRIR-CHECKPOINT THRU 1100-EXIT
+           IF WK-CHKPT-REANUDA = "S"
+              MOVE CHKPOINT-CLAVE   TO OPERADORES-CODIGO
+              PERFORM 1200-POSICIONAR-OPERADORES THRU 1200-EXIT
+              OPEN EXTEND RPT-MIGRACION
+           ELSE
+              MOVE ZERO TO OPERADORES-CODIGO
+              PERFORM 1200-POSICIONAR-OPERADORES THRU 1200-EXIT
+              OPEN OUTPUT RPT-MIGRACION
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1100-ABRIR-CHECKPOINT.
+           OPEN I-O CHKPOINT
+           IF STATUS-CHKPOINT = "35"
+              OPEN OUTPUT CHKPOINT
+              CLOSE CHKPOINT
+              OPEN I-O CHKPOINT
+           END-IF
+           MOVE WK-JOB-ID TO CHKPOINT-JOB
+           READ CHKPOINT
+               INVALID KEY MOVE "N" TO WK-CHKPT-EXISTE
+               NOT INVALID KEY MOVE "S" TO WK-CHKPT-EXISTE
+           END-READ
+           IF WK-CHKPT-EXISTE = "S" AND CHKPOINT-COMPLETO-NO
+              MOVE "S" TO WK-CHKPT-REANUDA
+           ELSE
+              MOVE "N" TO WK-CHKPT-REANUDA
+              MOVE WK-JOB-ID TO CHKPOINT-JOB
+              MOVE ZERO      TO CHKPOINT-CLAVE
+              MOVE "N"       TO CHKPOINT-COMPLETO
+              ACCEPT CHKPOINT-FECHA FROM DATE YYYYMMDD
+              ACCEPT CHKPOINT-HORA  FROM TIME
+              IF WK-CHKPT-EXISTE = "S"
+                 REWRITE CHKPOINT-REG
+              ELSE
+                 WRITE CHKPOINT-REG
+              END-IF
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       1200-POSICIONAR-OPERADORES.
+           MOVE "N" TO WK-EOF-OPERADORES
+           START OPERADORES KEY NOT < OPERADORES-CODIGO
+               INVALID KEY MOVE "S" TO WK-EOF-OPERADORES
+           END-START.
+       1200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000  -  VUELCA CADA OPERADOR SOBRE EL MAESTRO A101
+      ******************************************************************
+       2000-PROCESO.
+           PERFORM 2100-LEER-OPERADORES THRU 2100-EXIT
+           PERFORM UNTIL EOF-OPERADORES
+              PERFORM 2200-BUSCAR-A101 THRU 2200-EXIT
+              IF WK-EXISTE-A101 = "N"
+                 PERFORM 2300-ALTA-A101 THRU 2300-EXIT
+              ELSE
+                 PERFORM 2400-ACTUALIZAR-A101 THRU 2400-EXIT
+              END-IF
+              PERFORM 2500-ACTUALIZAR-CHECKPOINT THRU 2500-EXIT
+              PERFORM 2100-LEER-OPERADORES THRU 2100-EXIT
+           END-PERFORM
+           PERFORM 2600-TOTALES THRU 2600-EXIT
+           PERFORM 2700-COMPLETAR-CHECKPOINT THRU 2700-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-LEER-OPERADORES.
+           MOVE "N" TO WK-EOF-OPERADORES
+           READ OPERADORES NEXT
+               AT END MOVE "S" TO WK-EOF-OPERADORES
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-BUSCAR-A101.
+           MOVE OPERADORES-CODIGO TO A101-CLIENTE
+           MOVE "S" TO WK-EXISTE-A101
+           READ CLIENTE
+               INVALID KEY MOVE "N" TO WK-EXISTE-A101
+           END-READ.
+       2200-EXIT.
+           EXIT.
+
+       2300-ALTA-A101.
+           INITIALIZE A101-REG
+           MOVE OPERADORES-CODIGO         TO A101-CLIENTE
+           MOVE OPERADORES-RAZON-SOCIAL   TO A101-NOMBRE
+           IF OPERADORES-ESTADO = "H" OR = "h"
+              MOVE "1" TO A101-BLOQUEO
+           ELSE
+              MOVE "0" TO A101-BLOQUEO
+           END-IF
+           MOVE OPERADORES-FECHA-INICIO   TO A101-FECHA-ALTA
+           WRITE A101-REG
+               INVALID KEY CONTINUE
+           END-WRITE
+           MOVE "ALTA A101" TO WK-D-TIPO
+           MOVE OPERADORES-CODIGO         TO WK-D-CODIGO
+           MOVE OPERADORES-RAZON-SOCIAL   TO WK-D-NOMBRE
+           WRITE RPT-LINEA FROM WK-LINEA-DET
+           ADD 1 TO WK-CANT-ALTAS.
+       2300-EXIT.
+           EXIT.
+
+       2400-ACTUALIZAR-A101.
+           MOVE OPERADORES-RAZON-SOCIAL   TO A101-NOMBRE
+           IF OPERADORES-ESTADO = "H" OR = "h"
+              MOVE "1" TO A101-BLOQUEO
+           ELSE
+              MOVE "0" TO A101-BLOQUEO
+           END-IF
+           REWRITE A101-REG
+               INVALID KEY CONTINUE
+           END-REWRITE
+           MOVE "ACTUALIZADO" TO WK-D-TIPO
+           MOVE OPERADORES-CODIGO         TO WK-D-CODIGO
+           MOVE OPERADORES-RAZON-SOCIAL   TO WK-D-NOMBRE
+           WRITE RPT-LINEA FROM WK-LINEA-DET
+           ADD 1 TO WK-CANT-ACTUALIZ.
+       2400-EXIT.
+           EXIT.
+
+       2500-ACTUALIZAR-CHECKPOINT.
+           ADD 1 TO WK-CONTADOR-CHKPT
+           IF WK-CONTADOR-CHKPT >= WK-CHKPT-INTERVALO
+              MOVE ZERO              TO WK-CONTADOR-CHKPT
+              MOVE OPERADORES-CODIGO TO CHKPOINT-CLAVE
+              REWRITE CHKPOINT-REG
+           END-IF.
+       2500-EXIT.
+           EXIT.
+
+       2600-TOTALES.
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA
+           MOVE WK-CANT-ALTAS    TO WK-T-ALTAS
+           MOVE WK-CANT-ACTUALIZ TO WK-T-ACTUALIZ
+           WRITE RPT-LINEA FROM WK-LINEA-TOTALES.
+       2600-EXIT.
+           EXIT.
+
+       2700-COMPLETAR-CHECKPOINT.
+           MOVE "S" TO CHKPOINT-COMPLETO
+           REWRITE CHKPOINT-REG.
+       2700-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9000  -  CIERRE DE ARCHIVOS
+      ******************************************************************
+       9000-FINALIZAR.
+           CLOSE OPERADORES
+           CLOSE CLIENTE
+           CLOSE RPT-MIGRACION
+           CLOSE CHKPOINT.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM "MIGRA-CLIENTES".
