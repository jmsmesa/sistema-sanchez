@@ -0,0 +1,256 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    "EXPOSICION-REPORTE".
+       AUTHOR.        SISTEMAS.
+       INSTALLATION.  SANCHEZ.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * Historial de modificaciones:
+      *   09/08/2026  SIS  Alta del programa. Consolida las cuatro
+      *                    ocurrencias de A101-SALDOS-MAES (pesos,
+      *                    pesos confidenciales, dolares, dolares
+      *                    confidenciales) en un unico total de
+      *                    exposicion en pesos por cliente, usando la
+      *                    cotizacion del dia como parametro.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MULTIPLATAFORMA.
+       OBJECT-COMPUTER. MULTIPLATAFORMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLIENTE.SEL".
+           COPY "CHKPOINT.SEL".
+
+           SELECT RPT-EXPOSICION ASSIGN TO "CLIEXPO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-RPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CLIENTFD.CPY".
+           COPY "CHKPOINT.CPY".
+
+       FD  RPT-EXPOSICION
+                   LABEL RECORD STANDARD.
+       01  RPT-LINEA                   PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77  STATUS-CLIENTE              PIC X(02).
+       77  STATUS-RPT                  PIC X(02).
+       77  STATUS-CHKPOINT             PIC X(02).
+
+       77  WK-EOF-CLIENTE              PIC X(01) VALUE "N".
+           88  EOF-CLIENTE                       VALUE "S".
+
+       77  WK-JOB-ID                   PIC X(10) VALUE "EXPOSICIO".
+       77  WK-CHKPT-EXISTE             PIC X(01) VALUE "N".
+       77  WK-CHKPT-REANUDA            PIC X(01) VALUE "N".
+       77  WK-CONTADOR-CHKPT           PIC 9(05) VALUE ZERO.
+       77  WK-CHKPT-INTERVALO          PIC 9(05) VALUE 01000.
+
+      ******************************************************************
+      *    Cotizacion del dolar del dia, tomada del ambiente (cinco
+      *    enteros, cuatro decimales implicitos, sin punto).
+      ******************************************************************
+       77  WK-COTIZACION               PIC 9(05)V9999.
+
+       77  WK-EXP-PESOS                PIC S9(15)V99.
+       77  WK-EXP-DOLARES              PIC S9(15)V99.
+       77  WK-EXP-DOLARES-PESOS        PIC S9(15)V99.
+       77  WK-EXP-TOTAL                PIC S9(15)V99.
+       77  WK-GRAN-TOTAL               PIC S9(16)V99 VALUE ZERO.
+       77  WK-TOTAL-CLIENTES           PIC 9(07) VALUE ZERO.
+
+       01  WK-LINEA-TITULO.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  FILLER                  PIC X(60)
+               VALUE "EXPOSICION CONSOLIDADA MULTIMONEDA POR CLIENTE".
+
+       01  WK-LINEA-DET.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  WK-D-CLAVE              PIC ZZZZZ9.
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  WK-D-NOMBRE             PIC X(35).
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  WK-D-PESOS              PIC ---,---,--9.99.
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  WK-D-DOLARES            PIC ---,---,--9.99.
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  WK-D-TOTAL              PIC ---,---,--9.99.
+
+       01  WK-LINEA-TOTAL.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  FILLER                  PIC X(30) VALUE
+               "TOTAL CLIENTES PROCESADOS . . ".
+           03  WK-T-CLIENTES           PIC ZZZ,ZZ9.
+       01  WK-LINEA-GRAN-TOTAL.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  FILLER                  PIC X(30) VALUE
+               "EXPOSICION TOTAL CONSOLIDADA ".
+           03  WK-T-GRAN-TOTAL         PIC --,---,---,--9.99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+           PERFORM 2000-PROCESO     THRU 2000-EXIT
+           PERFORM 9000-FINALIZAR   THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           ACCEPT WK-COTIZACION FROM ENVIRONMENT "COTIZACION-DOLAR"
+           PERFORM 1100-ABRIR-CHECKPOINT THRU 1100-EXIT
+           OPEN INPUT CLIENTE
+           IF WK-CHKPT-REANUDA = "S"
+              MOVE CHKPOINT-CLAVE TO A101-CLIENTE
+              START CLIENTE KEY > A101-CLAVE
+                  INVALID KEY MOVE "S" TO WK-EOF-CLIENTE
+              END-START
+              OPEN EXTEND RPT-EXPOSICION
+           ELSE
+              OPEN OUTPUT RPT-EXPOSICION
+              WRITE RPT-LINEA FROM WK-LINEA-TITULO
+              MOVE SPACES TO RPT-LINEA
+              WRITE RPT-LINEA
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    Abre (creandolo si no existe) el archivo de checkpoint y
+      *    determina si hay un corte pendiente de reanudar para este
+      *    proceso.
+      ******************************************************************
+       1100-ABRIR-CHECKPOINT.
+           OPEN I-O CHKPOINT
+           IF STATUS-CHKPOINT = "35"
+              OPEN OUTPUT CHKPOINT
+              CLOSE CHKPOINT
+              OPEN I-O CHKPOINT
+           END-IF
+           MOVE WK-JOB-ID TO CHKPOINT-JOB
+           READ CHKPOINT
+               INVALID KEY MOVE "N" TO WK-CHKPT-EXISTE
+               NOT INVALID KEY MOVE "S" TO WK-CHKPT-EXISTE
+           END-READ
+           IF WK-CHKPT-EXISTE = "S" AND CHKPOINT-COMPLETO-NO
+              MOVE "S" TO WK-CHKPT-REANUDA
+           ELSE
+              MOVE "N" TO WK-CHKPT-REANUDA
+              MOVE WK-JOB-ID TO CHKPOINT-JOB
+              MOVE ZERO      TO CHKPOINT-CLAVE
+              MOVE "N"       TO CHKPOINT-COMPLETO
+              ACCEPT CHKPOINT-FECHA FROM DATE YYYYMMDD
+              ACCEPT CHKPOINT-HORA  FROM TIME
+              IF WK-CHKPT-EXISTE = "S"
+                 REWRITE CHKPOINT-REG
+              ELSE
+                 WRITE CHKPOINT-REG
+              END-IF
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       2000-PROCESO.
+           PERFORM 2100-LEER-CLIENTE THRU 2100-EXIT
+           PERFORM UNTIL EOF-CLIENTE
+              ADD 1 TO WK-TOTAL-CLIENTES
+              PERFORM 2200-CALCULAR-EXPOSICION THRU 2200-EXIT
+              PERFORM 2300-ESCRIBIR-DETALLE    THRU 2300-EXIT
+              PERFORM 2400-ACTUALIZAR-CHECKPOINT THRU 2400-EXIT
+              PERFORM 2100-LEER-CLIENTE THRU 2100-EXIT
+           END-PERFORM
+           PERFORM 2500-ESCRIBIR-TOTALES THRU 2500-EXIT
+           PERFORM 2600-COMPLETAR-CHECKPOINT THRU 2600-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-LEER-CLIENTE.
+           MOVE "N" TO WK-EOF-CLIENTE
+           READ CLIENTE NEXT
+               AT END MOVE "S" TO WK-EOF-CLIENTE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    Ocurrencia 1 = pesos, 2 = pesos confidenciales,
+      *    3 = dolares, 4 = dolares confidenciales; las dos ultimas
+      *    se convierten a pesos con la cotizacion del dia.
+      ******************************************************************
+       2200-CALCULAR-EXPOSICION.
+           COMPUTE WK-EXP-PESOS =
+                   A101-SALDO(1) + A101-SALDO(2)
+           COMPUTE WK-EXP-DOLARES =
+                   A101-SALDO(3) + A101-SALDO(4)
+           COMPUTE WK-EXP-DOLARES-PESOS ROUNDED =
+                   WK-EXP-DOLARES * WK-COTIZACION
+           COMPUTE WK-EXP-TOTAL =
+                   WK-EXP-PESOS + WK-EXP-DOLARES-PESOS
+           ADD WK-EXP-TOTAL TO WK-GRAN-TOTAL.
+       2200-EXIT.
+           EXIT.
+
+       2300-ESCRIBIR-DETALLE.
+           MOVE A101-CLIENTE  TO WK-D-CLAVE
+           MOVE A101-NOMBRE   TO WK-D-NOMBRE
+           MOVE WK-EXP-PESOS  TO WK-D-PESOS
+           MOVE WK-EXP-DOLARES-PESOS TO WK-D-DOLARES
+           MOVE WK-EXP-TOTAL  TO WK-D-TOTAL
+           WRITE RPT-LINEA FROM WK-LINEA-DET.
+       2300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    Graba la clave del ultimo cliente procesado cada
+      *    WK-CHKPT-INTERVALO registros, de forma que el proceso
+      *    pueda reanudarse desde ese punto si se corta.
+      ******************************************************************
+       2400-ACTUALIZAR-CHECKPOINT.
+           ADD 1 TO WK-CONTADOR-CHKPT
+           IF WK-CONTADOR-CHKPT >= WK-CHKPT-INTERVALO
+              MOVE ZERO           TO WK-CONTADOR-CHKPT
+              MOVE WK-JOB-ID      TO CHKPOINT-JOB
+              MOVE A101-CLIENTE   TO CHKPOINT-CLAVE
+              MOVE "N"            TO CHKPOINT-COMPLETO
+              ACCEPT CHKPOINT-FECHA FROM DATE YYYYMMDD
+              ACCEPT CHKPOINT-HORA  FROM TIME
+              REWRITE CHKPOINT-REG
+           END-IF.
+       2400-EXIT.
+           EXIT.
+
+       2500-ESCRIBIR-TOTALES.
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA
+           MOVE WK-TOTAL-CLIENTES TO WK-T-CLIENTES
+           WRITE RPT-LINEA FROM WK-LINEA-TOTAL
+           MOVE WK-GRAN-TOTAL     TO WK-T-GRAN-TOTAL
+           WRITE RPT-LINEA FROM WK-LINEA-GRAN-TOTAL.
+       2500-EXIT.
+           EXIT.
+
+       2600-COMPLETAR-CHECKPOINT.
+           MOVE WK-JOB-ID TO CHKPOINT-JOB
+           READ CHKPOINT
+               INVALID KEY CONTINUE
+           END-READ
+           MOVE "S" TO CHKPOINT-COMPLETO
+           ACCEPT CHKPOINT-FECHA FROM DATE YYYYMMDD
+           ACCEPT CHKPOINT-HORA  FROM TIME
+           REWRITE CHKPOINT-REG.
+       2600-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE CLIENTE
+           CLOSE RPT-EXPOSICION
+           CLOSE CHKPOINT.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM "EXPOSICION-REPORTE".
