@@ -0,0 +1,298 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    "CLIENTES-INACTIVOS".
+       AUTHOR.        SISTEMAS.
+       INSTALLATION.  SANCHEZ.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      ******************************************************************
+      * Historial de modificaciones:
+      *   09/08/2026  SIS  Alta del programa. Listado de clientes
+      *                    inactivos (sin facturacion ni resumen
+      *                    reciente) para revision comercial.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MULTIPLATAFORMA.
+       OBJECT-COMPUTER. MULTIPLATAFORMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLIENTE.SEL".
+           COPY "CHKPOINT.SEL".
+
+           SELECT RPT-INACTIVOS ASSIGN TO "CLIINACT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-RPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CLIENTFD.CPY".
+           COPY "CHKPOINT.CPY".
+
+       FD  RPT-INACTIVOS
+                   LABEL RECORD STANDARD.
+       01  RPT-LINEA                   PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77  STATUS-CLIENTE              PIC X(02).
+       77  STATUS-RPT                  PIC X(02).
+       77  STATUS-CHKPOINT             PIC X(02).
+
+       77  WK-EOF-CLIENTE              PIC X(01) VALUE "N".
+           88  EOF-CLIENTE                       VALUE "S".
+
+       77  WK-JOB-ID                   PIC X(10) VALUE "INACTIVOS".
+       77  WK-CHKPT-EXISTE             PIC X(01) VALUE "N".
+       77  WK-CHKPT-REANUDA            PIC X(01) VALUE "N".
+       77  WK-CONTADOR-CHKPT           PIC 9(05) VALUE ZERO.
+       77  WK-CHKPT-INTERVALO          PIC 9(05) VALUE 01000.
+
+      ******************************************************************
+      *    Fecha de corte para determinar inactividad, tomada del
+      *    ambiente (formato DDMMAA, igual al de los campos
+      *    A101-FECHA-ULT-FACT / A101-FECHA-ULT-RESU). Si no se
+      *    define, se asumen 180 dias corridos por defecto en el
+      *    proceso que invoca este programa.
+      ******************************************************************
+       77  WK-FECHA-CORTE              PIC 9(06).
+
+       77  WK-TOTAL-CLIENTES           PIC 9(07) VALUE ZERO.
+       77  WK-TOTAL-INACTIVOS          PIC 9(07) VALUE ZERO.
+
+      ******************************************************************
+      *    Fecha de ultima factura mas reciente entre las 4 ocurrencias
+      *    de A101-SALDOS-MAES (pesos, pesos confidenciales, dolares,
+      *    dolares confidenciales), usada para decidir inactividad.
+      ******************************************************************
+       77  WK-MAX-ULT-FACT             PIC 9(06).
+       77  WK-IND-OCURR                PIC 9.
+
+      ******************************************************************
+      *    A101-FECHA-ULT-FACT/WK-FECHA-CORTE vienen en formato
+      *    DDMMAA, que no es comparable numericamente (31/12/25
+      *    compara mayor que 15/01/26). Se reordenan a AAMMDDD para
+      *    poder compararlas, igual en espiritu al criterio de
+      *    RECONCIL-CENTRAL que solo compara sobre campos ano-primero.
+      ******************************************************************
+       01  WK-FECHA-DDMMAA.
+           03  WK-FDM-DIA              PIC 99.
+           03  WK-FDM-MES              PIC 99.
+           03  WK-FDM-ANIO             PIC 99.
+       01  WK-FECHA-COMPARABLE.
+           03  WK-FCM-ANIO             PIC 99.
+           03  WK-FCM-MES              PIC 99.
+           03  WK-FCM-DIA              PIC 99.
+
+       77  WK-FECHA-CORTE-COMP         PIC 9(06).
+       77  WK-MAX-ULT-FACT-COMP        PIC 9(06).
+       77  WK-FACT-COMP                PIC 9(06).
+
+       01  WK-LINEA-TITULO.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  FILLER                  PIC X(50)
+               VALUE "LISTADO DE CLIENTES INACTIVOS".
+
+       01  WK-LINEA-DET.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  WK-D-CLAVE              PIC ZZZZZ9.
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  WK-D-NOMBRE             PIC X(35).
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  WK-D-ULT-FACT           PIC 999999.
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  WK-D-ULT-RESU           PIC 999999.
+
+       01  WK-LINEA-TOTAL.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  FILLER                  PIC X(30) VALUE
+               "TOTAL CLIENTES ANALIZADOS . . ".
+           03  WK-T-CLIENTES           PIC ZZZ,ZZ9.
+       01  WK-LINEA-TOTAL-INACT.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  FILLER                  PIC X(30) VALUE
+               "TOTAL CLIENTES INACTIVOS . . .".
+           03  WK-T-INACTIVOS          PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+           PERFORM 2000-PROCESO     THRU 2000-EXIT
+           PERFORM 9000-FINALIZAR   THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           ACCEPT WK-FECHA-CORTE FROM ENVIRONMENT "FECHA-CORTE-INACT"
+           MOVE WK-FECHA-CORTE TO WK-FECHA-DDMMAA
+           PERFORM 2160-CONVERTIR-FECHA THRU 2160-EXIT
+           MOVE WK-FECHA-COMPARABLE TO WK-FECHA-CORTE-COMP
+           PERFORM 1100-ABRIR-CHECKPOINT THRU 1100-EXIT
+           OPEN INPUT CLIENTE
+           IF WK-CHKPT-REANUDA = "S"
+              MOVE CHKPOINT-CLAVE TO A101-CLIENTE
+              START CLIENTE KEY > A101-CLAVE
+                  INVALID KEY MOVE "S" TO WK-EOF-CLIENTE
+              END-START
+              OPEN EXTEND RPT-INACTIVOS
+           ELSE
+              OPEN OUTPUT RPT-INACTIVOS
+              WRITE RPT-LINEA FROM WK-LINEA-TITULO
+              MOVE SPACES TO RPT-LINEA
+              WRITE RPT-LINEA
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    Abre (creandolo si no existe) el archivo de checkpoint y
+      *    determina si hay un corte pendiente de reanudar para este
+      *    proceso.
+      ******************************************************************
+       1100-ABRIR-CHECKPOINT.
+           OPEN I-O CHKPOINT
+           IF STATUS-CHKPOINT = "35"
+              OPEN OUTPUT CHKPOINT
+              CLOSE CHKPOINT
+              OPEN I-O CHKPOINT
+           END-IF
+           MOVE WK-JOB-ID TO CHKPOINT-JOB
+           READ CHKPOINT
+               INVALID KEY MOVE "N" TO WK-CHKPT-EXISTE
+               NOT INVALID KEY MOVE "S" TO WK-CHKPT-EXISTE
+           END-READ
+           IF WK-CHKPT-EXISTE = "S" AND CHKPOINT-COMPLETO-NO
+              MOVE "S" TO WK-CHKPT-REANUDA
+           ELSE
+              MOVE "N" TO WK-CHKPT-REANUDA
+              MOVE WK-JOB-ID TO CHKPOINT-JOB
+              MOVE ZERO      TO CHKPOINT-CLAVE
+              MOVE "N"       TO CHKPOINT-COMPLETO
+              ACCEPT CHKPOINT-FECHA FROM DATE YYYYMMDD
+              ACCEPT CHKPOINT-HORA  FROM TIME
+              IF WK-CHKPT-EXISTE = "S"
+                 REWRITE CHKPOINT-REG
+              ELSE
+                 WRITE CHKPOINT-REG
+              END-IF
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       2000-PROCESO.
+           PERFORM 2100-LEER-CLIENTE THRU 2100-EXIT
+           PERFORM UNTIL EOF-CLIENTE
+              ADD 1 TO WK-TOTAL-CLIENTES
+              PERFORM 2150-CALCULAR-MAX-FACT THRU 2150-EXIT
+              IF WK-MAX-ULT-FACT-COMP < WK-FECHA-CORTE-COMP
+                 ADD 1 TO WK-TOTAL-INACTIVOS
+                 PERFORM 2200-ESCRIBIR-DETALLE THRU 2200-EXIT
+              END-IF
+              PERFORM 2300-ACTUALIZAR-CHECKPOINT THRU 2300-EXIT
+              PERFORM 2100-LEER-CLIENTE THRU 2100-EXIT
+           END-PERFORM
+           PERFORM 2400-ESCRIBIR-TOTALES THRU 2400-EXIT
+           PERFORM 2500-COMPLETAR-CHECKPOINT THRU 2500-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-LEER-CLIENTE.
+           MOVE "N" TO WK-EOF-CLIENTE
+           READ CLIENTE NEXT
+               AT END MOVE "S" TO WK-EOF-CLIENTE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    Recorre las 4 ocurrencias de A101-SALDOS-MAES y deja en
+      *    WK-MAX-ULT-FACT la fecha de ultima factura mas reciente
+      *    entre todas ellas.
+      ******************************************************************
+       2150-CALCULAR-MAX-FACT.
+           MOVE ZERO TO WK-MAX-ULT-FACT
+           MOVE ZERO TO WK-MAX-ULT-FACT-COMP
+           PERFORM VARYING WK-IND-OCURR FROM 1 BY 1
+                   UNTIL WK-IND-OCURR > 4
+              MOVE A101-FECHA-ULT-FACT(WK-IND-OCURR) TO WK-FECHA-DDMMAA
+              PERFORM 2160-CONVERTIR-FECHA THRU 2160-EXIT
+              MOVE WK-FECHA-COMPARABLE TO WK-FACT-COMP
+              IF WK-FACT-COMP > WK-MAX-ULT-FACT-COMP
+                 MOVE WK-FACT-COMP TO WK-MAX-ULT-FACT-COMP
+                 MOVE A101-FECHA-ULT-FACT(WK-IND-OCURR)
+                     TO WK-MAX-ULT-FACT
+              END-IF
+           END-PERFORM.
+       2150-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    Reordena una fecha DDMMAA (WK-FECHA-DDMMAA) a AAMMDD
+      *    (WK-FECHA-COMPARABLE) para poder compararla numericamente.
+      ******************************************************************
+       2160-CONVERTIR-FECHA.
+           MOVE WK-FDM-ANIO TO WK-FCM-ANIO
+           MOVE WK-FDM-MES  TO WK-FCM-MES
+           MOVE WK-FDM-DIA  TO WK-FCM-DIA.
+       2160-EXIT.
+           EXIT.
+
+       2200-ESCRIBIR-DETALLE.
+           MOVE A101-CLIENTE            TO WK-D-CLAVE
+           MOVE A101-NOMBRE             TO WK-D-NOMBRE
+           MOVE WK-MAX-ULT-FACT         TO WK-D-ULT-FACT
+           MOVE A101-FECHA-ULT-RESU(1)  TO WK-D-ULT-RESU
+           WRITE RPT-LINEA FROM WK-LINEA-DET.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    Graba la clave del ultimo cliente procesado cada
+      *    WK-CHKPT-INTERVALO registros, de forma que el proceso
+      *    pueda reanudarse desde ese punto si se corta.
+      ******************************************************************
+       2300-ACTUALIZAR-CHECKPOINT.
+           ADD 1 TO WK-CONTADOR-CHKPT
+           IF WK-CONTADOR-CHKPT >= WK-CHKPT-INTERVALO
+              MOVE ZERO           TO WK-CONTADOR-CHKPT
+              MOVE WK-JOB-ID      TO CHKPOINT-JOB
+              MOVE A101-CLIENTE   TO CHKPOINT-CLAVE
+              MOVE "N"            TO CHKPOINT-COMPLETO
+              ACCEPT CHKPOINT-FECHA FROM DATE YYYYMMDD
+              ACCEPT CHKPOINT-HORA  FROM TIME
+              REWRITE CHKPOINT-REG
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+       2400-ESCRIBIR-TOTALES.
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA
+           MOVE WK-TOTAL-CLIENTES  TO WK-T-CLIENTES
+           WRITE RPT-LINEA FROM WK-LINEA-TOTAL
+           MOVE WK-TOTAL-INACTIVOS TO WK-T-INACTIVOS
+           WRITE RPT-LINEA FROM WK-LINEA-TOTAL-INACT.
+       2400-EXIT.
+           EXIT.
+
+       2500-COMPLETAR-CHECKPOINT.
+           MOVE WK-JOB-ID TO CHKPOINT-JOB
+           READ CHKPOINT
+               INVALID KEY CONTINUE
+           END-READ
+           MOVE "S" TO CHKPOINT-COMPLETO
+           ACCEPT CHKPOINT-FECHA FROM DATE YYYYMMDD
+           ACCEPT CHKPOINT-HORA  FROM TIME
+           REWRITE CHKPOINT-REG.
+       2500-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE CLIENTE
+           CLOSE RPT-INACTIVOS
+           CLOSE CHKPOINT.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM "CLIENTES-INACTIVOS".
